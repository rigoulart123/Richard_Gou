@@ -0,0 +1,401 @@
+       IDENTIFICATION                  DIVISION.
+      *----------------------------------------------------------------*
+       PROGRAM-ID.                     HBSIS12P.
+      *----------------------------------------------------------------*
+      * ANALISTA.....: RICHARD GOULART                                 *
+      * DATA.........: 08/08/2026                                      *
+      * OBJETIVO.....: REATRIBUIR EM MASSA OS CLIENTES DE UM VENDEDOR  *
+      *                PARA OUTRO NA ULTIMA EXECUCAO DE HBSIS07P       *
+      *----------------------------------------------------------------*
+       ENVIRONMENT                     DIVISION.
+      *----------------------------------------------------------------*
+       CONFIGURATION                   SECTION.
+      *----------------------------------------------------------------*
+       SPECIAL-NAMES.
+           DECIMAL-POINT               IS COMMA.
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                    SECTION.
+      *----------------------------------------------------------------*
+       FILE-CONTROL.
+      *----------------------------------------------------------------*
+           SELECT ARQ-VENDEDOR       ASSIGN TO DISK
+                               ORGANIZATION IS INDEXED
+                                ACCESS MODE IS DYNAMIC
+                                RECORD  KEY IS COD-VENDEDOR-HBSIS04C
+                       ALTERNATE RECORD KEY IS CPF-HBSIS04C
+                       ALTERNATE RECORD KEY IS NOME-VEND-HBSIS04C
+                                  LOCK MODE IS MANUAL
+                                FILE STATUS IS WS-FL-STATUS-VEN.
+
+           SELECT ARQ-CLIENTE        ASSIGN TO DISK
+                               ORGANIZATION IS INDEXED
+                                ACCESS MODE IS DYNAMIC
+                                RECORD  KEY IS COD-CLIENTE-HBSIS02C
+                       ALTERNATE RECORD KEY IS CNPJ-HBSIS02C
+                       ALTERNATE RECORD KEY IS RAZAO-SOCIAL-HBSIS02C
+                                  LOCK MODE IS MANUAL
+                                FILE STATUS IS WS-FL-STATUS-CLI.
+
+           SELECT ARQ-DISTRIBUICAO   ASSIGN TO DISK
+                               ORGANIZATION IS LINE SEQUENTIAL
+                                FILE STATUS IS WS-FL-STATUS-DIS.
+
+           SELECT ARQ-DIST-NOVO      ASSIGN TO
+                                    "ArqDistribuicaoNova.tmp"
+                               ORGANIZATION IS LINE SEQUENTIAL
+                                FILE STATUS IS WS-FL-STATUS-NOV.
+
+      *----------------------------------------------------------------*
+       DATA                            DIVISION.
+      *----------------------------------------------------------------*
+       FILE                            SECTION.
+      *----------------------------------------------------------------*
+       FD  ARQ-VENDEDOR
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS 'ArqVendedor'.
+       COPY "HBSIS04C.CPY".
+
+       FD  ARQ-CLIENTE
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS 'ArqCliente'.
+       COPY "HBSIS02C.CPY".
+
+       FD  ARQ-DISTRIBUICAO
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS 'ArqDistribuicao'.
+       COPY "HBSIS07C.CPY".
+
+       FD  ARQ-DIST-NOVO
+           LABEL RECORD IS STANDARD.
+       01  REG-DIST-NOVO               PIC  X(170).
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                 SECTION.
+      *----------------------------------------------------------------*
+       77  WS-FL-STATUS-VEN            PIC  X(002)         VALUE "00".
+       77  WS-FL-STATUS-DIS            PIC  X(002)         VALUE "00".
+       77  WS-FL-STATUS-NOV            PIC  X(002)         VALUE "00".
+       77  WS-FL-STATUS-CLI            PIC  X(002)         VALUE "00".
+
+       01  WS-CHAVE-EXECUCAO-REG       PIC  9(014)         VALUE ZEROS.
+       01  WS-MAX-CHAVE-EXECUCAO       PIC  9(014)         VALUE ZEROS.
+
+       01  WS-FALHA-RECALCULO          PIC  X(001)         VALUE "N".
+           88  FALHOU-RECALCULO                            VALUE "S".
+
+       01  WS-NOME-VEND-DESTINO        PIC  X(040)         VALUE SPACES.
+       01  WS-LATITUDE-VEND-DESTINO    PIC S9(003)V9(008)  VALUE ZEROS.
+       01  WS-LONGITUDE-VEND-DESTINO   PIC S9(003)V9(008)  VALUE ZEROS.
+
+       01  WS-CALC-DISTANCIA           PIC  9(009)V9(002)  VALUE ZEROS.
+       01  WS-LAT-CLI                  PIC S9(003)V9(008)  VALUE ZEROS.
+       01  WS-LAT-VEN                  PIC S9(003)V9(008)  VALUE ZEROS.
+       01  WS-LON-CLI                  PIC S9(003)V9(008)  VALUE ZEROS.
+       01  WS-LON-VEN                  PIC S9(003)V9(008)  VALUE ZEROS.
+       01  WS-DLA                      PIC S9(003)V9(008)  VALUE ZEROS.
+       01  WS-DLO                      PIC S9(003)V9(008)  VALUE ZEROS.
+       01  WS-A                        PIC S9(003)V9(008)  VALUE ZEROS.
+       01  WS-C                        PIC S9(003)V9(008)  VALUE ZEROS.
+
+       01  WS-NOME-ARQ-DIS-ANTIGO      PIC  X(020)         VALUE
+           "ArqDistribuicao".
+       01  WS-NOME-ARQ-DIS-NOVO        PIC  X(030)         VALUE
+           "ArqDistribuicaoNova.tmp".
+       01  WS-RET-CBL                  PIC  9(004)  COMP-5 VALUE ZEROS.
+
+      *----------------------------------------------------------------*
+       LINKAGE                         SECTION.
+      *----------------------------------------------------------------*
+       COPY HBSIS12L.
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION             USING HBSIS12L.
+      *----------------------------------------------------------------*
+       0000-PRINCIPAL                  SECTION.
+
+           PERFORM 1000-INICIALIZA
+           PERFORM 2000-PROCESSA
+           PERFORM 3000-FINALIZA
+
+           .
+       0000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ROTINA DE INICIALIZACAO                                        *
+      *----------------------------------------------------------------*
+       1000-INICIALIZA                 SECTION.
+
+           MOVE ZEROS                  TO COD-RETORNO-HBSIS12L
+                                           QTD-CLI-REATRIB-HBSIS12L
+                                           QTD-CLI-FALHA-HBSIS12L
+           MOVE ZEROS                  TO WS-MAX-CHAVE-EXECUCAO
+           MOVE SPACES                 TO WS-NOME-VEND-DESTINO
+           MOVE "REATRIBUICAO REALIZADA COM SUCESSO"
+                                       TO MSG-RETORNO-HBSIS12L
+
+           .
+       1000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ROTINA DE PROCESSAMENTO                                        *
+      *----------------------------------------------------------------*
+       2000-PROCESSA                   SECTION.
+
+           PERFORM 2100-VALIDA-VENDEDORES
+
+           IF COD-RETORNO-HBSIS12L     EQUAL ZEROS
+              PERFORM 2200-DESCOBRE-ULTIMA-EXECUCAO
+              PERFORM 2300-REATRIBUI-CLIENTES
+
+              IF COD-RETORNO-HBSIS12L  EQUAL ZEROS
+              AND QTD-CLI-FALHA-HBSIS12L GREATER ZEROS
+                 MOVE 8                TO COD-RETORNO-HBSIS12L
+                 MOVE "REATRIBUIDO COM CLIENTES NAO ENCONTRADOS"
+                                       TO MSG-RETORNO-HBSIS12L
+              END-IF
+           END-IF
+
+           .
+       2000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * VALIDA VENDEDOR DE ORIGEM E DE DESTINO                         *
+      *----------------------------------------------------------------*
+       2100-VALIDA-VENDEDORES          SECTION.
+
+           IF COD-VEND-ORIGEM-HBSIS12L EQUAL COD-VEND-DESTINO-HBSIS12L
+              MOVE 1                   TO COD-RETORNO-HBSIS12L
+              MOVE "VENDEDOR DE ORIGEM E DESTINO SAO IGUAIS"
+                                       TO MSG-RETORNO-HBSIS12L
+           ELSE
+              OPEN INPUT ARQ-VENDEDOR
+
+              IF WS-FL-STATUS-VEN      EQUAL ZEROS
+                 MOVE COD-VEND-ORIGEM-HBSIS12L
+                                       TO COD-VENDEDOR-HBSIS04C
+                 READ ARQ-VENDEDOR     KEY IS COD-VENDEDOR-HBSIS04C
+
+                 IF WS-FL-STATUS-VEN   NOT EQUAL ZEROS
+                    MOVE 2             TO COD-RETORNO-HBSIS12L
+                    MOVE "VENDEDOR DE ORIGEM NAO ENCONTRADO"
+                                       TO MSG-RETORNO-HBSIS12L
+                 ELSE
+                    MOVE COD-VEND-DESTINO-HBSIS12L
+                                       TO COD-VENDEDOR-HBSIS04C
+                    READ ARQ-VENDEDOR  KEY IS COD-VENDEDOR-HBSIS04C
+
+                    IF WS-FL-STATUS-VEN NOT EQUAL ZEROS
+                       MOVE 3          TO COD-RETORNO-HBSIS12L
+                       MOVE "VENDEDOR DE DESTINO NAO ENCONTRADO"
+                                       TO MSG-RETORNO-HBSIS12L
+                    ELSE
+                       IF FLAG-ATIVO-HBSIS04C
+                                       EQUAL "N"
+                          MOVE 4       TO COD-RETORNO-HBSIS12L
+                          MOVE "VENDEDOR DE DESTINO ESTA INATIVO"
+                                       TO MSG-RETORNO-HBSIS12L
+                       ELSE
+                          MOVE NOME-VEND-HBSIS04C
+                                       TO WS-NOME-VEND-DESTINO
+                          MOVE LATITUDE-VEND-HBSIS04C
+                                       TO WS-LATITUDE-VEND-DESTINO
+                          MOVE LONGITUDE-VEND-HBSIS04C
+                                       TO WS-LONGITUDE-VEND-DESTINO
+                       END-IF
+                    END-IF
+                 END-IF
+
+                 CLOSE ARQ-VENDEDOR
+              ELSE
+                 MOVE 9                TO COD-RETORNO-HBSIS12L
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO DE VENDEDOR"
+                                       TO MSG-RETORNO-HBSIS12L
+              END-IF
+           END-IF
+
+           .
+       2100-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * DESCOBRE A CHAVE (DATA+HORA) DA ULTIMA EXECUCAO DE HBSIS07P    *
+      *----------------------------------------------------------------*
+       2200-DESCOBRE-ULTIMA-EXECUCAO   SECTION.
+
+           MOVE ZEROS                  TO WS-MAX-CHAVE-EXECUCAO
+           OPEN INPUT ARQ-DISTRIBUICAO
+
+           IF WS-FL-STATUS-DIS         EQUAL ZEROS
+              PERFORM UNTIL WS-FL-STATUS-DIS NOT EQUAL "00"
+                 READ ARQ-DISTRIBUICAO NEXT
+                 IF WS-FL-STATUS-DIS   EQUAL ZEROS
+                    COMPUTE WS-CHAVE-EXECUCAO-REG =
+                            DATA-EXECUCAO-HBSIS07C * 1000000
+                            + HORA-EXECUCAO-HBSIS07C
+                    IF WS-CHAVE-EXECUCAO-REG
+                                       GREATER WS-MAX-CHAVE-EXECUCAO
+                       MOVE WS-CHAVE-EXECUCAO-REG
+                                       TO WS-MAX-CHAVE-EXECUCAO
+                    END-IF
+                 END-IF
+              END-PERFORM
+              CLOSE ARQ-DISTRIBUICAO
+           END-IF
+
+           .
+       2200-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * REGRAVA O ARQUIVO DE DISTRIBUICAO TROCANDO O VENDEDOR DE       *
+      * ORIGEM PELO DE DESTINO EM CADA REGISTRO DA ULTIMA EXECUCAO     *
+      *----------------------------------------------------------------*
+       2300-REATRIBUI-CLIENTES         SECTION.
+
+           OPEN INPUT ARQ-DISTRIBUICAO
+
+           IF WS-FL-STATUS-DIS         NOT EQUAL ZEROS
+              MOVE 9                   TO COD-RETORNO-HBSIS12L
+              MOVE "ERRO NA ABERTURA DO ARQUIVO DE DISTRIBUICAO"
+                                       TO MSG-RETORNO-HBSIS12L
+           ELSE
+              OPEN OUTPUT ARQ-DIST-NOVO
+
+              IF WS-FL-STATUS-NOV      NOT EQUAL ZEROS
+                 MOVE 9                TO COD-RETORNO-HBSIS12L
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO TEMPORARIO"
+                                       TO MSG-RETORNO-HBSIS12L
+                 CLOSE ARQ-DISTRIBUICAO
+              ELSE
+                 OPEN INPUT ARQ-CLIENTE
+
+                 PERFORM UNTIL WS-FL-STATUS-DIS NOT EQUAL "00"
+                    READ ARQ-DISTRIBUICAO NEXT
+                    IF WS-FL-STATUS-DIS EQUAL ZEROS
+                       PERFORM 2310-TRATA-REGISTRO-DIST
+                    END-IF
+                 END-PERFORM
+
+                 CLOSE ARQ-CLIENTE
+                 CLOSE ARQ-DISTRIBUICAO
+                 CLOSE ARQ-DIST-NOVO
+
+                 PERFORM 2320-SUBSTITUI-ARQ-DISTRIBUICAO
+              END-IF
+           END-IF
+
+           .
+       2300-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * TROCA O VENDEDOR NO REGISTRO QUANDO PERTENCE A ULTIMA EXECUCAO *
+      * E ESTA ATRIBUIDO AO VENDEDOR DE ORIGEM, E GRAVA NO ARQ. NOVO   *
+      *----------------------------------------------------------------*
+       2310-TRATA-REGISTRO-DIST        SECTION.
+
+           COMPUTE WS-CHAVE-EXECUCAO-REG =
+                   DATA-EXECUCAO-HBSIS07C * 1000000
+                   + HORA-EXECUCAO-HBSIS07C
+
+           IF WS-CHAVE-EXECUCAO-REG    EQUAL WS-MAX-CHAVE-EXECUCAO
+           AND COD-VENDEDOR-HBSIS07C   EQUAL COD-VEND-ORIGEM-HBSIS12L
+              PERFORM 2315-RECALCULA-DISTANCIA
+              IF FALHOU-RECALCULO
+                 ADD 1                 TO QTD-CLI-FALHA-HBSIS12L
+              ELSE
+                 MOVE COD-VEND-DESTINO-HBSIS12L
+                                       TO COD-VENDEDOR-HBSIS07C
+                 MOVE WS-NOME-VEND-DESTINO
+                                       TO NOME-VEND-HBSIS07C
+                 MOVE WS-CALC-DISTANCIA
+                                       TO DISTANCIA-HBSIS07C
+                 ADD 1                 TO QTD-CLI-REATRIB-HBSIS12L
+              END-IF
+           END-IF
+
+           MOVE ARQ-HBSIS07C           TO REG-DIST-NOVO
+           WRITE REG-DIST-NOVO
+
+           .
+       2310-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * RECALCULA DISTANCIA-HBSIS07C CONTRA O VENDEDOR DE DESTINO, JA  *
+      * QUE O VALOR GRAVADO NA EXECUCAO ORIGINAL AINDA REFLETE A       *
+      * DISTANCIA DO CLIENTE PARA O VENDEDOR DE ORIGEM                *
+      *----------------------------------------------------------------*
+       2315-RECALCULA-DISTANCIA        SECTION.
+
+           MOVE "N"                    TO WS-FALHA-RECALCULO
+
+           MOVE COD-CLIENTE-HBSIS07C   TO COD-CLIENTE-HBSIS02C
+           READ ARQ-CLIENTE            KEY IS COD-CLIENTE-HBSIS02C
+
+           IF WS-FL-STATUS-CLI         NOT EQUAL ZEROS
+              MOVE "S"                 TO WS-FALHA-RECALCULO
+           ELSE
+              COMPUTE WS-LAT-CLI = LATITUDE-CLI-HBSIS02C
+                                 * FUNCTION PI
+                                 / 180
+
+              COMPUTE WS-LAT-VEN = WS-LATITUDE-VEND-DESTINO
+                                 * FUNCTION PI
+                                 / 180
+
+              COMPUTE WS-LON-CLI = LONGITUDE-CLI-HBSIS02C
+                                 * FUNCTION PI
+                                 / 180
+
+              COMPUTE WS-LON-VEN = WS-LONGITUDE-VEND-DESTINO
+                                 * FUNCTION PI
+                                 / 180
+
+              COMPUTE WS-DLA = WS-LAT-VEN - (WS-LAT-CLI)
+
+              COMPUTE WS-DLO = WS-LON-VEN - (WS-LON-CLI)
+
+              COMPUTE WS-A = FUNCTION SIN(WS-DLA / 2)
+                           * FUNCTION SIN(WS-DLA / 2)
+                           + FUNCTION COS(WS-LAT-CLI)
+                           * FUNCTION COS(WS-LAT-VEN)
+                           * FUNCTION SIN(WS-DLO / 2)
+                           * FUNCTION SIN(WS-DLO / 2)
+
+              COMPUTE WS-C = 2 * FUNCTION ATAN(FUNCTION SQRT(WS-A) /
+                                               FUNCTION SQRT(1 - WS-A))
+
+              COMPUTE WS-CALC-DISTANCIA = 6371 * WS-C * 1000
+           END-IF
+
+           .
+       2315-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * SUBSTITUI O ARQUIVO DE DISTRIBUICAO PELO ARQUIVO TEMPORARIO    *
+      * JA REATRIBUIDO, E DESCARTA O TEMPORARIO                        *
+      *----------------------------------------------------------------*
+       2320-SUBSTITUI-ARQ-DISTRIBUICAO SECTION.
+
+           CALL "CBL_COPY_FILE"        USING WS-NOME-ARQ-DIS-NOVO
+                                              WS-NOME-ARQ-DIS-ANTIGO
+                                       RETURNING WS-RET-CBL
+
+           IF WS-RET-CBL               NOT EQUAL ZEROS
+              MOVE 9                   TO COD-RETORNO-HBSIS12L
+              MOVE "ERRO AO SUBSTITUIR O ARQUIVO DE DISTRIBUICAO"
+                                       TO MSG-RETORNO-HBSIS12L
+           END-IF
+
+           CALL "CBL_DELETE_FILE"      USING WS-NOME-ARQ-DIS-NOVO
+                                       RETURNING WS-RET-CBL
+
+           .
+       2320-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ROTINA DE FINALIZACAO                                         *
+      *----------------------------------------------------------------*
+       3000-FINALIZA                   SECTION.
+
+           GOBACK
+
+           .
+       3000-EXIT.
+           EXIT.
