@@ -55,9 +55,10 @@
            05  SORT-NOME-VEND          PIC  X(040).
            05  SORT-LATITUDE           PIC S9(003)V9(008).
            05  SORT-LONGITUDE          PIC S9(003)V9(008).
+           05  SORT-COD-REGIAO         PIC  9(003).
 
        FD  REL-VENDEDOR.
-       01  REG-REL-VENDEDOR            PIC X(105).
+       01  REG-REL-VENDEDOR            PIC X(108).
 
        FD  CSV-VENDEDOR.
        01  REG-CSV-VENDEDOR            PIC X(100).
@@ -77,12 +78,20 @@
            05  WS-ARQ-LATITUDE-VEND    PIC S9(003)V9(008)  VALUE ZEROS.
            05  WS-ARQ-LONGITUDE-VEND   PIC S9(003)V9(008)  VALUE ZEROS.
 
+       01  WS-NUM-PAGINA                PIC  9(004)        VALUE ZEROS.
+       01  WS-LINHAS-PAGINA             PIC  9(004)        VALUE ZEROS.
+       01  WS-MAX-LINHAS-PAGINA         PIC  9(004)        VALUE 60.
+
       *----------------------------------------------------------------*
       * AREA DE DECLARACAO DO LAY-OUT DO RELATORIO                     *
       *----------------------------------------------------------------*
        01  CAB1.
-           03 FILLER                   PIC  X(105)         VALUE
+           03 FILLER                   PIC  X(080)         VALUE
               "  RELATORIO DE VENDEDORES".
+           03 FILLER                   PIC  X(008)         VALUE
+              "PAGINA: ".
+           03 CAB1-PAGINA              PIC  ZZZ9           VALUE ZEROS.
+           03 FILLER                   PIC  X(013)         VALUE SPACES.
 
        01  CAB2.
            03 FILLER                   PIC  X(002)         VALUE SPACES.
@@ -100,7 +109,9 @@
            03 FILLER                   PIC  X(007)         VALUE SPACES.
            03 FILLER                   PIC  X(009)         VALUE
               "LONGITUDE".
-           03 FILLER                   PIC  X(010)         VALUE SPACES.
+           03 FILLER                   PIC  X(004)         VALUE SPACES.
+           03 FILLER                   PIC  X(006)         VALUE
+              "REGIAO".
 
        01  DET.
            03 FILLER                   PIC  X(002)         VALUE SPACES.
@@ -113,7 +124,9 @@
            03 DET-LATITUDE             PIC +ZZ9,99999999   VALUE ZEROS.
            03 FILLER                   PIC  X(002)         VALUE SPACES.
            03 DET-LONGITUDE            PIC +ZZ9,99999999   VALUE ZEROS.
-           03 FILLER                   PIC  X(006)         VALUE SPACES.
+           03 FILLER                   PIC  X(003)         VALUE SPACES.
+           03 DET-COD-REGIAO           PIC  9(003)         VALUE ZEROS.
+           03 FILLER                   PIC  X(003)         VALUE SPACES.
 
        01  LINHA-TRACO.
            03 FILLER                   PIC  X(105)         VALUE
@@ -123,11 +136,28 @@
            03 FILLER                   PIC  X(105)         VALUE
               ALL SPACES.
 
+       01  RODAPE.
+           03 FILLER                   PIC  X(002)         VALUE SPACES.
+           03 FILLER                   PIC  X(020)         VALUE
+              "TOTAL DE VENDEDORES:".
+           03 FILLER                   PIC  X(001)         VALUE SPACES.
+           03 RODAPE-TOTAL             PIC  ZZZ.ZZ9        VALUE ZEROS.
+           03 FILLER                   PIC  X(078)         VALUE SPACES.
+
+       01  WS-TOTAL-REGISTROS          PIC  9(007)         VALUE ZEROS.
+
       *----------------------------------------------------------------*
       * AREA DE DECLARACAO DO LAY-OUT DO RELATORIO CSV                 *
       *----------------------------------------------------------------*
        01  CAB-CSV                     PIC  X(100)         VALUE
-           "COD VEND;CNPJ;NOME VEND;LATITUDE;LONGITUDE;".
+           "COD VEND;CNPJ;NOME VEND;LATITUDE;LONGITUDE;REGIAO;".
+
+       01  RODAPE-CSV.
+           03 FILLER                   PIC  X(019)         VALUE
+              "TOTAL DE VENDEDORES".
+           03 FILLER                   PIC  X(001)         VALUE ";".
+           03 RODAPE-CSV-TOTAL         PIC  ZZZ.ZZ9        VALUE ZEROS.
+           03 FILLER                   PIC  X(073)         VALUE SPACES.
 
        01  DET-CSV.
            03 CSV-COD-VEND             PIC  9(003)         VALUE ZEROS.
@@ -139,6 +169,8 @@
            03 CSV-LATITUDE             PIC +ZZ9,99999999   VALUE ZEROS.
            03 FILLER                   PIC  X(001)         VALUE ";".
            03 CSV-LONGITUDE            PIC +ZZ9,99999999   VALUE ZEROS.
+           03 FILLER                   PIC  X(001)         VALUE ";".
+           03 CSV-COD-REGIAO           PIC  9(003)         VALUE ZEROS.
 
       *----------------------------------------------------------------*
        LINKAGE                         SECTION.
@@ -205,6 +237,21 @@
               PERFORM 3000-FINALIZA
            END-IF
 
+           IF COD-VEND-FIM-HBSIS06L   NOT NUMERIC
+              MOVE 4                   TO COD-RETORNO-HBSIS06L
+              MOVE "COD VENDEDOR FINAL COM VALOR NAO PERMITIDO"
+                                       TO MSG-RETORNO-HBSIS06L
+              PERFORM 3000-FINALIZA
+           END-IF
+
+           IF COD-VEND-FIM-HBSIS06L   NOT EQUAL ZEROS AND
+              COD-VEND-FIM-HBSIS06L   LESS COD-VEND-HBSIS06L
+              MOVE 7                   TO COD-RETORNO-HBSIS06L
+              MOVE "COD VENDEDOR FINAL MENOR QUE O INICIAL"
+                                       TO MSG-RETORNO-HBSIS06L
+              PERFORM 3000-FINALIZA
+           END-IF
+
            .
        1100-EXIT.
            EXIT.
@@ -337,20 +384,32 @@
       *----------------------------------------------------------------*
        2110-ALIMENTA-SORT              SECTION.
 
+           IF FLAG-ATIVO-HBSIS04C      EQUAL "N"
+              CONTINUE
+           ELSE
            IF COD-VEND-HBSIS06L        EQUAL ZEROS
               IF NOME-VEND-HBSIS06L    EQUAL SPACES
-                 RELEASE REG-SORT      FROM ARQ-HBSIS04C
+                 PERFORM 2115-RELEASE-REG-SORT
               ELSE
                  IF NOME-VEND-HBSIS04C
                                        EQUAL NOME-VEND-HBSIS06L
-                    RELEASE REG-SORT   FROM ARQ-HBSIS04C
+                    PERFORM 2115-RELEASE-REG-SORT
                  END-IF
               END-IF
            ELSE
-              IF COD-VENDEDOR-HBSIS04C EQUAL COD-VEND-HBSIS06L
-                 RELEASE REG-SORT      FROM ARQ-HBSIS04C
+              IF COD-VEND-FIM-HBSIS06L EQUAL ZEROS
+                 IF COD-VENDEDOR-HBSIS04C EQUAL COD-VEND-HBSIS06L
+                    PERFORM 2115-RELEASE-REG-SORT
+                 END-IF
+              ELSE
+                 IF COD-VENDEDOR-HBSIS04C NOT LESS COD-VEND-HBSIS06L
+                 AND COD-VENDEDOR-HBSIS04C NOT GREATER
+                                       COD-VEND-FIM-HBSIS06L
+                    PERFORM 2115-RELEASE-REG-SORT
+                 END-IF
               END-IF
            END-IF
+           END-IF
 
            READ ARQ-VENDEDOR NEXT
 
@@ -366,25 +425,53 @@
        2110-EXIT.
            EXIT.
       *----------------------------------------------------------------*
+      * MOVE O REGISTRO DE VENDEDOR PARA REG-SORT E O ENVIA PARA O     *
+      * SORT. CAMPO A CAMPO (E NAO RELEASE ... FROM ARQ-HBSIS04C)      *
+      * PORQUE COD-REGIAO-HBSIS04C FICA APOS O TRECHO DO REGISTRO QUE  *
+      * REG-SORT COBRE POR TRUNCAMENTO                                 *
+      *----------------------------------------------------------------*
+       2115-RELEASE-REG-SORT           SECTION.
+
+           MOVE ARQ-HBSIS04C           TO REG-SORT
+           MOVE COD-REGIAO-HBSIS04C    TO SORT-COD-REGIAO
+
+           RELEASE REG-SORT
+
+           .
+       2115-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
       * ROTINA OUTPUT DO SORT                                          *
       *----------------------------------------------------------------*
        2200-OUTPUT-SORT                SECTION.
 
-           RETURN ARQ-SORT AT END
+           MOVE ZEROS                  TO WS-NUM-PAGINA
 
-           WRITE REG-REL-VENDEDOR      FROM LINHA-TRACO
-           WRITE REG-REL-VENDEDOR      FROM CAB1
-           WRITE REG-REL-VENDEDOR      FROM LINHA-BRANCO
-           WRITE REG-REL-VENDEDOR      FROM CAB2
-           WRITE REG-REL-VENDEDOR      FROM LINHA-TRACO
+           PERFORM 2215-NOVA-PAGINA
 
            WRITE REG-CSV-VENDEDOR      FROM CAB-CSV
 
+           MOVE ZEROS                  TO WS-TOTAL-REGISTROS
+
+           RETURN ARQ-SORT AT END MOVE "10" TO WS-FL-STATUS-SORT
+           END-RETURN
+
            PERFORM UNTIL WS-FL-STATUS-SORT
                                        NOT EQUAL "00"
                PERFORM 2210-GERA-RELATORIO
+               RETURN ARQ-SORT AT END MOVE "10" TO WS-FL-STATUS-SORT
+               END-RETURN
            END-PERFORM
 
+           MOVE WS-TOTAL-REGISTROS     TO RODAPE-TOTAL
+                                          RODAPE-CSV-TOTAL
+
+           WRITE REG-REL-VENDEDOR      FROM LINHA-TRACO
+           WRITE REG-REL-VENDEDOR      FROM RODAPE
+           WRITE REG-REL-VENDEDOR      FROM LINHA-TRACO
+
+           WRITE REG-CSV-VENDEDOR      FROM RODAPE-CSV
+
            CLOSE REL-VENDEDOR
 
            IF WS-FL-STATUS-REL         NOT EQUAL ZEROS
@@ -407,10 +494,39 @@
        2200-EXIT.
            EXIT.
       *----------------------------------------------------------------*
+      * ROTINA DE QUEBRA DE PAGINA DO RELATORIO                        *
+      *----------------------------------------------------------------*
+       2215-NOVA-PAGINA                SECTION.
+
+           ADD 1                       TO WS-NUM-PAGINA
+           MOVE WS-NUM-PAGINA          TO CAB1-PAGINA
+
+           IF WS-NUM-PAGINA            GREATER 1
+              WRITE REG-REL-VENDEDOR   FROM LINHA-BRANCO
+              WRITE REG-REL-VENDEDOR   FROM LINHA-BRANCO
+           END-IF
+
+           WRITE REG-REL-VENDEDOR      FROM LINHA-TRACO
+           WRITE REG-REL-VENDEDOR      FROM CAB1
+           WRITE REG-REL-VENDEDOR      FROM LINHA-BRANCO
+           WRITE REG-REL-VENDEDOR      FROM CAB2
+           WRITE REG-REL-VENDEDOR      FROM LINHA-TRACO
+
+           MOVE ZEROS                  TO WS-LINHAS-PAGINA
+
+           .
+       2215-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
       * ROTINA DE GERACAO DO RELATORIO DE VENDEDORES                   *
       *----------------------------------------------------------------*
        2210-GERA-RELATORIO             SECTION.
 
+           IF WS-LINHAS-PAGINA         GREATER OR EQUAL
+                                       WS-MAX-LINHAS-PAGINA
+              PERFORM 2215-NOVA-PAGINA
+           END-IF
+
            MOVE SORT-COD-VEND          TO DET-COD-VEND
                                           CSV-COD-VEND
            MOVE SORT-CPF-VEND          TO DET-CPF-VEND
@@ -421,6 +537,11 @@
                                           CSV-LATITUDE
            MOVE SORT-LONGITUDE         TO DET-LONGITUDE
                                           CSV-LONGITUDE
+           MOVE SORT-COD-REGIAO        TO DET-COD-REGIAO
+                                          CSV-COD-REGIAO
+
+           ADD 1                       TO WS-TOTAL-REGISTROS
+                                          WS-LINHAS-PAGINA
 
            WRITE REG-REL-VENDEDOR      FROM DET
 
