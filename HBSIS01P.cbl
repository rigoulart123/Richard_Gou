@@ -21,6 +21,11 @@
        01  WS-CAD-OPCAO                PIC  9(001)         VALUE ZEROS.
        01  WS-REL-OPCAO                PIC  9(001)         VALUE ZEROS.
        01  WS-EXE-OPCAO                PIC  9(001)         VALUE ZEROS.
+       01  WS-EXE-RESTRINGE-REGIAO     PIC  X(001)         VALUE SPACE.
+       01  WS-EXE-MAX-DISTANCIA        PIC  9(009)V9(002)  VALUE ZEROS.
+       01  WS-EXE-MAX-CLIENTES         PIC  9(007)         VALUE ZEROS.
+       01  WS-REAT-COD-ORIGEM          PIC  9(003)         VALUE ZEROS.
+       01  WS-REAT-COD-DESTINO         PIC  9(003)         VALUE ZEROS.
        01  WS-CLI-OPCAO                PIC  9(001)         VALUE ZEROS.
        01  WS-VEN-OPCAO                PIC  9(001)         VALUE ZEROS.
        01  WS-CONFIRMA                 PIC  X(001)         VALUE ZEROS.
@@ -33,14 +38,54 @@
        01  WS-RAZAO-SOCIAL             PIC  X(040)         VALUE SPACES.
        01  WS-LATITUDE-CLI             PIC S9(003)V9(008)  VALUE ZEROS.
        01  WS-LONGITUDE-CLI            PIC S9(003)V9(008)  VALUE ZEROS.
+       01  WS-REGIAO-CLI               PIC  9(003)         VALUE ZEROS.
        01  WS-NOME-ARQ-CLI             PIC  X(020)         VALUE SPACES.
+       01  WS-OPERADOR-CLI             PIC  X(010)         VALUE SPACES.
+       01  WS-NOME-BUSCA               PIC  X(040)         VALUE SPACES.
+       01  WS-QTD-MATCH-NOME           PIC  9(002)         VALUE ZEROS.
+       01  WS-ULTIMO-COD-MATCH         PIC  9(007)         VALUE ZEROS.
+       01  WS-LINHA-MATCH              PIC  9(002)         VALUE ZEROS.
+       01  WS-AT-POS-MATCH             PIC  9(004)         VALUE ZEROS.
+       01  WS-LINHA-LISTA-TXT.
+           05  FILLER                  PIC  X(007)         VALUE
+               "COD.: ".
+           05  WS-LISTA-COD            PIC  ZZZZZZ9.
+           05  FILLER                  PIC  X(009)         VALUE
+               "  NOME: ".
+           05  WS-LISTA-NOME           PIC  X(040)         VALUE SPACES.
+       01  WS-TAB-BROWSE-CLI.
+           05  WS-BROWSE-COD-ANCORA    OCCURS 50 TIMES
+                                       PIC  9(007)         VALUE ZEROS.
+       01  WS-BROWSE-TOPO              PIC  9(002)         VALUE ZEROS.
+       01  WS-BROWSE-ULT-COD-PAG       PIC  9(007)         VALUE ZEROS.
+       01  WS-BROWSE-QTD-PAG           PIC  9(002)         VALUE ZEROS.
+       01  WS-BROWSE-OPCAO             PIC  X(001)         VALUE SPACES.
+       01  WS-BROWSE-CONTINUA          PIC  X(001)         VALUE "S".
+       01  WS-LINHA-LISTA-VEN-TXT.
+           05  FILLER                  PIC  X(007)         VALUE
+               "COD.: ".
+           05  WS-LISTA-COD-VEN        PIC  ZZ9.
+           05  FILLER                  PIC  X(009)         VALUE
+               "  NOME: ".
+           05  WS-LISTA-NOME-VEN       PIC  X(040)         VALUE SPACES.
+       01  WS-TAB-BROWSE-VEN.
+           05  WS-BROWSE-COD-ANCORA-VEN
+                                       OCCURS 50 TIMES
+                                       PIC  9(003)         VALUE ZEROS.
+       01  WS-BROWSE-TOPO-VEN          PIC  9(002)         VALUE ZEROS.
+       01  WS-BROWSE-ULT-COD-PAG-VEN   PIC  9(003)         VALUE ZEROS.
+       01  WS-BROWSE-QTD-PAG-VEN       PIC  9(002)         VALUE ZEROS.
+       01  WS-BROWSE-OPCAO-VEN         PIC  X(001)         VALUE SPACES.
+       01  WS-BROWSE-CONTINUA-VEN      PIC  X(001)         VALUE "S".
       *
        01  WS-CODIGO-VEND              PIC  9(003)         VALUE ZEROS.
        01  WS-CPF-VEND                 PIC  9(011)         VALUE ZEROS.
        01  WS-NOME-VEND                PIC  X(040)         VALUE SPACES.
        01  WS-LATITUDE-VEND            PIC S9(003)V9(008)  VALUE ZEROS.
        01  WS-LONGITUDE-VEND           PIC S9(003)V9(008)  VALUE ZEROS.
+       01  WS-REGIAO-VEND              PIC  9(003)         VALUE ZEROS.
        01  WS-NOME-ARQ-VEND            PIC  X(020)         VALUE SPACES.
+       01  WS-OPERADOR-VEND            PIC  X(010)         VALUE SPACES.
       *
        01  WS-RELC-TIPO-ORD            PIC  X(001)         VALUE SPACES.
        01  WS-RELC-TIPO-CLA            PIC  X(001)         VALUE SPACES.
@@ -51,6 +96,7 @@
        01  WS-RELV-TIPO-ORD            PIC  X(001)         VALUE SPACES.
        01  WS-RELV-TIPO-CLA            PIC  X(001)         VALUE SPACES.
        01  WS-RELV-COD-VEND            PIC  9(003)         VALUE ZEROS.
+       01  WS-RELV-COD-VEND-FIM        PIC  9(003)         VALUE ZEROS.
        01  WS-RELV-NOME-VEND           PIC  X(040)         VALUE SPACES.
       *
       *----------------------------------------------------------------*
@@ -66,12 +112,24 @@
            'HBSIS06P'.
        01  WS-HBSIS07                 PIC  X(009)         VALUE
            'HBSIS07P'.
+       01  WS-HBSIS03                 PIC  X(009)         VALUE
+           'HBSIS03P'.
+       01  WS-HBSIS09                 PIC  X(009)         VALUE
+           'HBSIS09P'.
+       01  WS-HBSIS11                 PIC  X(009)         VALUE
+           'HBSIS11P'.
+       01  WS-HBSIS12                 PIC  X(009)         VALUE
+           'HBSIS12P'.
 
        COPY HBSIS02L.
        COPY HBSIS04L.
        COPY HBSIS05L.
        COPY HBSIS06L.
        COPY HBSIS07L.
+       COPY HBSIS09L.
+       COPY HBSIS03L.
+       COPY HBSIS11L.
+       COPY HBSIS12L.
       *----------------------------------------------------------------*
        SCREEN                          SECTION.
       *----------------------------------------------------------------*
@@ -140,8 +198,9 @@
            05  LINE 09 COL 10          VALUE "2 - ALTERAR CLIENTE".
            05  LINE 10 COL 10          VALUE "3 - EXCLUIR CLIENTE".
            05  LINE 11 COL 10          VALUE "4 - IMPORTAR CLIENTE".
-           05  LINE 12 COL 10          VALUE
-           "5 - VOLTAR AO MENU PRINCIPAL".
+           05  LINE 12 COL 10          VALUE "5 - LISTAR CLIENTES".
+           05  LINE 13 COL 10          VALUE
+           "6 - VOLTAR AO MENU PRINCIPAL".
            05  LINE 15 COL 10          VALUE
            "DIGITE A OPCAO DESEJADA E TECLE ENTER:".
            05  LINE 15 COL 49          PIC  9(001)
@@ -176,6 +235,12 @@
            05  LINE 12 COL 10          VALUE "LONGITUDE.....:".
            05  LINE 12 COL 26,         PIC -ZZ9,99999999
                                        TO WS-LONGITUDE-CLI.
+           05  LINE 13 COL 10          VALUE "OPERADOR......:".
+           05  LINE 13 COL 26,         PIC  X(010)
+                                       TO WS-OPERADOR-CLI.
+           05  LINE 14 COL 10          VALUE "REGIAO........:".
+           05  LINE 14 COL 26,         PIC  9(003)
+                                       TO WS-REGIAO-CLI.
            05  LINE 15 COL 10          VALUE
               "CONFIRMA A INCLUSAO DO CLIENTE?(S/N):".
            05  LINE 15 COL 48,         PIC  X(001)
@@ -201,6 +266,9 @@
            05  LINE 09 COL 10          VALUE "OU CNPJ.......:".
            05  LINE 09 COL 26,         PIC  9(014)
                                        TO WS-CNPJ-CLI.
+           05  LINE 10 COL 10          VALUE "OU NOME (PARCIAL):".
+           05  LINE 10 COL 29,         PIC  X(040)
+                                       TO WS-NOME-BUSCA.
            05  LINE 15 COL 10          VALUE
            "DIGITE OS DADOS E TECLE ENTER:".
 
@@ -231,6 +299,12 @@
            05  LINE 12 COL 10          VALUE "LONGITUDE.....:".
            05  LINE 12 COL 26,         PIC -ZZ9,99999999
                                        USING WS-LONGITUDE-CLI AUTO.
+           05  LINE 13 COL 10          VALUE "OPERADOR......:".
+           05  LINE 13 COL 26,         PIC  X(010)
+                                       TO WS-OPERADOR-CLI.
+           05  LINE 14 COL 10          VALUE "REGIAO........:".
+           05  LINE 14 COL 26,         PIC  9(003)
+                                       USING WS-REGIAO-CLI AUTO.
            05  LINE 15 COL 10          VALUE
            "CONFIRMA A ALTERACAO DO CLIENTE?(S/N):".
            05  LINE 15 COL 49,         PIC  X(001)
@@ -265,6 +339,9 @@
            05  LINE 12 COL 10          VALUE "LONGITUDE.....:".
            05  LINE 12 COL 26,         PIC -ZZ9,99999999
                                        FROM WS-LONGITUDE-CLI.
+           05  LINE 13 COL 10          VALUE "OPERADOR......:".
+           05  LINE 13 COL 26,         PIC  X(010)
+                                       TO WS-OPERADOR-CLI.
            05  LINE 15 COL 10          VALUE
            "CONFIRMA A EXCLUSAO DO CLIENTE?(S/N):".
            05  LINE 15 COL 48,         PIC  X(001)
@@ -311,8 +388,9 @@
            05  LINE 09 COL 10          VALUE "2 - ALTERAR VENDEDOR".
            05  LINE 10 COL 10          VALUE "3 - EXCLUIR VENDEDOR".
            05  LINE 11 COL 10          VALUE "4 - IMPORTAR VENDEDOR".
-           05  LINE 12 COL 10          VALUE
-           "5 - VOLTAR AO MENU PRINCIPAL".
+           05  LINE 12 COL 10          VALUE "5 - LISTAR VENDEDORES".
+           05  LINE 13 COL 10          VALUE
+           "6 - VOLTAR AO MENU PRINCIPAL".
            05  LINE 15 COL 10          VALUE
            "DIGITE A OPCAO DESEJADA E TECLE ENTER:".
            05  LINE 15 COL 49          PIC  9(001)
@@ -347,6 +425,12 @@
            05  LINE 12 COL 10          VALUE "LONGITUDE......:".
            05  LINE 12 COL 26,         PIC -ZZ9,99999999
                                        TO WS-LONGITUDE-VEND.
+           05  LINE 13 COL 10          VALUE "OPERADOR.......:".
+           05  LINE 13 COL 26,         PIC  X(010)
+                                       TO WS-OPERADOR-VEND.
+           05  LINE 14 COL 10          VALUE "REGIAO.........:".
+           05  LINE 14 COL 26,         PIC  9(003)
+                                       TO WS-REGIAO-VEND.
            05  LINE 15 COL 10          VALUE
               "CONFIRMA A INCLUSAO DO VENDEDOR?(S/N):".
            05  LINE 15 COL 49,         PIC  X(001)
@@ -402,6 +486,12 @@
            05  LINE 12 COL 10          VALUE "LONGITUDE......:".
            05  LINE 12 COL 26,         PIC -ZZ9,99999999
                                        USING WS-LONGITUDE-VEND AUTO.
+           05  LINE 13 COL 10          VALUE "OPERADOR.......:".
+           05  LINE 13 COL 26,         PIC  X(010)
+                                       TO WS-OPERADOR-VEND.
+           05  LINE 14 COL 10          VALUE "REGIAO.........:".
+           05  LINE 14 COL 26,         PIC  9(003)
+                                       USING WS-REGIAO-VEND AUTO.
            05  LINE 15 COL 10          VALUE
            "CONFIRMA A ALTERACAO DO VENDEDOR?(S/N):".
            05  LINE 15 COL 50,         PIC  X(001)
@@ -436,6 +526,9 @@
            05  LINE 12 COL 10          VALUE "LONGITUDE......:".
            05  LINE 12 COL 26,         PIC -ZZ9,99999999
                                        FROM WS-LONGITUDE-VEND.
+           05  LINE 13 COL 10          VALUE "OPERADOR.......:".
+           05  LINE 13 COL 26,         PIC  X(010)
+                                       TO WS-OPERADOR-VEND.
            05  LINE 15 COL 10          VALUE
            "CONFIRMA A EXCLUSAO DO VENDEDOR?(S/N):".
            05  LINE 15 COL 49,         PIC  X(001)
@@ -482,8 +575,12 @@
            05  LINE 09 COL 10          VALUE
            "2 - RELATORIO DE VENDEDOR".
            05  LINE 10 COL 10          VALUE
-           "3 - VOLTAR AO MENU PRINCIPAL".
-           05  LINE 11 COL 10          VALUE "9 - SAIR DO SISTEMA".
+           "3 - RELATORIO DE COORDENADAS DUPLICADAS".
+           05  LINE 11 COL 10          VALUE
+           "4 - RELATORIO DE CLIENTES SEM DISTRIBUICAO".
+           05  LINE 12 COL 10          VALUE
+           "5 - VOLTAR AO MENU PRINCIPAL".
+           05  LINE 13 COL 10          VALUE "9 - SAIR DO SISTEMA".
            05  LINE 15 COL 10          VALUE
            "DIGITE A OPCAO DESEJADA E TECLE ENTER:".
            05  LINE 15 COL 49,         PIC  9(001)
@@ -553,11 +650,14 @@
            "(C)COD VENDEDOR (N)NOME VENDEDOR.: ".
            05  LINE 10 COL 45,         PIC  X(001)
                                        TO WS-RELV-TIPO-CLA.
-           05  LINE 12 COL 10          VALUE "CODIGO VENDEDOR: ".
-           05  LINE 12 COL 28,         PIC  ZZ9
+           05  LINE 12 COL 10          VALUE "CODIGO VENDEDOR DE....: ".
+           05  LINE 12 COL 35,         PIC  ZZ9
                                        TO WS-RELV-COD-VEND.
-           05  LINE 13 COL 10          VALUE "NOME VENDEDOR..: ".
-           05  LINE 13 COL 28,         PIC  X(040)
+           05  LINE 12 COL 45          VALUE "ATE: ".
+           05  LINE 12 COL 50,         PIC  ZZ9
+                                       TO WS-RELV-COD-VEND-FIM.
+           05  LINE 13 COL 10          VALUE "NOME VENDEDOR.........: ".
+           05  LINE 13 COL 35,         PIC  X(040)
                                        TO WS-RELV-NOME-VEND.
            05  LINE 15 COL 10          VALUE
            "1-GERAR RELATORIO   2-VOLTAR   9-SAIR DO SISTEMA".
@@ -583,12 +683,52 @@
            05  LINE 08 COL 10          VALUE
            "1 - EXECUTAR DISTRIBUICAO DE CLIENTE".
            05  LINE 09 COL 10          VALUE
-           "2 - VOLTAR AO MENU PRINCIPAL".
-           05  LINE 10 COL 10          VALUE "9 - SAIR DO SISTEMA".
+           "2 - REIMPRIMIR RELATORIO DA ULTIMA DISTRIBUICAO".
+           05  LINE 10 COL 10          VALUE
+           "3 - SIMULAR NOVA DISTRIBUICAO (DRY-RUN)".
+           05  LINE 11 COL 10          VALUE
+           "4 - REATRIBUIR CLIENTES DE UM VENDEDOR PARA OUTRO".
+           05  LINE 12 COL 10          VALUE
+           "5 - VOLTAR AO MENU PRINCIPAL".
+           05  LINE 13 COL 10          VALUE "9 - SAIR DO SISTEMA".
+           05  LINE 14 COL 10          VALUE
+           "RESTRINGIR DISTRIBUICAO A VENDEDOR DA MESMA REGIAO (S/N):".
+           05  LINE 14 COL 69          PIC  X(001)
+                                       TO WS-EXE-RESTRINGE-REGIAO.
            05  LINE 15 COL 10          VALUE
+           "DISTANCIA MAXIMA PERMITIDA (KM, 0 = PADRAO):".
+           05  LINE 15 COL 58,         PIC  ZZZZZZZZ9,99
+                                       TO WS-EXE-MAX-DISTANCIA.
+           05  LINE 16 COL 10          VALUE
+           "MAX CLIENTES POR VENDEDOR (0 = PADRAO)......:".
+           05  LINE 16 COL 58,         PIC  ZZZZZZ9
+                                       TO WS-EXE-MAX-CLIENTES.
+           05  LINE 17 COL 10          VALUE
            "DIGITE A OPCAO DESEJADA E TECLE ENTER".
-           05  LINE 15 COL 49          PIC  9(001)
+           05  LINE 17 COL 49          PIC  9(001)
                                        TO WS-EXE-OPCAO.
+      *----------------------------------------------------------------*
+       01  TELA-REATRIBUIR-VENDEDOR.
+           05  BLANK SCREEN.
+           05  LINE 01 COL 01          VALUE
+           "**********************************************************".
+           05  LINE 02 COL 01          VALUE "*".
+           05  LINE 02 COL 21          VALUE "CARTEIRA DE CLIENTES".
+           05  LINE 02 COL 58          VALUE "*".
+           05  LINE 03 COL 01          VALUE
+           "**********************************************************".
+           05  LINE 04 COL 01          VALUE "*".
+           05  LINE 04 COL 21          VALUE "REATRIBUIR CLIENTES".
+           05  LINE 04 COL 58          VALUE "*".
+           05  LINE 05 COL 01          VALUE
+           "**********************************************************".
+           05  LINE 09 COL 10          VALUE "CODIGO VENDEDOR ORIGEM: ".
+           05  LINE 09 COL 35,         PIC  ZZ9
+                                       TO WS-REAT-COD-ORIGEM.
+           05  LINE 11 COL 10          VALUE
+           "CODIGO VENDEDOR DESTINO: ".
+           05  LINE 11 COL 36,         PIC  ZZ9
+                                       TO WS-REAT-COD-DESTINO.
 
       *----------------------------------------------------------------*
        PROCEDURE                       DIVISION.
@@ -687,7 +827,11 @@
                     PERFORM 2112-ALTERAR-CLIENTE
                WHEN 3
                     PERFORM 2113-EXCLUIR-CLIENTE
+               WHEN 4
+                    PERFORM 2114-IMPORTAR-CLIENTE
                WHEN 5
+                    PERFORM 2116-LISTAR-CLIENTES
+               WHEN 6
                     PERFORM 3000-LIMPA-CAMPOS-CLI
                     PERFORM 2000-PROCESSA
                WHEN OTHER
@@ -752,6 +896,12 @@
            DISPLAY TELA-BUSCAR-CLIENTE
            ACCEPT  TELA-BUSCAR-CLIENTE
 
+           IF WS-CODIGO-CLI           EQUAL ZEROS
+           AND WS-CNPJ-CLI            EQUAL ZEROS
+           AND WS-NOME-BUSCA          NOT EQUAL SPACES
+              PERFORM 2115-BUSCAR-CLIENTE-POR-NOME
+           END-IF
+
            MOVE 0                     TO COD-FUNCAO-HBSIS02
            PERFORM 5000-CARREGA-DADOS-CLIENTE
            PERFORM 6000-CHAMA-HBSIS02
@@ -813,6 +963,12 @@
            DISPLAY TELA-BUSCAR-CLIENTE
            ACCEPT  TELA-BUSCAR-CLIENTE
 
+           IF WS-CODIGO-CLI            EQUAL ZEROS
+           AND WS-CNPJ-CLI             EQUAL ZEROS
+           AND WS-NOME-BUSCA           NOT EQUAL SPACES
+              PERFORM 2115-BUSCAR-CLIENTE-POR-NOME
+           END-IF
+
            MOVE 0                      TO COD-FUNCAO-HBSIS02
            PERFORM 5000-CARREGA-DADOS-CLIENTE
            PERFORM 6000-CHAMA-HBSIS02
@@ -834,6 +990,7 @@
                     IF FUNCTION UPPER-CASE(WS-CONFIRMA)
                                        EQUAL 'S'
                        MOVE 3          TO COD-FUNCAO-HBSIS02
+                       PERFORM 5000-CARREGA-DADOS-CLIENTE
                        PERFORM 6000-CHAMA-HBSIS02
                        DISPLAY WS-LINHA-BRANCO
                                        AT 1802
@@ -870,6 +1027,150 @@
        2113-EXIT.
            EXIT.
       *----------------------------------------------------------------*
+      * ROTINA DE IMPORTAÇÃO DE CLIENTES                                *
+      *----------------------------------------------------------------*
+       2114-IMPORTAR-CLIENTE           SECTION.
+
+           PERFORM 3000-LIMPA-CAMPOS-CLI
+
+           DISPLAY TELA-IMPORTAR-CLIENTE
+           ACCEPT  TELA-IMPORTAR-CLIENTE
+
+           MOVE 4                     TO COD-FUNCAO-HBSIS02
+           PERFORM 5000-CARREGA-DADOS-CLIENTE
+           PERFORM 6000-CHAMA-HBSIS02
+           DISPLAY WS-LINHA-BRANCO    AT 1802
+           DISPLAY MSG-RETORNO-HBSIS02
+                                       AT 1820
+           STOP ' '
+           PERFORM 3000-LIMPA-CAMPOS-CLI
+           PERFORM 2000-PROCESSA
+
+           .
+       2114-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * BUSCA DE CLIENTE POR NOME (RAZAO SOCIAL) PARCIAL - LISTA OS    *
+      * CLIENTES ENCONTRADOS NA TELA E DEIXA O USUARIO ESCOLHER O      *
+      * CODIGO DESEJADO EM WS-CODIGO-CLI                               *
+      *----------------------------------------------------------------*
+       2115-BUSCAR-CLIENTE-POR-NOME    SECTION.
+
+           MOVE ZEROS                  TO WS-QTD-MATCH-NOME
+                                           WS-ULTIMO-COD-MATCH
+                                           WS-CODIGO-CLI
+
+           MOVE WS-NOME-BUSCA           TO RAZAO-SOCIAL-HBSIS02
+           MOVE ZEROS                   TO COD-CLIENTE-HBSIS02
+           MOVE 5                       TO COD-FUNCAO-HBSIS02
+           PERFORM 6000-CHAMA-HBSIS02
+
+           PERFORM UNTIL COD-RETORNO-HBSIS02
+                                       NOT EQUAL ZEROS
+                      OR WS-QTD-MATCH-NOME
+                                       EQUAL 8
+              ADD 1                     TO WS-QTD-MATCH-NOME
+              MOVE COD-CLIENTE-HBSIS02  TO WS-ULTIMO-COD-MATCH
+              COMPUTE WS-LINHA-MATCH = 9 + WS-QTD-MATCH-NOME
+              COMPUTE WS-AT-POS-MATCH = WS-LINHA-MATCH * 100 + 10
+              MOVE COD-CLIENTE-HBSIS02  TO WS-LISTA-COD
+              MOVE RAZAO-SOCIAL-HBSIS02 TO WS-LISTA-NOME
+              DISPLAY WS-LINHA-LISTA-TXT
+                                       AT WS-AT-POS-MATCH
+
+              MOVE WS-ULTIMO-COD-MATCH  TO COD-CLIENTE-HBSIS02
+              MOVE WS-NOME-BUSCA        TO RAZAO-SOCIAL-HBSIS02
+              MOVE 5                    TO COD-FUNCAO-HBSIS02
+              PERFORM 6000-CHAMA-HBSIS02
+           END-PERFORM
+
+           IF WS-QTD-MATCH-NOME         NOT EQUAL ZEROS
+              DISPLAY "DIGITE O CODIGO DO CLIENTE DESEJADO:"
+                                       AT 1910
+              ACCEPT  WS-CODIGO-CLI    AT 1948
+           END-IF
+
+           .
+       2115-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * LISTAGEM DE CLIENTES COM NAVEGACAO (PROXIMA/ANTERIOR) EM TELA  *
+      *----------------------------------------------------------------*
+       2116-LISTAR-CLIENTES            SECTION.
+
+           MOVE 1                      TO WS-BROWSE-TOPO
+           MOVE ZEROS                  TO WS-BROWSE-COD-ANCORA (1)
+           MOVE "S"                    TO WS-BROWSE-CONTINUA
+
+           PERFORM UNTIL WS-BROWSE-CONTINUA NOT EQUAL "S"
+              PERFORM 2117-EXIBIR-PAGINA-CLIENTES
+
+              DISPLAY WS-LINHA-BRANCO  AT 1802
+              DISPLAY
+                "N-PROXIMA  P-ANTERIOR  S-SAIR. OPCAO:"
+                                       AT 1810
+              ACCEPT  WS-BROWSE-OPCAO  AT 1849
+
+              EVALUATE FUNCTION UPPER-CASE(WS-BROWSE-OPCAO)
+                  WHEN "N"
+                       IF WS-BROWSE-QTD-PAG EQUAL 8
+                          AND WS-BROWSE-TOPO LESS 50
+                          ADD 1         TO WS-BROWSE-TOPO
+                          MOVE WS-BROWSE-ULT-COD-PAG
+                                       TO WS-BROWSE-COD-ANCORA
+                                          (WS-BROWSE-TOPO)
+                       END-IF
+                  WHEN "P"
+                       IF WS-BROWSE-TOPO GREATER 1
+                          SUBTRACT 1    FROM WS-BROWSE-TOPO
+                       END-IF
+                  WHEN "S"
+                       MOVE "N"         TO WS-BROWSE-CONTINUA
+                  WHEN OTHER
+                       CONTINUE
+              END-EVALUATE
+           END-PERFORM
+
+           PERFORM 3000-LIMPA-CAMPOS-CLI
+           PERFORM 2000-PROCESSA
+
+           .
+       2116-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * EXIBE UMA PAGINA DE ATE 8 CLIENTES A PARTIR DA ANCORA DA       *
+      * PAGINA ATUAL (WS-BROWSE-TOPO)                                  *
+      *----------------------------------------------------------------*
+       2117-EXIBIR-PAGINA-CLIENTES     SECTION.
+
+           DISPLAY WS-LINHA-BRANCO     AT 1802
+           MOVE ZEROS                  TO WS-BROWSE-QTD-PAG
+           MOVE WS-BROWSE-COD-ANCORA (WS-BROWSE-TOPO)
+                                       TO COD-CLIENTE-HBSIS02
+           MOVE 6                      TO COD-FUNCAO-HBSIS02
+           PERFORM 6000-CHAMA-HBSIS02
+
+           PERFORM UNTIL COD-RETORNO-HBSIS02 NOT EQUAL ZEROS
+                      OR WS-BROWSE-QTD-PAG EQUAL 8
+              ADD 1                     TO WS-BROWSE-QTD-PAG
+              MOVE COD-CLIENTE-HBSIS02  TO WS-BROWSE-ULT-COD-PAG
+              COMPUTE WS-LINHA-MATCH = 7 + WS-BROWSE-QTD-PAG
+              COMPUTE WS-AT-POS-MATCH = WS-LINHA-MATCH * 100 + 10
+              MOVE COD-CLIENTE-HBSIS02  TO WS-LISTA-COD
+              MOVE RAZAO-SOCIAL-HBSIS02 TO WS-LISTA-NOME
+              DISPLAY WS-LINHA-LISTA-TXT
+                                       AT WS-AT-POS-MATCH
+
+              IF WS-BROWSE-QTD-PAG      NOT EQUAL 8
+                 MOVE 6                 TO COD-FUNCAO-HBSIS02
+                 PERFORM 6000-CHAMA-HBSIS02
+              END-IF
+           END-PERFORM
+
+           .
+       2117-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
       * ROTINA DE CADASTRAMENTO DE VENDEDORES                          *
       *----------------------------------------------------------------*
        2120-CAD-VENDEDOR               SECTION.
@@ -884,7 +1185,11 @@
                     PERFORM 2122-ALTERAR-VENDEDOR
                WHEN 3
                     PERFORM 2123-EXCLUIR-VENDEDOR
+               WHEN 4
+                    PERFORM 2124-IMPORTAR-VENDEDOR
                WHEN 5
+                    PERFORM 2125-LISTAR-VENDEDORES
+               WHEN 6
                     PERFORM 4000-LIMPA-CAMPOS-VEN
                     PERFORM 2000-PROCESSA
                WHEN OTHER
@@ -1029,6 +1334,7 @@
                     IF FUNCTION UPPER-CASE(WS-CONFIRMA)
                                        EQUAL 'S'
                        MOVE 3          TO COD-FUNCAO-HBSIS04
+                       PERFORM 7000-CARREGA-DADOS-VENDEDOR
                        PERFORM 8000-CHAMA-HBSIS04
                        DISPLAY WS-LINHA-BRANCO
                                        AT 1802
@@ -1065,6 +1371,108 @@
        2123-EXIT.
            EXIT.
       *----------------------------------------------------------------*
+      * ROTINA DE IMPORTAÇÃO DE VENDEDORES                              *
+      *----------------------------------------------------------------*
+       2124-IMPORTAR-VENDEDOR          SECTION.
+
+           PERFORM 4000-LIMPA-CAMPOS-VEN
+
+           DISPLAY TELA-IMPORTAR-VENDEDOR
+           ACCEPT  TELA-IMPORTAR-VENDEDOR
+
+           MOVE 4                     TO COD-FUNCAO-HBSIS04
+           PERFORM 7000-CARREGA-DADOS-VENDEDOR
+           PERFORM 8000-CHAMA-HBSIS04
+           DISPLAY WS-LINHA-BRANCO    AT 1802
+           DISPLAY MSG-RETORNO-HBSIS04
+                                       AT 1820
+           STOP ' '
+           PERFORM 4000-LIMPA-CAMPOS-VEN
+           PERFORM 2000-PROCESSA
+
+           .
+       2124-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * LISTAGEM DE VENDEDORES COM NAVEGACAO (PROXIMA/ANTERIOR)      *
+      *----------------------------------------------------------------*
+       2125-LISTAR-VENDEDORES          SECTION.
+
+           MOVE 1                      TO WS-BROWSE-TOPO-VEN
+           MOVE ZEROS                  TO WS-BROWSE-COD-ANCORA-VEN (1)
+           MOVE "S"                    TO WS-BROWSE-CONTINUA-VEN
+
+           PERFORM UNTIL WS-BROWSE-CONTINUA-VEN NOT EQUAL "S"
+              PERFORM 2126-EXIBIR-PAGINA-VENDEDORES
+
+              DISPLAY WS-LINHA-BRANCO  AT 1802
+              DISPLAY
+                "N-PROXIMA  P-ANTERIOR  S-SAIR. OPCAO:"
+                                       AT 1810
+              ACCEPT  WS-BROWSE-OPCAO-VEN
+                                       AT 1849
+
+              EVALUATE FUNCTION UPPER-CASE(WS-BROWSE-OPCAO-VEN)
+                  WHEN "N"
+                       IF WS-BROWSE-QTD-PAG-VEN EQUAL 8
+                          AND WS-BROWSE-TOPO-VEN LESS 50
+                          ADD 1         TO WS-BROWSE-TOPO-VEN
+                          MOVE WS-BROWSE-ULT-COD-PAG-VEN
+                                       TO WS-BROWSE-COD-ANCORA-VEN
+                                          (WS-BROWSE-TOPO-VEN)
+                       END-IF
+                  WHEN "P"
+                       IF WS-BROWSE-TOPO-VEN GREATER 1
+                          SUBTRACT 1    FROM WS-BROWSE-TOPO-VEN
+                       END-IF
+                  WHEN "S"
+                       MOVE "N"         TO WS-BROWSE-CONTINUA-VEN
+                  WHEN OTHER
+                       CONTINUE
+              END-EVALUATE
+           END-PERFORM
+
+           PERFORM 4000-LIMPA-CAMPOS-VEN
+           PERFORM 2000-PROCESSA
+
+           .
+       2125-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * EXIBE UMA PAGINA DE ATE 8 VENDEDORES A PARTIR DA ANCORA DA   *
+      * PAGINA ATUAL (WS-BROWSE-TOPO-VEN)                            *
+      *----------------------------------------------------------------*
+       2126-EXIBIR-PAGINA-VENDEDORES   SECTION.
+
+           DISPLAY WS-LINHA-BRANCO     AT 1802
+           MOVE ZEROS                  TO WS-BROWSE-QTD-PAG-VEN
+           MOVE WS-BROWSE-COD-ANCORA-VEN (WS-BROWSE-TOPO-VEN)
+                                       TO COD-VENDEDOR-HBSIS04
+           MOVE 5                      TO COD-FUNCAO-HBSIS04
+           PERFORM 8000-CHAMA-HBSIS04
+
+           PERFORM UNTIL COD-RETORNO-HBSIS04 NOT EQUAL ZEROS
+                      OR WS-BROWSE-QTD-PAG-VEN EQUAL 8
+              ADD 1                     TO WS-BROWSE-QTD-PAG-VEN
+              MOVE COD-VENDEDOR-HBSIS04 TO WS-BROWSE-ULT-COD-PAG-VEN
+              COMPUTE WS-LINHA-MATCH = 7 + WS-BROWSE-QTD-PAG-VEN
+              COMPUTE WS-AT-POS-MATCH = WS-LINHA-MATCH * 100 + 10
+              MOVE COD-VENDEDOR-HBSIS04 TO WS-LISTA-COD-VEN
+              MOVE NOME-VENDEDOR-HBSIS04
+                                       TO WS-LISTA-NOME-VEN
+              DISPLAY WS-LINHA-LISTA-VEN-TXT
+                                       AT WS-AT-POS-MATCH
+
+              IF WS-BROWSE-QTD-PAG-VEN  NOT EQUAL 8
+                 MOVE 5                 TO COD-FUNCAO-HBSIS04
+                 PERFORM 8000-CHAMA-HBSIS04
+              END-IF
+           END-PERFORM
+
+           .
+       2126-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
       * ROTINA DE RELATORIOS                                           *
       *----------------------------------------------------------------*
        2200-RELATORIOS                 SECTION.
@@ -1078,6 +1486,10 @@
                WHEN 2
                     PERFORM 2220-RELAT-VENDEDOR
                WHEN 3
+                    PERFORM 2230-RELAT-COORD-DUPLICADA
+               WHEN 4
+                    PERFORM 2240-RELAT-CLI-SEM-DIST
+               WHEN 5
                     PERFORM 2000-PROCESSA
                WHEN OTHER
                     DISPLAY WS-LINHA-BRANCO
@@ -1152,6 +1564,7 @@
        2220-RELAT-VENDEDOR             SECTION.
 
            MOVE ZEROS                  TO WS-RELV-COD-VEND
+                                          WS-RELV-COD-VEND-FIM
            MOVE SPACES                 TO WS-RELV-TIPO-ORD
                                           WS-RELV-TIPO-CLA
                                           WS-RELV-NOME-VEND
@@ -1192,6 +1605,7 @@
            MOVE WS-RELV-TIPO-ORD       TO TIPO-ORD-HBSIS06L
            MOVE WS-RELV-TIPO-CLA       TO TIPO-CLA-HBSIS06L
            MOVE WS-RELV-COD-VEND       TO COD-VEND-HBSIS06L
+           MOVE WS-RELV-COD-VEND-FIM   TO COD-VEND-FIM-HBSIS06L
            MOVE WS-RELV-NOME-VEND      TO NOME-VEND-HBSIS06L
 
            CALL WS-HBSIS06             USING HBSIS06L
@@ -1200,6 +1614,60 @@
        2221-EXIT.
            EXIT.
       *----------------------------------------------------------------*
+      *    ROTINA DO RELATORIO DE COORDENADAS DUPLICADAS               *
+      *----------------------------------------------------------------*
+       2230-RELAT-COORD-DUPLICADA      SECTION.
+
+           PERFORM 2231-CHAMA-HBSIS09
+
+           DISPLAY WS-LINHA-BRANCO     AT 1902
+           DISPLAY MSG-RETORNO-HBSIS09L
+                                       AT 1920
+           STOP ' '
+
+           PERFORM 2200-RELATORIOS
+
+           .
+       2230-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    GERACAO DO RELATORIO DE COORDENADAS DUPLICADAS              *
+      *----------------------------------------------------------------*
+       2231-CHAMA-HBSIS09              SECTION.
+
+           CALL WS-HBSIS09              USING HBSIS09L
+
+           .
+       2231-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    ROTINA DO RELATORIO DE CLIENTES SEM DISTRIBUICAO            *
+      *----------------------------------------------------------------*
+       2240-RELAT-CLI-SEM-DIST         SECTION.
+
+           PERFORM 2241-CHAMA-HBSIS11
+
+           DISPLAY WS-LINHA-BRANCO     AT 1902
+           DISPLAY MSG-RETORNO-HBSIS11L
+                                       AT 1920
+           STOP ' '
+
+           PERFORM 2200-RELATORIOS
+
+           .
+       2240-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    GERACAO DO RELATORIO DE CLIENTES SEM DISTRIBUICAO           *
+      *----------------------------------------------------------------*
+       2241-CHAMA-HBSIS11              SECTION.
+
+           CALL WS-HBSIS11              USING HBSIS11L
+
+           .
+       2241-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
       * ROTINA DE EXECUÇÃO                                             *
       *----------------------------------------------------------------*
        2300-EXECUTAR                   SECTION.
@@ -1209,6 +1677,13 @@
 
            EVALUATE WS-EXE-OPCAO
                WHEN 1
+                    MOVE "N"           TO FLAG-SIMULACAO-HBSIS07L
+                    MOVE FUNCTION UPPER-CASE(WS-EXE-RESTRINGE-REGIAO)
+                                       TO FLAG-RESTRINGE-REGIAO-HBSIS07L
+                    MOVE WS-EXE-MAX-DISTANCIA
+                                       TO MAX-DISTANCIA-HBSIS07L
+                    MOVE WS-EXE-MAX-CLIENTES
+                                       TO MAX-CLI-VEND-HBSIS07L
                     PERFORM 2310-CHAMA-HBSIS07
                     DISPLAY WS-LINHA-BRANCO
                                        AT 1902
@@ -1217,6 +1692,32 @@
                     STOP ' '
                     PERFORM 2300-EXECUTAR
                WHEN 2
+                    PERFORM 2320-CHAMA-HBSIS03
+                    DISPLAY WS-LINHA-BRANCO
+                                       AT 1902
+                    DISPLAY MSG-RETORNO-HBSIS03L
+                                       AT 1920
+                    STOP ' '
+                    PERFORM 2300-EXECUTAR
+               WHEN 3
+                    MOVE "S"           TO FLAG-SIMULACAO-HBSIS07L
+                    MOVE FUNCTION UPPER-CASE(WS-EXE-RESTRINGE-REGIAO)
+                                       TO FLAG-RESTRINGE-REGIAO-HBSIS07L
+                    MOVE WS-EXE-MAX-DISTANCIA
+                                       TO MAX-DISTANCIA-HBSIS07L
+                    MOVE WS-EXE-MAX-CLIENTES
+                                       TO MAX-CLI-VEND-HBSIS07L
+                    PERFORM 2310-CHAMA-HBSIS07
+                    DISPLAY WS-LINHA-BRANCO
+                                       AT 1902
+                    DISPLAY MSG-RETORNO-HBSIS07L
+                                       AT 1920
+                    STOP ' '
+                    PERFORM 2300-EXECUTAR
+               WHEN 4
+                    PERFORM 2330-REATRIBUIR-VENDEDOR
+                    PERFORM 2300-EXECUTAR
+               WHEN 5
                     PERFORM 2000-PROCESSA
                WHEN 9
                     STOP RUN
@@ -1243,6 +1744,47 @@
        2310-EXIT.
            EXIT.
       *----------------------------------------------------------------*
+      *    REIMPRIME O RELATORIO DA ULTIMA DISTRIBUICAO SEM EXECUTAR   *
+      *----------------------------------------------------------------*
+       2320-CHAMA-HBSIS03              SECTION.
+
+           CALL WS-HBSIS03             USING HBSIS03L
+
+           .
+       2320-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    REATRIBUI OS CLIENTES DE UM VENDEDOR PARA OUTRO             *
+      *----------------------------------------------------------------*
+       2330-REATRIBUIR-VENDEDOR        SECTION.
+
+           DISPLAY TELA-REATRIBUIR-VENDEDOR
+           ACCEPT  TELA-REATRIBUIR-VENDEDOR
+
+           MOVE WS-REAT-COD-ORIGEM     TO COD-VEND-ORIGEM-HBSIS12L
+           MOVE WS-REAT-COD-DESTINO    TO COD-VEND-DESTINO-HBSIS12L
+
+           PERFORM 2335-CHAMA-HBSIS12
+
+           DISPLAY WS-LINHA-BRANCO     AT 1902
+           DISPLAY MSG-RETORNO-HBSIS12L
+                                       AT 1920
+           STOP ' '
+
+           .
+       2330-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    EFETUA A REATRIBUICAO EM MASSA NO ARQUIVO DE DISTRIBUICAO   *
+      *----------------------------------------------------------------*
+       2335-CHAMA-HBSIS12              SECTION.
+
+           CALL WS-HBSIS12              USING HBSIS12L
+
+           .
+       2335-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
       * INICIALIZAÇÃO DE VARIAVEIS CLIENTE                             *
       *----------------------------------------------------------------*
        3000-LIMPA-CAMPOS-CLI           SECTION.
@@ -1252,7 +1794,10 @@
                                           WS-CNPJ-CLI
                                           WS-LATITUDE-CLI
                                           WS-LONGITUDE-CLI
+                                          WS-REGIAO-CLI
            MOVE SPACES                 TO WS-RAZAO-SOCIAL
+           MOVE SPACES                 TO WS-NOME-BUSCA
+           MOVE SPACES                 TO WS-OPERADOR-CLI
 
            .
        3000-EXIT.
@@ -1266,7 +1811,9 @@
                                           WS-CPF-VEND
                                           WS-LATITUDE-VEND
                                           WS-LONGITUDE-VEND
+                                          WS-REGIAO-VEND
            MOVE SPACES                 TO WS-NOME-VEND
+           MOVE SPACES                 TO WS-OPERADOR-VEND
 
            .
        4000-EXIT.
@@ -1280,8 +1827,10 @@
            MOVE WS-CNPJ-CLI            TO CNPJ-HBSIS02
            MOVE WS-LATITUDE-CLI        TO LATITUDE-CLI-HBSIS02
            MOVE WS-LONGITUDE-CLI       TO LONGITUDE-CLI-HBSIS02
+           MOVE WS-REGIAO-CLI          TO COD-REGIAO-HBSIS02
            MOVE WS-RAZAO-SOCIAL        TO RAZAO-SOCIAL-HBSIS02
            MOVE WS-NOME-ARQ-CLI        TO NOME-ARQ-CLI-HBSIS02
+           MOVE WS-OPERADOR-CLI        TO OPERADOR-HBSIS02
 
            .
        5000-EXIT.
@@ -1305,8 +1854,10 @@
            MOVE WS-CPF-VEND            TO CPF-HBSIS04
            MOVE WS-LATITUDE-VEND       TO LATITUDE-VEN-HBSIS04
            MOVE WS-LONGITUDE-VEND      TO LONGITUDE-VEN-HBSIS04
+           MOVE WS-REGIAO-VEND         TO COD-REGIAO-HBSIS04
            MOVE WS-NOME-VEND           TO NOME-VENDEDOR-HBSIS04
            MOVE WS-NOME-ARQ-VEND       TO NOME-ARQ-VEN-HBSIS04
+           MOVE WS-OPERADOR-VEND       TO OPERADOR-HBSIS04
 
            .
        7000-EXIT.
