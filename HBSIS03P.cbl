@@ -24,6 +24,14 @@
            SELECT REL-DISTRIBUICAO   ASSIGN TO "RELDISTRIBUICAO.CSV"
                                ORGANIZATION IS LINE SEQUENTIAL
                                 FILE STATUS IS WS-FL-STATUS-REL.
+
+           SELECT REL-DISTRIBUICAO-CRM
+                                     ASSIGN TO "RELDISTRIBUICAOCRM.CSV"
+                               ORGANIZATION IS LINE SEQUENTIAL
+                                FILE STATUS IS WS-FL-STATUS-REL-CRM.
+
+           SELECT ARQ-SORT           ASSIGN TO "SORTDISTRIBUICAO.TMP"
+                                FILE STATUS IS WS-FL-STATUS-SORT.
       *----------------------------------------------------------------*
        DATA                            DIVISION.
       *----------------------------------------------------------------*
@@ -36,6 +44,18 @@
 
        FD  REL-DISTRIBUICAO.
        01  REG-REL-DISTRIBUICAO        PIC X(110).
+
+       FD  REL-DISTRIBUICAO-CRM.
+       01  REG-REL-DISTRIBUICAO-CRM    PIC X(080).
+
+       SD  ARQ-SORT.
+       01  REG-SORT.
+           05  SORT-COD-VENDEDOR       PIC  9(003).
+           05  SORT-NOME-VENDEDOR      PIC  X(040).
+           05  SORT-COD-CLIENTE        PIC  9(007).
+           05  SORT-RAZAO-SOCIAL       PIC  X(040).
+           05  SORT-DISTANCIA          PIC  9(009)V9(002).
+           05  SORT-DATA-EXECUCAO       PIC  9(008).
       *----------------------------------------------------------------*
        WORKING-STORAGE                 SECTION.
       *----------------------------------------------------------------*
@@ -43,6 +63,15 @@
        77  WS-FL-STATUS-VEN            PIC  X(002)         VALUE "00".
        77  WS-FL-STATUS-DIS            PIC  X(002)         VALUE "00".
        77  WS-FL-STATUS-REL            PIC  X(002)         VALUE "00".
+       77  WS-FL-STATUS-REL-CRM        PIC  X(002)         VALUE "00".
+       77  WS-FL-STATUS-SORT           PIC  X(002)         VALUE "00".
+
+      *----------------------------------------------------------------*
+      * ARQ-DISTRIBUICAO MANTEM O HISTORICO DE TODAS AS EXECUCOES -    *
+      * O RELATORIO CONSIDERA APENAS OS REGISTROS DA ULTIMA EXECUCAO   *
+      *----------------------------------------------------------------*
+       01  WS-CHAVE-EXECUCAO-REG        PIC  9(014)         VALUE ZEROS.
+       01  WS-MAX-CHAVE-EXECUCAO        PIC  9(014)         VALUE ZEROS.
 
       *----------------------------------------------------------------*
       * AREA DE DECLARACAO DO LAY-OUT DO RELATORIO CSV                 *
@@ -62,6 +91,73 @@
            05  CSV-DISTANCIA           PIC ZZZZZZZZ9,99 VALUE ZEROS.
            05  FILLER                  PIC X(001) VALUE ";".
 
+      *----------------------------------------------------------------*
+      * AREA DE DECLARACAO DO LAY-OUT DO EXTRATO PARA O CRM - MESMOS   *
+      * DADOS DO DET-CSV, REORDENADOS E RECODIFICADOS NO FORMATO QUE O *
+      * IMPORTADOR EM LOTE DO CRM EXIGE: VENDEDOR NA FRENTE (E O DONO  *
+      * DA CARTEIRA NO CRM), SEPARADO POR VIRGULA, DISTANCIA COM PONTO *
+      * DECIMAL E DATA DE ATRIBUICAO NO FORMATO AAAAMMDD               *
+      *----------------------------------------------------------------*
+       01  CAB-CSV-CRM                 PIC  X(060)         VALUE
+           "COD_VENDEDOR,COD_CLIENTE,DISTANCIA,DATA_ATRIBUICAO".
+
+       01  DET-CSV-CRM.
+           05  CRM-COD-VENDEDOR        PIC 9(003) VALUE ZEROS.
+           05  FILLER                  PIC X(001) VALUE ",".
+           05  CRM-COD-CLIENTE         PIC 9(007) VALUE ZEROS.
+           05  FILLER                  PIC X(001) VALUE ",".
+           05  CRM-DISTANCIA           PIC ZZZZZZZZ9,99 VALUE ZEROS.
+           05  FILLER                  PIC X(001) VALUE ",".
+           05  CRM-DATA-ATRIBUICAO     PIC 9(008) VALUE ZEROS.
+
+      *----------------------------------------------------------------*
+      * AREA DE EXCECOES - CLIENTES NAO ATRIBUIDOS A NENHUM VENDEDOR   *
+      *----------------------------------------------------------------*
+       01  WS-TAB-EXCECAO.
+           05  WS-TAB-EXCECAO-QTD       PIC  9(005)         VALUE ZEROS.
+           05  WS-TAB-EXCECAO-ITEM      OCCURS 99999 TIMES
+                                        INDEXED BY WS-IDX-EXCECAO.
+               10  WS-TAB-EXC-COD-CLI   PIC  9(007)         VALUE ZEROS.
+               10  WS-TAB-EXC-RAZAO     PIC  X(040)         VALUE SPACES.
+
+       01  WS-TAB-EXCECAO-TRUNCADO      PIC  X(001)        VALUE "N".
+           88  TAB-EXCECAO-TRUNCADA                        VALUE "S".
+
+       01  CAB-EXCECAO-1                PIC  X(105)         VALUE SPACES.
+       01  CAB-EXCECAO-2                PIC  X(105)         VALUE
+           "COD CLIENTE;RAZAO SOCIAL".
+
+       01  LINHA-AVISO-EXCECAO-TRUNC.
+           03 FILLER                   PIC  X(002)         VALUE SPACES.
+           03 FILLER                   PIC  X(051)         VALUE
+              "*** AVISO: TABELA DE CLIENTES SEM VENDEDOR CHEIA -".
+           03 FILLER                   PIC  X(042)         VALUE
+              " RESULTADO PODE ESTAR INCOMPLETO ***".
+           03 FILLER                   PIC  X(010)         VALUE SPACES.
+
+       01  DET-EXCECAO.
+           05  EXC-CODIGO-CLIENTE       PIC 9(007) VALUE ZEROS.
+           05  FILLER                   PIC X(001) VALUE ";".
+           05  EXC-RAZAO-SOCIAL         PIC X(040) VALUE SPACES.
+
+      *----------------------------------------------------------------*
+      * AREA DE CONTROLE DE QUEBRA POR VENDEDOR (SUBTOTAL DE CARTEIRA) *
+      *----------------------------------------------------------------*
+       01  WS-VEND-ATUAL-COD           PIC  9(003)         VALUE ZEROS.
+       01  WS-VEND-ATUAL-NOME          PIC  X(040)         VALUE SPACES.
+       01  WS-VEND-ATUAL-QTD           PIC  9(007)         VALUE ZEROS.
+       01  WS-VEND-ATUAL-SOMA-DIST     PIC  9(011)V9(002)  VALUE ZEROS.
+       01  WS-PRIMEIRO-REGISTRO        PIC  X(001)         VALUE "S".
+
+       01  DET-SUBTOTAL.
+           05  SUB-CODIGO-VENDEDOR       PIC 9(003) VALUE ZEROS.
+           05  FILLER                    PIC X(001) VALUE ";".
+           05  SUB-NOME-VENDEDOR         PIC X(040) VALUE SPACES.
+           05  FILLER                    PIC X(001) VALUE ";".
+           05  SUB-QTD-CLIENTES          PIC ZZZZZZ9 VALUE ZEROS.
+           05  FILLER                    PIC X(001) VALUE ";".
+           05  SUB-DISTANCIA-MEDIA       PIC ZZZZZZZZ9,99 VALUE ZEROS.
+
       *----------------------------------------------------------------*
        LINKAGE                         SECTION.
       *----------------------------------------------------------------*
@@ -84,6 +180,7 @@
        1000-INICIALIZA                 SECTION.
 
            MOVE ZEROS                  TO COD-RETORNO-HBSIS03L
+           MOVE "N"                    TO WS-TAB-EXCECAO-TRUNCADO
            PERFORM 1100-GRAVA-CAB-REL
 
            .
@@ -98,6 +195,11 @@
 
            WRITE REG-REL-DISTRIBUICAO  FROM CAB-CSV AFTER 1 LINE
 
+           OPEN OUTPUT REL-DISTRIBUICAO-CRM
+
+           WRITE REG-REL-DISTRIBUICAO-CRM
+                                       FROM CAB-CSV-CRM AFTER 1 LINE
+
            .
        1100-EXIT.
            EXIT.
@@ -106,22 +208,76 @@
       *----------------------------------------------------------------*
        2000-PROCESSA                   SECTION.
 
-           PERFORM 2100-OPEN-ARQ-DISTRIBUICAO
+           PERFORM 2050-DESCOBRE-ULTIMA-EXECUCAO
 
-           PERFORM 2200-LER-ARQ-DISTRIBUICAO
+           SORT ARQ-SORT
+               ON ASCENDING KEY SORT-COD-VENDEDOR
+               INPUT PROCEDURE IS 2100-INPUT-SORT
+               OUTPUT PROCEDURE IS 2200-OUTPUT-SORT
 
-           PERFORM 2300-TRATA-ARQUIVO UNTIL
-                   WS-FL-STATUS-DIS   NOT EQUAL "00"
+           .
+       2000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * DESCOBRE A CHAVE (DATA+HORA) DA ULTIMA EXECUCAO DA DISTRIBUICAO*
+      *----------------------------------------------------------------*
+       2050-DESCOBRE-ULTIMA-EXECUCAO   SECTION.
+
+           MOVE ZEROS                  TO WS-MAX-CHAVE-EXECUCAO
+
+           OPEN INPUT ARQ-DISTRIBUICAO
+
+           IF WS-FL-STATUS-DIS         EQUAL ZEROS
+              CONTINUE
+           ELSE
+              MOVE 9                   TO COD-RETORNO-HBSIS03L
+              MOVE "ERRO NA ABERTURA DO ARQUIVO DE DISTRIBUICAO"
+                                       TO MSG-RETORNO-HBSIS03L
+              PERFORM 3000-FINALIZA
+           END-IF
+
+           PERFORM UNTIL WS-FL-STATUS-DIS NOT EQUAL "00"
+              READ ARQ-DISTRIBUICAO
+              IF WS-FL-STATUS-DIS      EQUAL ZEROS
+                 COMPUTE WS-CHAVE-EXECUCAO-REG =
+                         DATA-EXECUCAO-HBSIS07C * 1000000
+                         + HORA-EXECUCAO-HBSIS07C
+                 IF WS-CHAVE-EXECUCAO-REG GREATER
+                                       WS-MAX-CHAVE-EXECUCAO
+                    MOVE WS-CHAVE-EXECUCAO-REG
+                                       TO WS-MAX-CHAVE-EXECUCAO
+                 END-IF
+              END-IF
+           END-PERFORM
 
-           PERFORM 2400-CLOSE-ARQ-DISTRIBUICAO
+           CLOSE ARQ-DISTRIBUICAO
 
            .
-       2000-EXIT.
+       2050-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * LEITURA DO ARQUIVO DISTRIBUICAO E ALIMENTACAO DO SORT          *
+      *----------------------------------------------------------------*
+       2100-INPUT-SORT                 SECTION.
+
+           PERFORM 2110-OPEN-ARQ-DISTRIBUICAO
+
+           PERFORM 2120-LER-ARQ-DISTRIBUICAO
+
+           PERFORM UNTIL WS-FL-STATUS-DIS NOT EQUAL "00"
+              PERFORM 2130-ALIMENTA-SORT
+              PERFORM 2120-LER-ARQ-DISTRIBUICAO
+           END-PERFORM
+
+           PERFORM 2140-CLOSE-ARQ-DISTRIBUICAO
+
+           .
+       2100-EXIT.
            EXIT.
       *----------------------------------------------------------------*
       * ABERTURA DE ARQUIVO DISTRIBUICAO                               *
       *----------------------------------------------------------------*
-       2100-OPEN-ARQ-DISTRIBUICAO      SECTION.
+       2110-OPEN-ARQ-DISTRIBUICAO      SECTION.
 
            OPEN INPUT ARQ-DISTRIBUICAO
 
@@ -135,12 +291,12 @@
            END-IF
 
            .
-       2100-EXIT.
+       2110-EXIT.
            EXIT.
       *----------------------------------------------------------------*
       * LEITURA DE ARQUIVO DISTRIBUICAO                                *
       *----------------------------------------------------------------*
-       2200-LER-ARQ-DISTRIBUICAO       SECTION.
+       2120-LER-ARQ-DISTRIBUICAO       SECTION.
 
            READ ARQ-DISTRIBUICAO
 
@@ -154,40 +310,60 @@
            END-IF
 
            .
-       2200-EXIT.
+       2120-EXIT.
            EXIT.
       *----------------------------------------------------------------*
-      * GERA RELATORIO                                                 *
-      *----------------------------------------------------------------*
-       2300-TRATA-ARQUIVO              SECTION.
-
-           PERFORM 2310-GRAVA-DETALHE
-           PERFORM 2200-LER-ARQ-DISTRIBUICAO
+      * SEPARA A ULTIMA EXECUCAO, ENVIANDO AS EXCECOES PARA A TABELA   *
+      * E OS DEMAIS REGISTROS PARA O SORT (AGRUPAMENTO POR VENDEDOR)   *
+      *----------------------------------------------------------------*
+       2130-ALIMENTA-SORT              SECTION.
+
+           COMPUTE WS-CHAVE-EXECUCAO-REG =
+                   DATA-EXECUCAO-HBSIS07C * 1000000
+                   + HORA-EXECUCAO-HBSIS07C
+
+           IF WS-CHAVE-EXECUCAO-REG    EQUAL WS-MAX-CHAVE-EXECUCAO
+              IF FLAG-NAO-ATRIB-HBSIS07C EQUAL "S"
+                 PERFORM 2135-ACUMULA-EXCECAO
+              ELSE
+                 MOVE COD-VENDEDOR-HBSIS07C TO SORT-COD-VENDEDOR
+                 MOVE NOME-VEND-HBSIS07C    TO SORT-NOME-VENDEDOR
+                 MOVE COD-CLIENTE-HBSIS07C  TO SORT-COD-CLIENTE
+                 MOVE RAZAO-SOCIAL-HBSIS07C TO SORT-RAZAO-SOCIAL
+                 MOVE DISTANCIA-HBSIS07C    TO SORT-DISTANCIA
+                 MOVE DATA-EXECUCAO-HBSIS07C TO SORT-DATA-EXECUCAO
+                 RELEASE REG-SORT
+              END-IF
+           END-IF
 
            .
-       2300-EXIT.
+       2130-EXIT.
            EXIT.
-
       *----------------------------------------------------------------*
-      * GERAÇÃO DE RELATORIO                                           *
+      * ACUMULA CLIENTE NAO ATRIBUIDO PARA A SECAO DE EXCECOES         *
       *----------------------------------------------------------------*
-       2310-GRAVA-DETALHE              SECTION.
+       2135-ACUMULA-EXCECAO            SECTION.
 
-           MOVE COD-CLIENTE-HBSIS07C   TO CSV-CODIGO-CLIENTE
-           MOVE RAZAO-SOCIAL-HBSIS07C  TO CSV-RAZAO-SOCIAL
-           MOVE COD-VENDEDOR-HBSIS07C  TO CSV-CODIGO-VENDEDOR
-           MOVE NOME-VEND-HBSIS07C     TO CSV-NOME-VENDEDOR
-           MOVE DISTANCIA-HBSIS07C     TO CSV-DISTANCIA
-
-           WRITE REG-REL-DISTRIBUICAO  FROM DET-CSV AFTER 1 LINE
+           IF WS-TAB-EXCECAO-QTD       LESS 99999
+              ADD 1                    TO WS-TAB-EXCECAO-QTD
+              SET WS-IDX-EXCECAO       TO WS-TAB-EXCECAO-QTD
+              MOVE COD-CLIENTE-HBSIS07C
+                                       TO WS-TAB-EXC-COD-CLI
+                                          (WS-IDX-EXCECAO)
+              MOVE RAZAO-SOCIAL-HBSIS07C
+                                       TO WS-TAB-EXC-RAZAO
+                                          (WS-IDX-EXCECAO)
+           ELSE
+              SET TAB-EXCECAO-TRUNCADA TO TRUE
+           END-IF
 
            .
-       2310-EXIT.
+       2135-EXIT.
            EXIT.
       *----------------------------------------------------------------*
       * FECHAMENTO DE ARQUIVO                                          *
       *----------------------------------------------------------------*
-       2400-CLOSE-ARQ-DISTRIBUICAO     SECTION.
+       2140-CLOSE-ARQ-DISTRIBUICAO     SECTION.
 
            CLOSE ARQ-DISTRIBUICAO
 
@@ -201,14 +377,115 @@
            END-IF
 
            .
-       2400-EXIT.
+       2140-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * CONSOME O SORT JA AGRUPADO POR VENDEDOR, GRAVANDO O DETALHE E  *
+      * O SUBTOTAL DA CARTEIRA NA QUEBRA DE CADA GRUPO DE VENDEDOR     *
+      *----------------------------------------------------------------*
+       2200-OUTPUT-SORT                SECTION.
+
+           MOVE "S"                    TO WS-PRIMEIRO-REGISTRO
+
+           RETURN ARQ-SORT AT END MOVE "10" TO WS-FL-STATUS-SORT
+           END-RETURN
+
+           PERFORM UNTIL WS-FL-STATUS-SORT EQUAL "10"
+              PERFORM 2210-GRAVA-DETALHE-SORT
+              RETURN ARQ-SORT AT END MOVE "10" TO WS-FL-STATUS-SORT
+              END-RETURN
+           END-PERFORM
+
+           IF WS-PRIMEIRO-REGISTRO     NOT EQUAL "S"
+              PERFORM 2220-GRAVA-SUBTOTAL-ATUAL
+           END-IF
+
+           .
+       2200-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * GRAVA O DETALHE DO SORT, GRAVANDO O SUBTOTAL DO VENDEDOR       *
+      * ANTERIOR QUANDO O CODIGO DO VENDEDOR MUDAR (QUEBRA)            *
+      *----------------------------------------------------------------*
+       2210-GRAVA-DETALHE-SORT         SECTION.
+
+           IF WS-PRIMEIRO-REGISTRO     EQUAL "S"
+              MOVE "N"                 TO WS-PRIMEIRO-REGISTRO
+              MOVE SORT-COD-VENDEDOR   TO WS-VEND-ATUAL-COD
+              MOVE SORT-NOME-VENDEDOR  TO WS-VEND-ATUAL-NOME
+              MOVE ZEROS               TO WS-VEND-ATUAL-QTD
+              MOVE ZEROS               TO WS-VEND-ATUAL-SOMA-DIST
+           ELSE
+              IF SORT-COD-VENDEDOR     NOT EQUAL WS-VEND-ATUAL-COD
+                 PERFORM 2220-GRAVA-SUBTOTAL-ATUAL
+                 MOVE SORT-COD-VENDEDOR  TO WS-VEND-ATUAL-COD
+                 MOVE SORT-NOME-VENDEDOR TO WS-VEND-ATUAL-NOME
+                 MOVE ZEROS              TO WS-VEND-ATUAL-QTD
+                 MOVE ZEROS              TO WS-VEND-ATUAL-SOMA-DIST
+              END-IF
+           END-IF
+
+           MOVE SORT-COD-CLIENTE       TO CSV-CODIGO-CLIENTE
+           MOVE SORT-RAZAO-SOCIAL      TO CSV-RAZAO-SOCIAL
+           MOVE SORT-COD-VENDEDOR      TO CSV-CODIGO-VENDEDOR
+           MOVE SORT-NOME-VENDEDOR     TO CSV-NOME-VENDEDOR
+           MOVE SORT-DISTANCIA         TO CSV-DISTANCIA
+
+           WRITE REG-REL-DISTRIBUICAO  FROM DET-CSV AFTER 1 LINE
+
+           MOVE SORT-COD-VENDEDOR      TO CRM-COD-VENDEDOR
+           MOVE SORT-COD-CLIENTE       TO CRM-COD-CLIENTE
+           MOVE SORT-DISTANCIA         TO CRM-DISTANCIA
+           MOVE SORT-DATA-EXECUCAO     TO CRM-DATA-ATRIBUICAO
+
+           INSPECT CRM-DISTANCIA       REPLACING ALL "," BY "."
+
+           WRITE REG-REL-DISTRIBUICAO-CRM
+                                       FROM DET-CSV-CRM AFTER 1 LINE
+
+           ADD 1                       TO WS-VEND-ATUAL-QTD
+           ADD SORT-DISTANCIA          TO WS-VEND-ATUAL-SOMA-DIST
+
+           .
+       2210-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * GRAVA A LINHA DE SUBTOTAL DE CARTEIRA DO VENDEDOR ATUAL        *
+      *----------------------------------------------------------------*
+       2220-GRAVA-SUBTOTAL-ATUAL       SECTION.
+
+           MOVE WS-VEND-ATUAL-COD      TO SUB-CODIGO-VENDEDOR
+           MOVE WS-VEND-ATUAL-NOME     TO SUB-NOME-VENDEDOR
+           MOVE WS-VEND-ATUAL-QTD      TO SUB-QTD-CLIENTES
+
+           IF WS-VEND-ATUAL-QTD        GREATER ZEROS
+              DIVIDE WS-VEND-ATUAL-SOMA-DIST BY WS-VEND-ATUAL-QTD
+                                       GIVING SUB-DISTANCIA-MEDIA
+                                       ROUNDED
+           ELSE
+              MOVE ZEROS               TO SUB-DISTANCIA-MEDIA
+           END-IF
+
+           WRITE REG-REL-DISTRIBUICAO  FROM DET-SUBTOTAL AFTER 1 LINE
+
+           .
+       2220-EXIT.
            EXIT.
       *----------------------------------------------------------------*
       * ROTINA DE FINALIZAÇÃO                                          *
       *----------------------------------------------------------------*
        3000-FINALIZA                   SECTION.
 
+           PERFORM 3100-GRAVA-EXCECOES
+
+           IF TAB-EXCECAO-TRUNCADA
+              MOVE 4                   TO COD-RETORNO-HBSIS03L
+              MOVE "AVISO: LISTA DE CLIENTES SEM VENDEDOR INCOMPLETA"
+                                       TO MSG-RETORNO-HBSIS03L
+           END-IF
+
            CLOSE REL-DISTRIBUICAO
+           CLOSE REL-DISTRIBUICAO-CRM
 
            GOBACK
 
@@ -216,6 +493,37 @@
        3000-EXIT.
            EXIT.
       *----------------------------------------------------------------*
+      * GRAVA SECAO DE CLIENTES NAO ATRIBUIDOS AO FINAL DO RELATORIO   *
+      *----------------------------------------------------------------*
+       3100-GRAVA-EXCECOES             SECTION.
+
+           IF WS-TAB-EXCECAO-QTD       EQUAL ZEROS
+              CONTINUE
+           ELSE
+              WRITE REG-REL-DISTRIBUICAO FROM CAB-EXCECAO-1 AFTER 1 LINE
+              WRITE REG-REL-DISTRIBUICAO FROM CAB-EXCECAO-2 AFTER 1 LINE
+
+              PERFORM VARYING WS-IDX-EXCECAO FROM 1 BY 1
+                      UNTIL WS-IDX-EXCECAO GREATER WS-TAB-EXCECAO-QTD
+                 MOVE WS-TAB-EXC-COD-CLI (WS-IDX-EXCECAO)
+                                       TO EXC-CODIGO-CLIENTE
+                 MOVE WS-TAB-EXC-RAZAO (WS-IDX-EXCECAO)
+                                       TO EXC-RAZAO-SOCIAL
+                 WRITE REG-REL-DISTRIBUICAO FROM DET-EXCECAO
+                                       AFTER 1 LINE
+              END-PERFORM
+
+              IF TAB-EXCECAO-TRUNCADA
+                 WRITE REG-REL-DISTRIBUICAO
+                                       FROM LINHA-AVISO-EXCECAO-TRUNC
+                                       AFTER 1 LINE
+              END-IF
+           END-IF
+
+           .
+       3100-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
       * FIM DO PROGRAMA HBSIS03P                                       *
       *----------------------------------------------------------------*
        END PROGRAM                     HBSIS03P.
