@@ -38,6 +38,10 @@
                                ORGANIZATION IS LINE SEQUENTIAL
                                 FILE STATUS IS WS-FL-STATUS-CSV.
 
+           SELECT ARQ-DISTRIBUICAO   ASSIGN TO DISK
+                               ORGANIZATION IS LINE SEQUENTIAL
+                                FILE STATUS IS WS-FL-STATUS-DIS.
+
       *----------------------------------------------------------------*
        DATA                            DIVISION.
       *----------------------------------------------------------------*
@@ -63,6 +67,11 @@
        FD  CSV-CLIENTE.
        01  REG-CSV-CLIENTE             PIC X(105).
 
+       FD  ARQ-DISTRIBUICAO
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS 'ArqDistribuicao'.
+       COPY "HBSIS07C.CPY".
+
       *----------------------------------------------------------------*
        WORKING-STORAGE                 SECTION.
       *----------------------------------------------------------------*
@@ -70,6 +79,7 @@
        77  WS-FL-STATUS-SORT           PIC  X(002)         VALUE "00".
        77  WS-FL-STATUS-REL            PIC  X(002)         VALUE "00".
        77  WS-FL-STATUS-CSV            PIC  X(002)         VALUE "00".
+       77  WS-FL-STATUS-DIS            PIC  X(002)         VALUE "00".
       *
        01  WS-ARQ-CLIENTE.
            05  WS-ARQ-CODIGO-CLI       PIC  9(007)         VALUE ZEROS.
@@ -78,13 +88,36 @@
            05  WS-ARQ-LATITUDE-CLI     PIC S9(003)V9(008)  VALUE ZEROS.
            05  WS-ARQ-LONGITUDE-CLI    PIC S9(003)V9(008)  VALUE ZEROS.
            05  WS-ARQ-CODIGO-VEND      PIC  9(003)         VALUE ZEROS.
+      *
+      * TABELA COM O VENDEDOR DE CADA CLIENTE, MONTADA A PARTIR DO
+      * ARQ-DISTRIBUICAO, USADA PARA EXIBIR O COD VENDEDOR NO
+      * RELATORIO E PARA FILTRAR POR VENDEDOR.
+       01  WS-TAB-CLI-VEND.
+           05  WS-TAB-CLI-VEND-QTD     PIC  9(005)         VALUE ZEROS.
+           05  WS-TAB-CLI-VEND-ITEM    OCCURS 99999 TIMES
+                                       INDEXED BY WS-IDX-CLI-VEND.
+               10  WS-TAB-COD-CLI      PIC  9(007)         VALUE ZEROS.
+               10  WS-TAB-COD-VEND     PIC  9(003)         VALUE ZEROS.
+
+       01  WS-TAB-CLI-VEND-TRUNCADO    PIC  X(001)        VALUE "N".
+           88  TAB-CLI-VEND-TRUNCADA                      VALUE "S".
+
+       01  WS-CLI-VEND-ENCONTRADO      PIC  X(001)         VALUE "N".
+
+       01  WS-NUM-PAGINA                PIC  9(004)        VALUE ZEROS.
+       01  WS-LINHAS-PAGINA             PIC  9(004)        VALUE ZEROS.
+       01  WS-MAX-LINHAS-PAGINA         PIC  9(004)        VALUE 60.
 
       *----------------------------------------------------------------*
       * AREA DE DECLARACAO DO LAY-OUT DO RELATORIO                     *
       *----------------------------------------------------------------*
        01  CAB1.
-           03 FILLER                   PIC  X(120)         VALUE
+           03 FILLER                   PIC  X(095)         VALUE
               "  RELATORIO DE CLIENTES".
+           03 FILLER                   PIC  X(008)         VALUE
+              "PAGINA: ".
+           03 CAB1-PAGINA              PIC  ZZZ9           VALUE ZEROS.
+           03 FILLER                   PIC  X(013)         VALUE SPACES.
 
        01  CAB2.
            03 FILLER                   PIC  X(002)         VALUE SPACES.
@@ -130,12 +163,37 @@
            03 FILLER                   PIC  X(120)         VALUE
               ALL SPACES.
 
+       01  RODAPE.
+           03 FILLER                   PIC  X(002)         VALUE SPACES.
+           03 FILLER                   PIC  X(018)         VALUE
+              "TOTAL DE CLIENTES:".
+           03 FILLER                   PIC  X(001)         VALUE SPACES.
+           03 RODAPE-TOTAL             PIC  ZZZ.ZZ9        VALUE ZEROS.
+           03 FILLER                   PIC  X(092)         VALUE SPACES.
+
+       01  LINHA-AVISO-CLI-VEND-TRUNC.
+           03 FILLER                   PIC  X(002)         VALUE SPACES.
+           03 FILLER                   PIC  X(058)         VALUE
+              "*** AVISO: TABELA CLIENTE X VENDEDOR CHEIA - COD VEND".
+           03 FILLER                   PIC  X(045)         VALUE
+              " PODE ESTAR INCORRETO NO RELATORIO ***".
+           03 FILLER                   PIC  X(015)         VALUE SPACES.
+
+       01  WS-TOTAL-REGISTROS          PIC  9(007)         VALUE ZEROS.
+
       *----------------------------------------------------------------*
       * AREA DE DECLARACAO DO LAY-OUT DO RELATORIO CSV                 *
       *----------------------------------------------------------------*
        01  CAB-CSV                     PIC  X(105)         VALUE
            "COD CLIENTE;CNPJ;RAZAO SOCIAL;LATITUDE;LONGITUDE;COD VEND".
 
+       01  RODAPE-CSV.
+           03 FILLER                   PIC  X(017)         VALUE
+              "TOTAL DE CLIENTES".
+           03 FILLER                   PIC  X(001)         VALUE ";".
+           03 RODAPE-CSV-TOTAL         PIC  ZZZ.ZZ9        VALUE ZEROS.
+           03 FILLER                   PIC  X(080)         VALUE SPACES.
+
        01  DET-CSV.
            03 CSV-COD-CLI              PIC  9(007)         VALUE ZEROS.
            03 FILLER                   PIC  X(001)         VALUE ";".
@@ -173,6 +231,7 @@
            MOVE ZEROS                  TO COD-RETORNO-HBSIS05L
            MOVE "RELATORIO GERADO COM SUCESSO"
                                        TO MSG-RETORNO-HBSIS05L
+           MOVE "N"                    TO WS-TAB-CLI-VEND-TRUNCADO
 
            PERFORM 1100-VALIDA-PREENCHIMENTO
 
@@ -183,6 +242,14 @@
 
            PERFORM 1300-ABRE-ARQUIVOS
 
+           PERFORM 1400-CARREGA-TAB-CLI-VEND
+
+           IF TAB-CLI-VEND-TRUNCADA
+              MOVE 15                  TO COD-RETORNO-HBSIS05L
+              MOVE "AVISO: TABELA CLIENTE X VENDEDOR INCOMPLETA"
+                                       TO MSG-RETORNO-HBSIS05L
+           END-IF
+
            .
        1000-EXIT.
            EXIT.
@@ -290,6 +357,63 @@
        1300-EXIT.
            EXIT.
       *----------------------------------------------------------------*
+      * ROTINA DE CARGA DA TABELA CLIENTE X VENDEDOR                  *
+      *----------------------------------------------------------------*
+       1400-CARREGA-TAB-CLI-VEND        SECTION.
+
+           OPEN INPUT ARQ-DISTRIBUICAO
+
+           IF WS-FL-STATUS-DIS         NOT EQUAL ZEROS
+              GO TO 1400-EXIT
+           END-IF
+
+           READ ARQ-DISTRIBUICAO NEXT
+
+           PERFORM UNTIL WS-FL-STATUS-DIS
+                                       NOT EQUAL "00"
+              IF WS-TAB-CLI-VEND-QTD   LESS 99999
+                 ADD 1                 TO WS-TAB-CLI-VEND-QTD
+                 MOVE COD-CLIENTE-HBSIS07C
+                                       TO WS-TAB-COD-CLI
+                                          (WS-TAB-CLI-VEND-QTD)
+                 MOVE COD-VENDEDOR-HBSIS07C
+                                       TO WS-TAB-COD-VEND
+                                          (WS-TAB-CLI-VEND-QTD)
+              ELSE
+                 SET TAB-CLI-VEND-TRUNCADA
+                                       TO TRUE
+              END-IF
+              READ ARQ-DISTRIBUICAO NEXT
+           END-PERFORM
+
+           CLOSE ARQ-DISTRIBUICAO
+
+           .
+       1400-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ROTINA DE BUSCA DO VENDEDOR DE UM CLIENTE NA TABELA            *
+      *----------------------------------------------------------------*
+       1410-BUSCA-CLI-VEND              SECTION.
+
+           MOVE "N"                    TO WS-CLI-VEND-ENCONTRADO
+           MOVE ZEROS                  TO WS-ARQ-CODIGO-VEND
+
+           PERFORM VARYING WS-IDX-CLI-VEND FROM 1 BY 1
+                     UNTIL WS-IDX-CLI-VEND GREATER
+                                       WS-TAB-CLI-VEND-QTD
+              IF WS-TAB-COD-CLI (WS-IDX-CLI-VEND)
+                                       EQUAL COD-CLIENTE-HBSIS02C
+                 MOVE WS-TAB-COD-VEND (WS-IDX-CLI-VEND)
+                                       TO WS-ARQ-CODIGO-VEND
+                 MOVE "S"              TO WS-CLI-VEND-ENCONTRADO
+              END-IF
+           END-PERFORM
+
+           .
+       1410-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
       * ROTINA DE PROCESSAMENTO                                        *
       *----------------------------------------------------------------*
        2000-PROCESSA                   SECTION.
@@ -353,20 +477,32 @@
       *----------------------------------------------------------------*
        2110-ALIMENTA-SORT              SECTION.
 
-           IF COD-CLI-HBSIS05L         EQUAL ZEROS
-              IF RAZ-SOC-HBSIS05L      EQUAL SPACES
-                 RELEASE REG-SORT      FROM ARQ-HBSIS02C
-              ELSE
-                 IF RAZAO-SOCIAL-HBSIS02C
+           PERFORM 1410-BUSCA-CLI-VEND
+
+           IF FLAG-ATIVO-HBSIS02C      EQUAL "N"
+              CONTINUE
+           ELSE
+           IF COD-VEND-HBSIS05L        NOT EQUAL ZEROS AND
+              WS-ARQ-CODIGO-VEND       NOT EQUAL COD-VEND-HBSIS05L
+              CONTINUE
+           ELSE
+              IF COD-CLI-HBSIS05L      EQUAL ZEROS
+                 IF RAZ-SOC-HBSIS05L   EQUAL SPACES
+                    PERFORM 2115-RELEASE-CLIENTE
+                 ELSE
+                    IF RAZAO-SOCIAL-HBSIS02C
                                        EQUAL RAZ-SOC-HBSIS05L
-                    RELEASE REG-SORT   FROM ARQ-HBSIS02C
+                       PERFORM 2115-RELEASE-CLIENTE
+                    END-IF
+                 END-IF
+              ELSE
+                 IF COD-CLIENTE-HBSIS02C
+                                       EQUAL COD-CLI-HBSIS05L
+                    PERFORM 2115-RELEASE-CLIENTE
                  END-IF
-              END-IF
-           ELSE
-              IF COD-CLIENTE-HBSIS02C EQUAL COD-CLI-HBSIS05L
-                 RELEASE REG-SORT      FROM ARQ-HBSIS02C
               END-IF
            END-IF
+           END-IF
 
            READ ARQ-CLIENTE NEXT
 
@@ -382,25 +518,59 @@
        2110-EXIT.
            EXIT.
       *----------------------------------------------------------------*
+      * ROTINA DE ENVIO DO CLIENTE ATUAL PARA O SORT                  *
+      *----------------------------------------------------------------*
+       2115-RELEASE-CLIENTE            SECTION.
+
+           MOVE COD-CLIENTE-HBSIS02C   TO SORT-COD-CLI
+           MOVE CNPJ-HBSIS02C          TO SORT-CNPJ-CLI
+           MOVE RAZAO-SOCIAL-HBSIS02C  TO SORT-RAZ-SOC
+           MOVE LATITUDE-CLI-HBSIS02C  TO SORT-LATITUDE
+           MOVE LONGITUDE-CLI-HBSIS02C TO SORT-LONGITUDE
+           MOVE WS-ARQ-CODIGO-VEND     TO SORT-COD-VEND
+
+           RELEASE REG-SORT
+
+           .
+       2115-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
       * ROTINA OUTPUT DO SORT                                          *
       *----------------------------------------------------------------*
        2200-OUTPUT-SORT                SECTION.
 
-           RETURN ARQ-SORT AT END
+           MOVE ZEROS                  TO WS-NUM-PAGINA
 
-           WRITE REG-REL-CLIENTE       FROM LINHA-TRACO
-           WRITE REG-REL-CLIENTE       FROM CAB1
-           WRITE REG-REL-CLIENTE       FROM LINHA-BRANCO
-           WRITE REG-REL-CLIENTE       FROM CAB2
-           WRITE REG-REL-CLIENTE       FROM LINHA-TRACO
+           PERFORM 2215-NOVA-PAGINA
 
            WRITE REG-CSV-CLIENTE       FROM CAB-CSV
 
+           MOVE ZEROS                  TO WS-TOTAL-REGISTROS
+
+           RETURN ARQ-SORT AT END MOVE "10" TO WS-FL-STATUS-SORT
+           END-RETURN
+
            PERFORM UNTIL WS-FL-STATUS-SORT
                                        NOT EQUAL "00"
                PERFORM 2210-GERA-RELATORIO
+               RETURN ARQ-SORT AT END MOVE "10" TO WS-FL-STATUS-SORT
+               END-RETURN
            END-PERFORM
 
+           MOVE WS-TOTAL-REGISTROS     TO RODAPE-TOTAL
+                                          RODAPE-CSV-TOTAL
+
+           WRITE REG-REL-CLIENTE       FROM LINHA-TRACO
+           WRITE REG-REL-CLIENTE       FROM RODAPE
+
+           IF TAB-CLI-VEND-TRUNCADA
+              WRITE REG-REL-CLIENTE    FROM LINHA-AVISO-CLI-VEND-TRUNC
+           END-IF
+
+           WRITE REG-REL-CLIENTE       FROM LINHA-TRACO
+
+           WRITE REG-CSV-CLIENTE       FROM RODAPE-CSV
+
            CLOSE REL-CLIENTE
 
            IF WS-FL-STATUS-REL         NOT EQUAL ZEROS
@@ -423,10 +593,39 @@
        2200-EXIT.
            EXIT.
       *----------------------------------------------------------------*
+      * ROTINA DE QUEBRA DE PAGINA DO RELATORIO                        *
+      *----------------------------------------------------------------*
+       2215-NOVA-PAGINA                SECTION.
+
+           ADD 1                       TO WS-NUM-PAGINA
+           MOVE WS-NUM-PAGINA          TO CAB1-PAGINA
+
+           IF WS-NUM-PAGINA            GREATER 1
+              WRITE REG-REL-CLIENTE    FROM LINHA-BRANCO
+              WRITE REG-REL-CLIENTE    FROM LINHA-BRANCO
+           END-IF
+
+           WRITE REG-REL-CLIENTE       FROM LINHA-TRACO
+           WRITE REG-REL-CLIENTE       FROM CAB1
+           WRITE REG-REL-CLIENTE       FROM LINHA-BRANCO
+           WRITE REG-REL-CLIENTE       FROM CAB2
+           WRITE REG-REL-CLIENTE       FROM LINHA-TRACO
+
+           MOVE ZEROS                  TO WS-LINHAS-PAGINA
+
+           .
+       2215-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
       * ROTINA DE GERACAO DO RELATORIO DE CLIENTES                     *
       *----------------------------------------------------------------*
        2210-GERA-RELATORIO             SECTION.
 
+           IF WS-LINHAS-PAGINA         GREATER OR EQUAL
+                                       WS-MAX-LINHAS-PAGINA
+              PERFORM 2215-NOVA-PAGINA
+           END-IF
+
            MOVE SORT-COD-CLI           TO DET-COD-CLI
                                           CSV-COD-CLI
            MOVE SORT-CNPJ-CLI          TO DET-CNPJ-CLI
@@ -440,6 +639,9 @@
            MOVE SORT-COD-VEND          TO DET-COD-VEND
                                           CSV-COD-VEND
 
+           ADD 1                       TO WS-TOTAL-REGISTROS
+                                          WS-LINHAS-PAGINA
+
            WRITE REG-REL-CLIENTE       FROM DET
 
            IF WS-FL-STATUS-REL         NOT EQUAL ZEROS
