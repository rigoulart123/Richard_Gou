@@ -27,9 +27,17 @@
                                   LOCK MODE IS MANUAL
                                 FILE STATUS IS WS-FL-STATUS-CLI.
 
-           SELECT IMP-CLIENTE        ASSIGN TO W-LABEL-IMP
+           SELECT IMP-CLIENTE        ASSIGN TO WS-LABEL-IMP
                                ORGANIZATION IS SEQUENTIAL
                                 FILE STATUS IS WS-FL-STATUS-IMP.
+
+           SELECT REJ-CLIENTE        ASSIGN TO "IMPCLIENTEREJ.TXT"
+                               ORGANIZATION IS LINE SEQUENTIAL
+                                FILE STATUS IS WS-FL-STATUS-REJ.
+
+           SELECT ARQ-AUDITORIA      ASSIGN TO DISK
+                               ORGANIZATION IS LINE SEQUENTIAL
+                                FILE STATUS IS WS-FL-STATUS-AUD.
       *----------------------------------------------------------------*
        DATA                            DIVISION.
       *----------------------------------------------------------------*
@@ -48,11 +56,22 @@
            03 IMP-RAZAO-SOCIAL         PIC  X(040).
            03 IMP-LATITUDE             PIC S9(003)V9(008).
            03 IMP-LONGITUDE            PIC S9(003)V9(008).
+
+       FD  REJ-CLIENTE
+           LABEL RECORD IS STANDARD.
+       01  REG-REJ-CLIENTE             PIC X(110).
+
+       FD  ARQ-AUDITORIA
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS 'ArqAuditoria'.
+       COPY "HBSIS08C.CPY".
       *----------------------------------------------------------------*
        WORKING-STORAGE                 SECTION.
       *----------------------------------------------------------------*
        77  WS-FL-STATUS-CLI            PIC  X(002)         VALUE "00".
        77  WS-FL-STATUS-IMP            PIC  X(002)         VALUE "00".
+       77  WS-FL-STATUS-REJ            PIC  X(002)         VALUE "00".
+       77  WS-FL-STATUS-AUD            PIC  X(002)         VALUE "00".
 
        01  WS-OPCAO                    PIC  9(001)         VALUE ZEROS.
        01  WS-CAD-OPCAO                PIC  9(001)         VALUE ZEROS.
@@ -75,6 +94,67 @@
            05  WS-ARQ-RAZAO-SOCIAL-CLI PIC  X(040)         VALUE SPACES.
            05  WS-ARQ-LATITUDE-CLI     PIC S9(003)V9(008)  VALUE ZEROS.
            05  WS-ARQ-LONGITUDE-CLI    PIC S9(003)V9(008)  VALUE ZEROS.
+           05  WS-ARQ-FLAG-ATIVO-CLI   PIC  X(001)         VALUE "S".
+           05  WS-ARQ-COD-REGIAO-CLI   PIC  9(003)         VALUE ZEROS.
+           05  WS-ARQ-DATA-ALTER-CLI   PIC  9(008)         VALUE ZEROS.
+           05  WS-ARQ-HORA-ALTER-CLI   PIC  9(006)         VALUE ZEROS.
+           05  WS-ARQ-OPERADOR-CLI     PIC  X(010)         VALUE SPACES.
+      *
+      * REGISTRO DE AUDITORIA DE INCLUSAO/ALTERACAO/EXCLUSAO DE CLIENTE*
+       01  WS-AUD-OPERACAO-CLI         PIC  X(008)         VALUE SPACES.
+       01  WS-AUD-ANTES-CLI.
+           05  WS-AUD-COD-ANTES-CLI    PIC  9(007)         VALUE ZEROS.
+           05  WS-AUD-CNPJ-ANTES-CLI   PIC  9(014)         VALUE ZEROS.
+           05  WS-AUD-RAZAO-ANTES-CLI  PIC  X(040)         VALUE SPACES.
+           05  WS-AUD-LATIT-ANTES-CLI  PIC S9(003)V9(008)  VALUE ZEROS.
+           05  WS-AUD-LONGIT-ANTES-CLI PIC S9(003)V9(008)  VALUE ZEROS.
+           05  WS-AUD-FLAG-ANTES-CLI   PIC  X(001)         VALUE SPACES.
+           05  WS-AUD-REGIAO-ANTES-CLI PIC  9(003)         VALUE ZEROS.
+       01  WS-AUD-DEPOIS-CLI.
+           05  WS-AUD-COD-DEPOIS-CLI   PIC  9(007)         VALUE ZEROS.
+           05  WS-AUD-CNPJ-DEPOIS-CLI  PIC  9(014)         VALUE ZEROS.
+           05  WS-AUD-RAZAO-DEPOIS-CLI PIC  X(040)         VALUE SPACES.
+           05  WS-AUD-LATIT-DEPOIS-CLI PIC S9(003)V9(008)  VALUE ZEROS.
+           05  WS-AUD-LONGIT-DEPOIS-CLI
+                                        PIC S9(003)V9(008)  VALUE ZEROS.
+           05  WS-AUD-FLAG-DEPOIS-CLI  PIC  X(001)         VALUE SPACES.
+           05  WS-AUD-REGIAO-DEPOIS-CLI
+                                       PIC  9(003)         VALUE ZEROS.
+      *
+      * VALIDACAO DO DIGITO VERIFICADOR DO CNPJ                        *
+       01  WS-CNPJ-CALC                PIC  9(014)         VALUE ZEROS.
+       01  WS-CNPJ-DIGITO REDEFINES WS-CNPJ-CALC
+                                       PIC  9(001) OCCURS 14 TIMES.
+       01  WS-CNPJ-VALIDO              PIC  X(001)         VALUE "S".
+       01  WS-CNPJ-SOMA                PIC  9(004)         VALUE ZEROS.
+       01  WS-CNPJ-RESTO               PIC  9(004)         VALUE ZEROS.
+       01  WS-CNPJ-DIG1                PIC  9(001)         VALUE ZEROS.
+       01  WS-CNPJ-DIG2                PIC  9(001)         VALUE ZEROS.
+      *
+      * VALIDACAO DA FAIXA DE LATITUDE/LONGITUDE                       *
+       01  WS-COORD-VALIDO             PIC  X(001)         VALUE "S".
+      *
+      * BUSCA DE CLIENTE POR NOME (RAZAO SOCIAL) PARCIAL               *
+       01  WS-NOME-PARCIAL             PIC  X(040)         VALUE SPACES.
+       01  WS-LEN-NOME-PARCIAL         PIC  9(002)         VALUE ZEROS.
+       01  WS-RAZAO-UPPER              PIC  X(040)         VALUE SPACES.
+       01  WS-ENCONTROU-NOME           PIC  X(001)         VALUE "N".
+       01  WS-POS-BUSCA-NOME           PIC  9(002)         VALUE ZEROS.
+      *
+      * CONTADORES DA IMPORTACAO DE CLIENTES                           *
+       01  WS-IMP-TOTAL-LIDOS          PIC  9(007)         VALUE ZEROS.
+       01  WS-IMP-TOTAL-OK             PIC  9(007)         VALUE ZEROS.
+       01  WS-IMP-TOTAL-REJ            PIC  9(007)         VALUE ZEROS.
+       01  WS-IMP-MOTIVO-REJ           PIC  X(040)         VALUE SPACES.
+
+       01  DET-REJ-CLIENTE.
+           03 DET-REJ-COD-CLIENTE      PIC  9(007)         VALUE ZEROS.
+           03 FILLER                   PIC  X(002)         VALUE SPACES.
+           03 DET-REJ-CNPJ             PIC  9(014)         VALUE ZEROS.
+           03 FILLER                   PIC  X(002)         VALUE SPACES.
+           03 DET-REJ-RAZAO-SOCIAL     PIC  X(040)         VALUE SPACES.
+           03 FILLER                   PIC  X(002)         VALUE SPACES.
+           03 DET-REJ-MOTIVO           PIC  X(040)         VALUE SPACES.
       *----------------------------------------------------------------*
        LINKAGE                         SECTION.
       *----------------------------------------------------------------*
@@ -113,6 +193,12 @@
                     PERFORM 2300-ALTERAR-CLIENTE
                WHEN 3
                     PERFORM 2400-EXCLUIR-CLIENTE
+               WHEN 4
+                    PERFORM 2500-IMPORTAR-CLIENTE
+               WHEN 5
+                    PERFORM 2105-BUSCAR-CLIENTE-POR-NOME
+               WHEN 6
+                    PERFORM 2108-LISTAR-PROXIMO-CLIENTE
                WHEN OTHER
                     MOVE 9             TO COD-RETORNO-HBSIS02
                     MOVE 'CODIGO DA FUNCAO INVALIDA'
@@ -142,6 +228,8 @@
                                        TO RAZAO-SOCIAL-HBSIS02
               MOVE WS-ARQ-LATITUDE-CLI TO LATITUDE-CLI-HBSIS02
               MOVE WS-ARQ-LATITUDE-CLI TO LATITUDE-CLI-HBSIS02
+              MOVE WS-ARQ-COD-REGIAO-CLI
+                                       TO COD-REGIAO-HBSIS02
               MOVE ZEROS               TO COD-RETORNO-HBSIS02
            ELSE
               MOVE CNPJ-HBSIS02        TO CNPJ-HBSIS02C
@@ -159,6 +247,8 @@
                                        TO LATITUDE-CLI-HBSIS02
                  MOVE WS-ARQ-LONGITUDE-CLI
                                        TO LONGITUDE-CLI-HBSIS02
+                 MOVE WS-ARQ-COD-REGIAO-CLI
+                                       TO COD-REGIAO-HBSIS02
                  MOVE ZEROS            TO COD-RETORNO-HBSIS02
               ELSE
                  MOVE 1                TO COD-RETORNO-HBSIS02
@@ -213,6 +303,249 @@
        2120-EXIT.
            EXIT.
       *----------------------------------------------------------------*
+      * VALIDACAO DO DIGITO VERIFICADOR DO CNPJ (WS-CNPJ-CALC)         *
+      *----------------------------------------------------------------*
+       2150-VALIDA-CNPJ                SECTION.
+
+           MOVE "S"                    TO WS-CNPJ-VALIDO
+
+           IF WS-CNPJ-CALC              EQUAL ZEROS
+              MOVE "N"                 TO WS-CNPJ-VALIDO
+           ELSE
+              COMPUTE WS-CNPJ-SOMA =
+                      WS-CNPJ-DIGITO (01) * 5
+                    + WS-CNPJ-DIGITO (02) * 4
+                    + WS-CNPJ-DIGITO (03) * 3
+                    + WS-CNPJ-DIGITO (04) * 2
+                    + WS-CNPJ-DIGITO (05) * 9
+                    + WS-CNPJ-DIGITO (06) * 8
+                    + WS-CNPJ-DIGITO (07) * 7
+                    + WS-CNPJ-DIGITO (08) * 6
+                    + WS-CNPJ-DIGITO (09) * 5
+                    + WS-CNPJ-DIGITO (10) * 4
+                    + WS-CNPJ-DIGITO (11) * 3
+                    + WS-CNPJ-DIGITO (12) * 2
+
+              COMPUTE WS-CNPJ-RESTO = FUNCTION MOD(WS-CNPJ-SOMA, 11)
+
+              IF WS-CNPJ-RESTO          LESS 2
+                 MOVE ZERO              TO WS-CNPJ-DIG1
+              ELSE
+                 COMPUTE WS-CNPJ-DIG1 = 11 - WS-CNPJ-RESTO
+              END-IF
+
+              IF WS-CNPJ-DIG1 NOT EQUAL WS-CNPJ-DIGITO (13)
+                 MOVE "N"              TO WS-CNPJ-VALIDO
+              END-IF
+
+              COMPUTE WS-CNPJ-SOMA =
+                      WS-CNPJ-DIGITO (01) * 6
+                    + WS-CNPJ-DIGITO (02) * 5
+                    + WS-CNPJ-DIGITO (03) * 4
+                    + WS-CNPJ-DIGITO (04) * 3
+                    + WS-CNPJ-DIGITO (05) * 2
+                    + WS-CNPJ-DIGITO (06) * 9
+                    + WS-CNPJ-DIGITO (07) * 8
+                    + WS-CNPJ-DIGITO (08) * 7
+                    + WS-CNPJ-DIGITO (09) * 6
+                    + WS-CNPJ-DIGITO (10) * 5
+                    + WS-CNPJ-DIGITO (11) * 4
+                    + WS-CNPJ-DIGITO (12) * 3
+                    + WS-CNPJ-DIG1      * 2
+
+              COMPUTE WS-CNPJ-RESTO = FUNCTION MOD(WS-CNPJ-SOMA, 11)
+
+              IF WS-CNPJ-RESTO          LESS 2
+                 MOVE ZERO              TO WS-CNPJ-DIG2
+              ELSE
+                 COMPUTE WS-CNPJ-DIG2 = 11 - WS-CNPJ-RESTO
+              END-IF
+
+              IF WS-CNPJ-DIG2 NOT EQUAL WS-CNPJ-DIGITO (14)
+                 MOVE "N"              TO WS-CNPJ-VALIDO
+              END-IF
+           END-IF
+
+           .
+       2150-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * VALIDACAO DA FAIXA DE LATITUDE/LONGITUDE (WS-LATITUDE-CLI E    *
+      * WS-LONGITUDE-CLI)                                              *
+      *----------------------------------------------------------------*
+       2160-VALIDA-COORDENADAS         SECTION.
+
+           MOVE "S"                    TO WS-COORD-VALIDO
+
+           IF WS-LATITUDE-CLI           LESS -90 OR
+              WS-LATITUDE-CLI           GREATER 90
+              MOVE "N"                 TO WS-COORD-VALIDO
+           END-IF
+
+           IF WS-LONGITUDE-CLI          LESS -180 OR
+              WS-LONGITUDE-CLI          GREATER 180
+              MOVE "N"                 TO WS-COORD-VALIDO
+           END-IF
+
+           .
+       2160-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * BUSCA DE CLIENTE POR NOME (RAZAO SOCIAL) PARCIAL, A PARTIR DO  *
+      * CODIGO INFORMADO EM COD-CLIENTE-HBSIS02 (ZERO = DESDE O INICIO)*
+      * DEVOLVE O PROXIMO CLIENTE ATIVO CUJA RAZAO SOCIAL CONTENHA O   *
+      * TEXTO INFORMADO EM RAZAO-SOCIAL-HBSIS02                       *
+      *----------------------------------------------------------------*
+       2105-BUSCAR-CLIENTE-POR-NOME    SECTION.
+
+           PERFORM 2110-OPEN-ARQ-CLIENTE
+
+           MOVE "N"                   TO WS-ENCONTROU-NOME
+           MOVE FUNCTION UPPER-CASE(RAZAO-SOCIAL-HBSIS02)
+                                       TO WS-NOME-PARCIAL
+
+           PERFORM 2107-CALC-LEN-NOME-PARCIAL
+
+           IF WS-LEN-NOME-PARCIAL      EQUAL ZEROS
+              MOVE 1                   TO COD-RETORNO-HBSIS02
+              MOVE "CLIENTE NAO ENCONTRADO"
+                                       TO MSG-RETORNO-HBSIS02
+           ELSE
+              MOVE COD-CLIENTE-HBSIS02 TO COD-CLIENTE-HBSIS02C
+
+              START ARQ-CLIENTE KEY IS GREATER COD-CLIENTE-HBSIS02C
+
+              IF WS-FL-STATUS-CLI      EQUAL ZEROS
+                 READ ARQ-CLIENTE NEXT RECORD INTO WS-ARQ-CLIENTE
+
+                 PERFORM UNTIL WS-FL-STATUS-CLI
+                                       NOT EQUAL ZEROS
+                            OR WS-ENCONTROU-NOME
+                                       EQUAL "S"
+                    PERFORM 2106-VERIFICA-NOME-PARCIAL
+                    IF WS-ENCONTROU-NOME
+                                       NOT EQUAL "S"
+                       READ ARQ-CLIENTE NEXT RECORD INTO WS-ARQ-CLIENTE
+                    END-IF
+                 END-PERFORM
+              END-IF
+
+              IF WS-ENCONTROU-NOME     EQUAL "S"
+                 MOVE WS-ARQ-CODIGO-CLI
+                                       TO COD-CLIENTE-HBSIS02
+                 MOVE WS-ARQ-CNPJ-CLI  TO CNPJ-HBSIS02
+                 MOVE WS-ARQ-RAZAO-SOCIAL-CLI
+                                       TO RAZAO-SOCIAL-HBSIS02
+                 MOVE WS-ARQ-LATITUDE-CLI
+                                       TO LATITUDE-CLI-HBSIS02
+                 MOVE WS-ARQ-LONGITUDE-CLI
+                                       TO LONGITUDE-CLI-HBSIS02
+                 MOVE WS-ARQ-COD-REGIAO-CLI
+                                       TO COD-REGIAO-HBSIS02
+                 MOVE ZEROS            TO COD-RETORNO-HBSIS02
+              ELSE
+                 MOVE 1                TO COD-RETORNO-HBSIS02
+                 MOVE "CLIENTE NAO ENCONTRADO"
+                                       TO MSG-RETORNO-HBSIS02
+              END-IF
+           END-IF
+
+           PERFORM 2120-CLOSE-ARQ-CLIENTE
+
+           .
+       2105-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * VERIFICA SE A RAZAO SOCIAL DO REGISTRO ATUAL (WS-ARQ-CLIENTE)  *
+      * CONTEM O TEXTO PROCURADO (WS-NOME-PARCIAL)                     *
+      *----------------------------------------------------------------*
+       2106-VERIFICA-NOME-PARCIAL      SECTION.
+
+           IF WS-ARQ-FLAG-ATIVO-CLI    EQUAL "N"
+              CONTINUE
+           ELSE
+              MOVE FUNCTION UPPER-CASE(WS-ARQ-RAZAO-SOCIAL-CLI)
+                                       TO WS-RAZAO-UPPER
+
+              PERFORM VARYING WS-POS-BUSCA-NOME FROM 1 BY 1
+                      UNTIL WS-POS-BUSCA-NOME
+                                       GREATER
+                                       (41 - WS-LEN-NOME-PARCIAL)
+                         OR WS-ENCONTROU-NOME
+                                       EQUAL "S"
+                 IF WS-RAZAO-UPPER (WS-POS-BUSCA-NOME :
+                                     WS-LEN-NOME-PARCIAL)
+                    EQUAL WS-NOME-PARCIAL (1 : WS-LEN-NOME-PARCIAL)
+                    MOVE "S"           TO WS-ENCONTROU-NOME
+                 END-IF
+              END-PERFORM
+           END-IF
+
+           .
+       2106-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * CALCULA O TAMANHO UTIL (SEM BRANCOS A DIREITA) DE              *
+      * WS-NOME-PARCIAL                                                *
+      *----------------------------------------------------------------*
+       2107-CALC-LEN-NOME-PARCIAL      SECTION.
+
+           PERFORM VARYING WS-LEN-NOME-PARCIAL FROM 40 BY -1
+                   UNTIL WS-LEN-NOME-PARCIAL EQUAL ZEROS
+                      OR WS-NOME-PARCIAL (WS-LEN-NOME-PARCIAL : 1)
+                                       NOT EQUAL SPACE
+           END-PERFORM
+
+           .
+       2107-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * DEVOLVE O PROXIMO CLIENTE ATIVO DEPOIS DE COD-CLIENTE-HBSIS02, *
+      * PARA NAVEGACAO EM TELA (BROWSE)                                *
+      *----------------------------------------------------------------*
+       2108-LISTAR-PROXIMO-CLIENTE     SECTION.
+
+           PERFORM 2110-OPEN-ARQ-CLIENTE
+
+           MOVE "N"                    TO WS-ENCONTROU-NOME
+           MOVE COD-CLIENTE-HBSIS02    TO COD-CLIENTE-HBSIS02C
+
+           START ARQ-CLIENTE KEY IS GREATER COD-CLIENTE-HBSIS02C
+
+           IF WS-FL-STATUS-CLI         EQUAL ZEROS
+              READ ARQ-CLIENTE NEXT RECORD INTO WS-ARQ-CLIENTE
+
+              PERFORM UNTIL WS-FL-STATUS-CLI
+                                       NOT EQUAL ZEROS
+                         OR WS-ARQ-FLAG-ATIVO-CLI
+                                       NOT EQUAL "N"
+                 READ ARQ-CLIENTE NEXT RECORD INTO WS-ARQ-CLIENTE
+              END-PERFORM
+           END-IF
+
+           IF WS-FL-STATUS-CLI         EQUAL ZEROS
+              MOVE WS-ARQ-CODIGO-CLI   TO COD-CLIENTE-HBSIS02
+              MOVE WS-ARQ-CNPJ-CLI     TO CNPJ-HBSIS02
+              MOVE WS-ARQ-RAZAO-SOCIAL-CLI
+                                       TO RAZAO-SOCIAL-HBSIS02
+              MOVE WS-ARQ-LATITUDE-CLI TO LATITUDE-CLI-HBSIS02
+              MOVE WS-ARQ-LONGITUDE-CLI
+                                       TO LONGITUDE-CLI-HBSIS02
+              MOVE WS-ARQ-COD-REGIAO-CLI
+                                       TO COD-REGIAO-HBSIS02
+              MOVE ZEROS               TO COD-RETORNO-HBSIS02
+           ELSE
+              MOVE 1                   TO COD-RETORNO-HBSIS02
+              MOVE "NAO HA MAIS CLIENTES"
+                                       TO MSG-RETORNO-HBSIS02
+           END-IF
+
+           PERFORM 2120-CLOSE-ARQ-CLIENTE
+
+           .
+       2108-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
       * ROTINA DE INCLUSÃO DE CLIENTE                                  *
       *----------------------------------------------------------------*
        2200-INCLUIR-CLIENTE            SECTION.
@@ -220,40 +553,89 @@
            PERFORM 2110-OPEN-ARQ-CLIENTE
 
            MOVE COD-CLIENTE-HBSIS02    TO COD-CLIENTE-HBSIS02C
+           MOVE CNPJ-HBSIS02           TO WS-CNPJ-CALC
+           MOVE LATITUDE-CLI-HBSIS02   TO WS-LATITUDE-CLI
+           MOVE LONGITUDE-CLI-HBSIS02  TO WS-LONGITUDE-CLI
 
-           READ ARQ-CLIENTE   RECORD INTO WS-ARQ-CLIENTE
-                              KEY IS      COD-CLIENTE-HBSIS02C
+           PERFORM 2150-VALIDA-CNPJ
+           PERFORM 2160-VALIDA-COORDENADAS
 
-           IF WS-FL-STATUS-CLI         EQUAL ZEROS
+           IF WS-CNPJ-VALIDO           NOT EQUAL "S"
               MOVE 1                   TO COD-RETORNO-HBSIS02
-              MOVE "CLIENTE JA CADASTRADO"
+              MOVE "CNPJ INVALIDO"     TO MSG-RETORNO-HBSIS02
+           ELSE
+           IF WS-COORD-VALIDO          NOT EQUAL "S"
+              MOVE 1                   TO COD-RETORNO-HBSIS02
+              MOVE "LATITUDE/LONGITUDE INVALIDA"
                                        TO MSG-RETORNO-HBSIS02
            ELSE
-              MOVE CNPJ-HBSIS02        TO CNPJ-HBSIS02C
-
-              READ ARQ-CLIENTE RECORD INTO WS-ARQ-CLIENTE
-                               KEY IS      CNPJ-HBSIS02C
+              READ ARQ-CLIENTE   RECORD INTO WS-ARQ-CLIENTE
+                                 KEY IS      COD-CLIENTE-HBSIS02C
 
               IF WS-FL-STATUS-CLI      EQUAL ZEROS
                  MOVE 1                TO COD-RETORNO-HBSIS02
                  MOVE "CLIENTE JA CADASTRADO"
                                        TO MSG-RETORNO-HBSIS02
               ELSE
-                 MOVE COD-CLIENTE-HBSIS02
+                 MOVE CNPJ-HBSIS02     TO CNPJ-HBSIS02C
+
+                 READ ARQ-CLIENTE RECORD INTO WS-ARQ-CLIENTE
+                                  KEY IS      CNPJ-HBSIS02C
+
+                 IF WS-FL-STATUS-CLI   EQUAL ZEROS
+                    MOVE 1             TO COD-RETORNO-HBSIS02
+                    MOVE "CLIENTE JA CADASTRADO"
+                                       TO MSG-RETORNO-HBSIS02
+                 ELSE
+                    MOVE COD-CLIENTE-HBSIS02
                                        TO WS-ARQ-CODIGO-CLI
-                 MOVE CNPJ-HBSIS02     TO WS-ARQ-CNPJ-CLI
-                 MOVE RAZAO-SOCIAL-HBSIS02
+                    MOVE CNPJ-HBSIS02  TO WS-ARQ-CNPJ-CLI
+                    MOVE RAZAO-SOCIAL-HBSIS02
                                        TO WS-ARQ-RAZAO-SOCIAL-CLI
-                 MOVE LATITUDE-CLI-HBSIS02
+                    MOVE LATITUDE-CLI-HBSIS02
                                        TO WS-ARQ-LATITUDE-CLI
-                 MOVE LONGITUDE-CLI-HBSIS02
+                    MOVE LONGITUDE-CLI-HBSIS02
                                        TO WS-ARQ-LONGITUDE-CLI
-                 PERFORM 2220-GRAVA-ARQ-CLIENTE
-                 MOVE ZEROS            TO COD-RETORNO-HBSIS02
-                 MOVE "CLIENTE CADASTRADO COM SUCESSO"
+                    MOVE "S"           TO WS-ARQ-FLAG-ATIVO-CLI
+                    MOVE COD-REGIAO-HBSIS02
+                                       TO WS-ARQ-COD-REGIAO-CLI
+                    MOVE OPERADOR-HBSIS02
+                                       TO WS-ARQ-OPERADOR-CLI
+                    MOVE FUNCTION CURRENT-DATE (1:8)
+                                       TO WS-ARQ-DATA-ALTER-CLI
+                    MOVE FUNCTION CURRENT-DATE (9:6)
+                                       TO WS-ARQ-HORA-ALTER-CLI
+                    PERFORM 2220-GRAVA-ARQ-CLIENTE
+                    MOVE ZEROS         TO WS-AUD-COD-ANTES-CLI
+                                          WS-AUD-CNPJ-ANTES-CLI
+                    MOVE SPACES        TO WS-AUD-RAZAO-ANTES-CLI
+                                          WS-AUD-FLAG-ANTES-CLI
+                    MOVE ZEROS         TO WS-AUD-LATIT-ANTES-CLI
+                                          WS-AUD-LONGIT-ANTES-CLI
+                                          WS-AUD-REGIAO-ANTES-CLI
+                    MOVE "INCLUIR "    TO WS-AUD-OPERACAO-CLI
+                    MOVE WS-ARQ-CODIGO-CLI
+                                       TO WS-AUD-COD-DEPOIS-CLI
+                    MOVE WS-ARQ-CNPJ-CLI
+                                       TO WS-AUD-CNPJ-DEPOIS-CLI
+                    MOVE WS-ARQ-RAZAO-SOCIAL-CLI
+                                       TO WS-AUD-RAZAO-DEPOIS-CLI
+                    MOVE WS-ARQ-LATITUDE-CLI
+                                       TO WS-AUD-LATIT-DEPOIS-CLI
+                    MOVE WS-ARQ-LONGITUDE-CLI
+                                       TO WS-AUD-LONGIT-DEPOIS-CLI
+                    MOVE WS-ARQ-FLAG-ATIVO-CLI
+                                       TO WS-AUD-FLAG-DEPOIS-CLI
+                    MOVE WS-ARQ-COD-REGIAO-CLI
+                                       TO WS-AUD-REGIAO-DEPOIS-CLI
+                    PERFORM 2600-GRAVA-AUDITORIA-CLI
+                    MOVE ZEROS         TO COD-RETORNO-HBSIS02
+                    MOVE "CLIENTE CADASTRADO COM SUCESSO"
                                        TO MSG-RETORNO-HBSIS02
+                 END-IF
               END-IF
            END-IF
+           END-IF
 
            PERFORM 2120-CLOSE-ARQ-CLIENTE
 
@@ -290,18 +672,43 @@
            PERFORM 2110-OPEN-ARQ-CLIENTE
 
            MOVE COD-CLIENTE-HBSIS02    TO COD-CLIENTE-HBSIS02C
+           MOVE LATITUDE-CLI-HBSIS02   TO WS-LATITUDE-CLI
+           MOVE LONGITUDE-CLI-HBSIS02  TO WS-LONGITUDE-CLI
+
+           PERFORM 2160-VALIDA-COORDENADAS
 
+           IF WS-COORD-VALIDO          NOT EQUAL "S"
+              MOVE 1                   TO COD-RETORNO-HBSIS02
+              MOVE "LATITUDE/LONGITUDE INVALIDA"
+                                       TO MSG-RETORNO-HBSIS02
+           ELSE
            READ ARQ-CLIENTE   RECORD INTO WS-ARQ-CLIENTE
+                              WITH LOCK
                               KEY IS      COD-CLIENTE-HBSIS02C
 
+           IF WS-FL-STATUS-CLI         EQUAL "51"
+              MOVE 8                   TO COD-RETORNO-HBSIS02
+              MOVE "CLIENTE EM ALTERACAO POR OUTRO USUARIO"
+                                       TO MSG-RETORNO-HBSIS02
+           ELSE
            IF WS-FL-STATUS-CLI         EQUAL ZEROS
+              PERFORM 2605-SNAPSHOT-ANTES-CLI
               MOVE RAZAO-SOCIAL-HBSIS02
                                        TO WS-ARQ-RAZAO-SOCIAL-CLI
               MOVE LATITUDE-CLI-HBSIS02
                                        TO WS-ARQ-LATITUDE-CLI
               MOVE LONGITUDE-CLI-HBSIS02
                                        TO WS-ARQ-LONGITUDE-CLI
+              MOVE COD-REGIAO-HBSIS02  TO WS-ARQ-COD-REGIAO-CLI
+              MOVE OPERADOR-HBSIS02    TO WS-ARQ-OPERADOR-CLI
+              MOVE FUNCTION CURRENT-DATE (1:8)
+                                       TO WS-ARQ-DATA-ALTER-CLI
+              MOVE FUNCTION CURRENT-DATE (9:6)
+                                       TO WS-ARQ-HORA-ALTER-CLI
               PERFORM 2310-ALTERAR-ARQ-CLI
+              MOVE "ALTERAR "          TO WS-AUD-OPERACAO-CLI
+              PERFORM 2606-SNAPSHOT-DEPOIS-CLI
+              PERFORM 2600-GRAVA-AUDITORIA-CLI
               MOVE 0                   TO COD-RETORNO-HBSIS02
               MOVE "CLIENTE ALTERADO COM SUCESSO"
                                        TO MSG-RETORNO-HBSIS02
@@ -309,16 +716,33 @@
               MOVE CNPJ-HBSIS02        TO CNPJ-HBSIS02C
 
               READ ARQ-CLIENTE RECORD INTO WS-ARQ-CLIENTE
+                               WITH LOCK
                                KEY IS      CNPJ-HBSIS02C
 
+              IF WS-FL-STATUS-CLI      EQUAL "51"
+                 MOVE 8                TO COD-RETORNO-HBSIS02
+                 MOVE "CLIENTE EM ALTERACAO POR OUTRO USUARIO"
+                                       TO MSG-RETORNO-HBSIS02
+              ELSE
               IF WS-FL-STATUS-CLI      EQUAL ZEROS
+                 PERFORM 2605-SNAPSHOT-ANTES-CLI
                  MOVE RAZAO-SOCIAL-HBSIS02
                                        TO WS-ARQ-RAZAO-SOCIAL-CLI
                  MOVE LATITUDE-CLI-HBSIS02
                                        TO WS-ARQ-LATITUDE-CLI
                  MOVE LONGITUDE-CLI-HBSIS02
                                        TO WS-ARQ-LONGITUDE-CLI
+                 MOVE COD-REGIAO-HBSIS02
+                                       TO WS-ARQ-COD-REGIAO-CLI
+                 MOVE OPERADOR-HBSIS02 TO WS-ARQ-OPERADOR-CLI
+                 MOVE FUNCTION CURRENT-DATE (1:8)
+                                       TO WS-ARQ-DATA-ALTER-CLI
+                 MOVE FUNCTION CURRENT-DATE (9:6)
+                                       TO WS-ARQ-HORA-ALTER-CLI
                  PERFORM 2310-ALTERAR-ARQ-CLI
+                 MOVE "ALTERAR "       TO WS-AUD-OPERACAO-CLI
+                 PERFORM 2606-SNAPSHOT-DEPOIS-CLI
+                 PERFORM 2600-GRAVA-AUDITORIA-CLI
                  MOVE 0                TO COD-RETORNO-HBSIS02
                  MOVE "CLIENTE ALTERADO COM SUCESSO"
                                        TO MSG-RETORNO-HBSIS02
@@ -327,18 +751,23 @@
                  MOVE "ERRO AO ALTERAR CLIENTE"
                                        TO MSG-RETORNO-HBSIS02
               END-IF
+              END-IF
+           END-IF
+           END-IF
            END-IF
 
            PERFORM 2120-CLOSE-ARQ-CLIENTE
 
            .
-       2200-EXIT.
+       2300-EXIT.
            EXIT.
       *----------------------------------------------------------------*
       * ROTINA DE REGRAVAÇÃO DO ARQUIVO DE CLIENTE                     *
       *----------------------------------------------------------------*
        2310-ALTERAR-ARQ-CLI          SECTION.
 
+           MOVE WS-ARQ-CLIENTE        TO ARQ-HBSIS02C
+
            REWRITE ARQ-HBSIS02C
 
            IF WS-FL-STATUS-CLI         EQUAL ZEROS
@@ -363,29 +792,64 @@
            MOVE COD-CLIENTE-HBSIS02   TO COD-CLIENTE-HBSIS02C
 
            READ ARQ-CLIENTE   RECORD INTO WS-ARQ-CLIENTE
+                              WITH LOCK
                               KEY IS      COD-CLIENTE-HBSIS02C
 
+           IF WS-FL-STATUS-CLI         EQUAL "51"
+              MOVE 8                   TO COD-RETORNO-HBSIS02
+              MOVE "CLIENTE EM ALTERACAO POR OUTRO USUARIO"
+                                       TO MSG-RETORNO-HBSIS02
+           ELSE
            IF WS-FL-STATUS-CLI         EQUAL ZEROS
-              PERFORM 2410-EXCLUIR-ARQ-CLI
-              MOVE 0                   TO COD-RETORNO-HBSIS02
-              MOVE "CLIENTE EXCLUIDO COM SUCESSO"
+              IF WS-ARQ-FLAG-ATIVO-CLI EQUAL "N"
+                 MOVE 1                TO COD-RETORNO-HBSIS02
+                 MOVE "CLIENTE JA ESTA INATIVO"
                                        TO MSG-RETORNO-HBSIS02
+              ELSE
+                 PERFORM 2605-SNAPSHOT-ANTES-CLI
+                 PERFORM 2410-EXCLUIR-ARQ-CLI
+                 MOVE "EXCLUIR "       TO WS-AUD-OPERACAO-CLI
+                 PERFORM 2606-SNAPSHOT-DEPOIS-CLI
+                 PERFORM 2600-GRAVA-AUDITORIA-CLI
+                 MOVE 0                TO COD-RETORNO-HBSIS02
+                 MOVE "CLIENTE EXCLUIDO COM SUCESSO"
+                                       TO MSG-RETORNO-HBSIS02
+              END-IF
            ELSE
               MOVE CNPJ-HBSIS02        TO CNPJ-HBSIS02C
 
               READ ARQ-CLIENTE RECORD INTO WS-ARQ-CLIENTE
+                               WITH LOCK
                                KEY IS      CNPJ-HBSIS02C
 
+              IF WS-FL-STATUS-CLI      EQUAL "51"
+                 MOVE 8                TO COD-RETORNO-HBSIS02
+                 MOVE "CLIENTE EM ALTERACAO POR OUTRO USUARIO"
+                                       TO MSG-RETORNO-HBSIS02
+              ELSE
               IF WS-FL-STATUS-CLI      EQUAL ZEROS
-                 PERFORM 2410-EXCLUIR-ARQ-CLI
-                 MOVE 0                   TO COD-RETORNO-HBSIS02
-                 MOVE "CLIENTE EXCLUIDO COM SUCESSO"
+                 IF WS-ARQ-FLAG-ATIVO-CLI
+                                       EQUAL "N"
+                    MOVE 1             TO COD-RETORNO-HBSIS02
+                    MOVE "CLIENTE JA ESTA INATIVO"
                                        TO MSG-RETORNO-HBSIS02
+                 ELSE
+                    PERFORM 2605-SNAPSHOT-ANTES-CLI
+                    PERFORM 2410-EXCLUIR-ARQ-CLI
+                    MOVE "EXCLUIR "    TO WS-AUD-OPERACAO-CLI
+                    PERFORM 2606-SNAPSHOT-DEPOIS-CLI
+                    PERFORM 2600-GRAVA-AUDITORIA-CLI
+                    MOVE 0             TO COD-RETORNO-HBSIS02
+                    MOVE "CLIENTE EXCLUIDO COM SUCESSO"
+                                       TO MSG-RETORNO-HBSIS02
+                 END-IF
               ELSE
                  MOVE 1                TO COD-RETORNO-HBSIS02
                  MOVE "ERRO AO EXCLUIR CLIENTE"
                                        TO MSG-RETORNO-HBSIS02
               END-IF
+              END-IF
+           END-IF
            END-IF
 
            PERFORM 2120-CLOSE-ARQ-CLIENTE
@@ -394,11 +858,19 @@
        2400-EXIT.
            EXIT.
       *----------------------------------------------------------------*
-      * ROTINA DE EXCLUSÃO DO ARQUIVO DE CLIENTE                       *
+      * ROTINA DE EXCLUSÃO DO ARQUIVO DE CLIENTE (INATIVACAO LOGICA)   *
       *----------------------------------------------------------------*
        2410-EXCLUIR-ARQ-CLI          SECTION.
 
-           DELETE ARQ-CLIENTE RECORD
+           MOVE "N"                   TO WS-ARQ-FLAG-ATIVO-CLI
+           MOVE OPERADOR-HBSIS02      TO WS-ARQ-OPERADOR-CLI
+           MOVE FUNCTION CURRENT-DATE (1:8)
+                                      TO WS-ARQ-DATA-ALTER-CLI
+           MOVE FUNCTION CURRENT-DATE (9:6)
+                                      TO WS-ARQ-HORA-ALTER-CLI
+           MOVE WS-ARQ-CLIENTE        TO ARQ-HBSIS02C
+
+           REWRITE ARQ-HBSIS02C
 
            IF WS-FL-STATUS-CLI         EQUAL ZEROS
               CONTINUE
@@ -411,9 +883,296 @@
            END-IF
 
            .
-       2220-EXIT.
+       2410-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ABERTURA DO ARQUIVO DE AUDITORIA (HISTORICO EM EXTEND)         *
+      *----------------------------------------------------------------*
+       2610-OPEN-ARQ-AUDITORIA        SECTION.
+
+           OPEN EXTEND ARQ-AUDITORIA
+
+           IF WS-FL-STATUS-AUD         EQUAL ZEROS
+              CONTINUE
+           ELSE
+              MOVE 9                   TO COD-RETORNO-HBSIS02
+              MOVE "ERRO NA ABERTURA DO ARQUIVO DE AUDITORIA"
+                                       TO MSG-RETORNO-HBSIS02
+              PERFORM 3000-FINALIZA
+           END-IF
+
+           .
+       2610-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * GRAVA NO ARQUIVO DE AUDITORIA O ANTES/DEPOIS DA ALTERACAO      *
+      * FEITA EM WS-AUD-ANTES-CLI/WS-AUD-DEPOIS-CLI                   *
+      *----------------------------------------------------------------*
+       2600-GRAVA-AUDITORIA-CLI       SECTION.
+
+           PERFORM 2610-OPEN-ARQ-AUDITORIA
+
+           MOVE FUNCTION CURRENT-DATE (1:8)
+                                       TO DATA-AUDITORIA-HBSIS08C
+           MOVE FUNCTION CURRENT-DATE (9:6)
+                                       TO HORA-AUDITORIA-HBSIS08C
+           MOVE OPERADOR-HBSIS02       TO OPERADOR-AUDITORIA-HBSIS08C
+           MOVE "CLIENTE "             TO ENTIDADE-AUDITORIA-HBSIS08C
+           MOVE WS-AUD-OPERACAO-CLI    TO OPERACAO-AUDITORIA-HBSIS08C
+           MOVE WS-AUD-COD-ANTES-CLI   TO COD-ANTES-HBSIS08C
+           MOVE WS-AUD-CNPJ-ANTES-CLI  TO IDENT-ANTES-HBSIS08C
+           MOVE WS-AUD-RAZAO-ANTES-CLI TO NOME-ANTES-HBSIS08C
+           MOVE WS-AUD-LATIT-ANTES-CLI TO LATITUDE-ANTES-HBSIS08C
+           MOVE WS-AUD-LONGIT-ANTES-CLI
+                                       TO LONGITUDE-ANTES-HBSIS08C
+           MOVE WS-AUD-FLAG-ANTES-CLI  TO FLAG-ATIVO-ANTES-HBSIS08C
+           MOVE WS-AUD-REGIAO-ANTES-CLI
+                                       TO COD-REGIAO-ANTES-HBSIS08C
+           MOVE WS-AUD-COD-DEPOIS-CLI  TO COD-DEPOIS-HBSIS08C
+           MOVE WS-AUD-CNPJ-DEPOIS-CLI TO IDENT-DEPOIS-HBSIS08C
+           MOVE WS-AUD-RAZAO-DEPOIS-CLI
+                                       TO NOME-DEPOIS-HBSIS08C
+           MOVE WS-AUD-LATIT-DEPOIS-CLI
+                                       TO LATITUDE-DEPOIS-HBSIS08C
+           MOVE WS-AUD-LONGIT-DEPOIS-CLI
+                                       TO LONGITUDE-DEPOIS-HBSIS08C
+           MOVE WS-AUD-FLAG-DEPOIS-CLI TO FLAG-ATIVO-DEPOIS-HBSIS08C
+           MOVE WS-AUD-REGIAO-DEPOIS-CLI
+                                       TO COD-REGIAO-DEPOIS-HBSIS08C
+
+           WRITE ARQ-HBSIS08C
+
+           CLOSE ARQ-AUDITORIA
+
+           .
+       2600-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * COPIA O REGISTRO ATUAL (ANTES DA ALTERACAO/EXCLUSAO) PARA      *
+      * WS-AUD-ANTES-CLI                                               *
+      *----------------------------------------------------------------*
+       2605-SNAPSHOT-ANTES-CLI        SECTION.
+
+           MOVE WS-ARQ-CODIGO-CLI      TO WS-AUD-COD-ANTES-CLI
+           MOVE WS-ARQ-CNPJ-CLI        TO WS-AUD-CNPJ-ANTES-CLI
+           MOVE WS-ARQ-RAZAO-SOCIAL-CLI
+                                       TO WS-AUD-RAZAO-ANTES-CLI
+           MOVE WS-ARQ-LATITUDE-CLI    TO WS-AUD-LATIT-ANTES-CLI
+           MOVE WS-ARQ-LONGITUDE-CLI   TO WS-AUD-LONGIT-ANTES-CLI
+           MOVE WS-ARQ-FLAG-ATIVO-CLI  TO WS-AUD-FLAG-ANTES-CLI
+           MOVE WS-ARQ-COD-REGIAO-CLI  TO WS-AUD-REGIAO-ANTES-CLI
+
+           .
+       2605-EXIT.
            EXIT.
+      *----------------------------------------------------------------*
+      * COPIA O REGISTRO ATUAL (DEPOIS DA ALTERACAO/EXCLUSAO) PARA     *
+      * WS-AUD-DEPOIS-CLI                                              *
+      *----------------------------------------------------------------*
+       2606-SNAPSHOT-DEPOIS-CLI       SECTION.
+
+           MOVE WS-ARQ-CODIGO-CLI      TO WS-AUD-COD-DEPOIS-CLI
+           MOVE WS-ARQ-CNPJ-CLI        TO WS-AUD-CNPJ-DEPOIS-CLI
+           MOVE WS-ARQ-RAZAO-SOCIAL-CLI
+                                       TO WS-AUD-RAZAO-DEPOIS-CLI
+           MOVE WS-ARQ-LATITUDE-CLI    TO WS-AUD-LATIT-DEPOIS-CLI
+           MOVE WS-ARQ-LONGITUDE-CLI   TO WS-AUD-LONGIT-DEPOIS-CLI
+           MOVE WS-ARQ-FLAG-ATIVO-CLI  TO WS-AUD-FLAG-DEPOIS-CLI
+           MOVE WS-ARQ-COD-REGIAO-CLI  TO WS-AUD-REGIAO-DEPOIS-CLI
+
+           .
+       2606-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ROTINA DE IMPORTACAO DE CLIENTES                               *
+      *----------------------------------------------------------------*
+       2500-IMPORTAR-CLIENTE           SECTION.
+
+           MOVE ZEROS                  TO WS-IMP-TOTAL-LIDOS
+                                          WS-IMP-TOTAL-OK
+                                          WS-IMP-TOTAL-REJ
+
+           MOVE NOME-ARQ-CLI-HBSIS02   TO WS-LABEL-IMP
+
+           PERFORM 2510-OPEN-ARQ-IMPORT-CLI
+
+           PERFORM 2110-OPEN-ARQ-CLIENTE
+
+           PERFORM 2520-LER-IMP-CLIENTE
+
+           PERFORM 2530-TRATA-IMP-CLIENTE UNTIL
+                   WS-FL-STATUS-IMP    NOT EQUAL "00"
+
+           PERFORM 2120-CLOSE-ARQ-CLIENTE
+           PERFORM 2560-CLOSE-ARQ-IMPORT-CLI
+
+           MOVE ZEROS                  TO COD-RETORNO-HBSIS02
+           STRING "IMPORTACAO CONCLUIDA - LIDOS: "
+                  WS-IMP-TOTAL-LIDOS
+                  " IMPORTADOS: "
+                  WS-IMP-TOTAL-OK
+                  " REJEITADOS: "
+                  WS-IMP-TOTAL-REJ
+                  DELIMITED BY SIZE    INTO MSG-RETORNO-HBSIS02
 
+           .
+       2500-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ABERTURA DO ARQUIVO DE IMPORTACAO E DO ARQUIVO DE REJEITADOS   *
+      *----------------------------------------------------------------*
+       2510-OPEN-ARQ-IMPORT-CLI        SECTION.
+
+           OPEN INPUT IMP-CLIENTE
+
+           IF WS-FL-STATUS-IMP         EQUAL ZEROS
+              CONTINUE
+           ELSE
+              MOVE 9                   TO COD-RETORNO-HBSIS02
+              MOVE "ERRO NA ABERTURA DO ARQUIVO DE IMPORTACAO"
+                                       TO MSG-RETORNO-HBSIS02
+              PERFORM 3000-FINALIZA
+           END-IF
+
+           OPEN OUTPUT REJ-CLIENTE
+
+           IF WS-FL-STATUS-REJ         EQUAL ZEROS
+              CONTINUE
+           ELSE
+              MOVE 9                   TO COD-RETORNO-HBSIS02
+              MOVE "ERRO NA ABERTURA DO ARQUIVO DE REJEITADOS"
+                                       TO MSG-RETORNO-HBSIS02
+              PERFORM 3000-FINALIZA
+           END-IF
+
+           .
+       2510-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * LEITURA DE UM REGISTRO DO ARQUIVO DE IMPORTACAO                *
+      *----------------------------------------------------------------*
+       2520-LER-IMP-CLIENTE            SECTION.
+
+           READ IMP-CLIENTE
+
+           IF WS-FL-STATUS-IMP         EQUAL ZEROS OR '10'
+              CONTINUE
+           ELSE
+              MOVE 9                   TO COD-RETORNO-HBSIS02
+              MOVE "ERRO NA LEITURA DO ARQUIVO DE IMPORTACAO"
+                                       TO MSG-RETORNO-HBSIS02
+              PERFORM 2560-CLOSE-ARQ-IMPORT-CLI
+              PERFORM 3000-FINALIZA
+           END-IF
+
+           .
+       2520-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * VALIDACAO E CARGA DE UM REGISTRO IMPORTADO                     *
+      *----------------------------------------------------------------*
+       2530-TRATA-IMP-CLIENTE          SECTION.
+
+           ADD 1                       TO WS-IMP-TOTAL-LIDOS
+           MOVE SPACES                 TO WS-IMP-MOTIVO-REJ
+
+           MOVE IMP-CNPJ               TO WS-CNPJ-CALC
+           MOVE IMP-LATITUDE           TO WS-LATITUDE-CLI
+           MOVE IMP-LONGITUDE          TO WS-LONGITUDE-CLI
+
+           PERFORM 2150-VALIDA-CNPJ
+           PERFORM 2160-VALIDA-COORDENADAS
+
+           IF WS-CNPJ-VALIDO           NOT EQUAL "S"
+              MOVE "CNPJ INVALIDO"     TO WS-IMP-MOTIVO-REJ
+           ELSE
+           IF WS-COORD-VALIDO          NOT EQUAL "S"
+              MOVE "LATITUDE/LONGITUDE INVALIDA"
+                                       TO WS-IMP-MOTIVO-REJ
+           ELSE
+              MOVE IMP-COD-CLIENTE     TO COD-CLIENTE-HBSIS02C
+
+              READ ARQ-CLIENTE   RECORD INTO WS-ARQ-CLIENTE
+                                 KEY IS      COD-CLIENTE-HBSIS02C
+
+              IF WS-FL-STATUS-CLI      EQUAL ZEROS
+                 MOVE "CODIGO DE CLIENTE JA CADASTRADO"
+                                       TO WS-IMP-MOTIVO-REJ
+              ELSE
+                 MOVE IMP-CNPJ         TO CNPJ-HBSIS02C
+
+                 READ ARQ-CLIENTE RECORD INTO WS-ARQ-CLIENTE
+                                  KEY IS      CNPJ-HBSIS02C
+
+                 IF WS-FL-STATUS-CLI   EQUAL ZEROS
+                    MOVE "CNPJ JA CADASTRADO"
+                                       TO WS-IMP-MOTIVO-REJ
+                 END-IF
+              END-IF
+           END-IF
+           END-IF
+
+           IF WS-IMP-MOTIVO-REJ        EQUAL SPACES
+              MOVE IMP-COD-CLIENTE     TO WS-ARQ-CODIGO-CLI
+              MOVE IMP-CNPJ            TO WS-ARQ-CNPJ-CLI
+              MOVE IMP-RAZAO-SOCIAL    TO WS-ARQ-RAZAO-SOCIAL-CLI
+              MOVE IMP-LATITUDE        TO WS-ARQ-LATITUDE-CLI
+              MOVE IMP-LONGITUDE       TO WS-ARQ-LONGITUDE-CLI
+              MOVE "S"                 TO WS-ARQ-FLAG-ATIVO-CLI
+              MOVE ZEROS               TO WS-ARQ-COD-REGIAO-CLI
+              MOVE OPERADOR-HBSIS02    TO WS-ARQ-OPERADOR-CLI
+              MOVE FUNCTION CURRENT-DATE (1:8)
+                                       TO WS-ARQ-DATA-ALTER-CLI
+              MOVE FUNCTION CURRENT-DATE (9:6)
+                                       TO WS-ARQ-HORA-ALTER-CLI
+              PERFORM 2220-GRAVA-ARQ-CLIENTE
+              MOVE ZEROS               TO WS-AUD-COD-ANTES-CLI
+                                          WS-AUD-CNPJ-ANTES-CLI
+              MOVE SPACES              TO WS-AUD-RAZAO-ANTES-CLI
+                                          WS-AUD-FLAG-ANTES-CLI
+              MOVE ZEROS               TO WS-AUD-LATIT-ANTES-CLI
+                                          WS-AUD-LONGIT-ANTES-CLI
+                                          WS-AUD-REGIAO-ANTES-CLI
+              MOVE "INCLUIR "          TO WS-AUD-OPERACAO-CLI
+              PERFORM 2606-SNAPSHOT-DEPOIS-CLI
+              PERFORM 2600-GRAVA-AUDITORIA-CLI
+              ADD 1                    TO WS-IMP-TOTAL-OK
+           ELSE
+              PERFORM 2540-GRAVA-REJ-CLIENTE
+              ADD 1                    TO WS-IMP-TOTAL-REJ
+           END-IF
+
+           PERFORM 2520-LER-IMP-CLIENTE
+
+           .
+       2530-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * GRAVACAO DE UM REGISTRO NA LISTAGEM DE REJEITADOS              *
+      *----------------------------------------------------------------*
+       2540-GRAVA-REJ-CLIENTE          SECTION.
+
+           MOVE IMP-COD-CLIENTE        TO DET-REJ-COD-CLIENTE
+           MOVE IMP-CNPJ                TO DET-REJ-CNPJ
+           MOVE IMP-RAZAO-SOCIAL         TO DET-REJ-RAZAO-SOCIAL
+           MOVE WS-IMP-MOTIVO-REJ        TO DET-REJ-MOTIVO
+
+           WRITE REG-REJ-CLIENTE       FROM DET-REJ-CLIENTE
+
+           .
+       2540-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * FECHAMENTO DO ARQUIVO DE IMPORTACAO E DO ARQUIVO DE REJEITADOS*
+      *----------------------------------------------------------------*
+       2560-CLOSE-ARQ-IMPORT-CLI       SECTION.
+
+           CLOSE IMP-CLIENTE
+           CLOSE REJ-CLIENTE
+
+           .
+       2560-EXIT.
+           EXIT.
       *----------------------------------------------------------------*
       * ROTINA DE FINALIZAÇÃO                                          *
       *----------------------------------------------------------------*
