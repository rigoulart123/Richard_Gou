@@ -0,0 +1,521 @@
+       IDENTIFICATION                  DIVISION.
+      *----------------------------------------------------------------*
+       PROGRAM-ID.                     HBSIS11P.
+      *----------------------------------------------------------------*
+      * ANALISTA.....: RICHARD GOULART                                 *
+      * DATA.........: 08/08/2026                                      *
+      * OBJETIVO.....: RELATORIO DE CLIENTES SEM DISTRIBUICAO NA       *
+      *                ULTIMA EXECUCAO DE HBSIS07P                    *
+      *----------------------------------------------------------------*
+       ENVIRONMENT                     DIVISION.
+      *----------------------------------------------------------------*
+       CONFIGURATION                   SECTION.
+      *----------------------------------------------------------------*
+       SPECIAL-NAMES.
+           DECIMAL-POINT               IS COMMA.
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                    SECTION.
+      *----------------------------------------------------------------*
+       FILE-CONTROL.
+      *----------------------------------------------------------------*
+           SELECT ARQ-CLIENTE        ASSIGN TO DISK
+                               ORGANIZATION IS INDEXED
+                                ACCESS MODE IS DYNAMIC
+                                RECORD  KEY IS COD-CLIENTE-HBSIS02C
+                       ALTERNATE RECORD KEY IS CNPJ-HBSIS02C
+                       ALTERNATE RECORD KEY IS RAZAO-SOCIAL-HBSIS02C
+                                  LOCK MODE IS MANUAL
+                                FILE STATUS IS WS-FL-STATUS-CLI.
+
+           SELECT ARQ-DISTRIBUICAO   ASSIGN TO DISK
+                               ORGANIZATION IS LINE SEQUENTIAL
+                                FILE STATUS IS WS-FL-STATUS-DIS.
+
+           SELECT REL-CLI-SEM-DIST   ASSIGN TO "RELCLISEMDIST.TXT"
+                               ORGANIZATION IS LINE SEQUENTIAL
+                                FILE STATUS IS WS-FL-STATUS-REL.
+
+           SELECT CSV-CLI-SEM-DIST   ASSIGN TO "RELCLISEMDIST.CSV"
+                               ORGANIZATION IS LINE SEQUENTIAL
+                                FILE STATUS IS WS-FL-STATUS-CSV.
+
+      *----------------------------------------------------------------*
+       DATA                            DIVISION.
+      *----------------------------------------------------------------*
+       FILE                            SECTION.
+      *----------------------------------------------------------------*
+       FD  ARQ-CLIENTE
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS 'ArqCliente'.
+       COPY "HBSIS02C.CPY".
+
+       FD  ARQ-DISTRIBUICAO
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS 'ArqDistribuicao'.
+       COPY "HBSIS07C.CPY".
+
+       FD  REL-CLI-SEM-DIST.
+       01  REG-REL-CLI-SEM-DIST        PIC X(100).
+
+       FD  CSV-CLI-SEM-DIST.
+       01  REG-CSV-CLI-SEM-DIST        PIC X(100).
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                 SECTION.
+      *----------------------------------------------------------------*
+       77  WS-FL-STATUS-CLI            PIC  X(002)         VALUE "00".
+       77  WS-FL-STATUS-DIS            PIC  X(002)         VALUE "00".
+       77  WS-FL-STATUS-REL            PIC  X(002)         VALUE "00".
+       77  WS-FL-STATUS-CSV            PIC  X(002)         VALUE "00".
+
+       01  WS-NUM-PAGINA                PIC  9(004)        VALUE ZEROS.
+       01  WS-LINHAS-PAGINA             PIC  9(004)        VALUE ZEROS.
+       01  WS-MAX-LINHAS-PAGINA         PIC  9(004)        VALUE 60.
+
+      *----------------------------------------------------------------*
+      * AREA DE DESCOBERTA DA ULTIMA EXECUCAO GRAVADA EM ARQ-DISTRIB.  *
+      *----------------------------------------------------------------*
+       01  WS-CHAVE-EXECUCAO-REG       PIC  9(014)         VALUE ZEROS.
+       01  WS-MAX-CHAVE-EXECUCAO       PIC  9(014)         VALUE ZEROS.
+
+       01  WS-TAB-DIST-ATUAL.
+           05  WS-TAB-DIST-QTD          PIC  9(005)         VALUE ZEROS.
+           05  WS-TAB-DIST-COD-CLI      OCCURS 99999 TIMES
+                                        INDEXED BY WS-IDX-DIST
+                                        PIC  9(007)         VALUE ZEROS.
+
+       01  WS-TAB-DIST-TRUNCADO         PIC  X(001)        VALUE "N".
+           88  TAB-DIST-TRUNCADA                           VALUE "S".
+
+       01  WS-TOTAL-SEM-DIST            PIC  9(007)        VALUE ZEROS.
+       01  WS-CLI-DIST-ENCONTRADO       PIC  X(001)        VALUE "N".
+
+      *----------------------------------------------------------------*
+      * AREA DE DECLARACAO DO LAY-OUT DO RELATORIO                     *
+      *----------------------------------------------------------------*
+       01  CAB1.
+           03 FILLER                   PIC  X(070)         VALUE
+              "  RELATORIO DE CLIENTES SEM DISTRIBUICAO".
+           03 FILLER                   PIC  X(008)         VALUE
+              "PAGINA: ".
+           03 CAB1-PAGINA              PIC  ZZZ9           VALUE ZEROS.
+           03 FILLER                   PIC  X(018)         VALUE SPACES.
+
+       01  DET.
+           03 FILLER                   PIC  X(002)         VALUE SPACES.
+           03 FILLER                   PIC  X(005)         VALUE
+              "COD: ".
+           03 DET-CODIGO               PIC  9(007)         VALUE ZEROS.
+           03 FILLER                   PIC  X(003)         VALUE SPACES.
+           03 FILLER                   PIC  X(006)         VALUE
+              "NOME: ".
+           03 DET-NOME                 PIC  X(040)         VALUE SPACES.
+           03 FILLER                   PIC  X(034)         VALUE SPACES.
+
+       01  LINHA-TRACO.
+           03 FILLER                   PIC  X(100)         VALUE
+              ALL "-".
+
+       01  LINHA-BRANCO.
+           03 FILLER                   PIC  X(100)         VALUE
+              ALL SPACES.
+
+       01  RODAPE.
+           03 FILLER                   PIC  X(002)         VALUE SPACES.
+           03 FILLER                   PIC  X(031)         VALUE
+              "TOTAL DE CLIENTES SEM DISTRIB.".
+           03 FILLER                   PIC  X(001)         VALUE ":".
+           03 FILLER                   PIC  X(001)         VALUE SPACE.
+           03 RODAPE-TOTAL             PIC  ZZZ.ZZ9        VALUE ZEROS.
+           03 FILLER                   PIC  X(058)         VALUE SPACES.
+
+      *----------------------------------------------------------------*
+      * AREA DE DECLARACAO DO LAY-OUT DO RELATORIO CSV                 *
+      *----------------------------------------------------------------*
+       01  CAB-CSV                     PIC  X(100)         VALUE
+           "COD CLIENTE;RAZAO SOCIAL;".
+
+       01  DET-CSV.
+           03 CSV-CODIGO               PIC  9(007)         VALUE ZEROS.
+           03 FILLER                   PIC  X(001)         VALUE ";".
+           03 CSV-NOME                 PIC  X(040)         VALUE SPACES.
+           03 FILLER                   PIC  X(001)         VALUE ";".
+           03 FILLER                   PIC  X(051)         VALUE SPACES.
+
+       01  LINHA-AVISO-TRUNCADO.
+           03 FILLER                   PIC  X(002)         VALUE SPACES.
+           03 FILLER                   PIC  X(045)         VALUE
+              "*** AVISO: TABELA DE CLIENTES JA DISTRIBUIDOS".
+           03 FILLER                   PIC  X(044)         VALUE
+              " CHEIA - RESULTADO PODE ESTAR INCOMPLETO ***".
+           03 FILLER                   PIC  X(009)         VALUE SPACES.
+
+       01  RODAPE-CSV.
+           03 FILLER                   PIC  X(030)         VALUE
+              "TOTAL DE CLIENTES SEM DISTRIB".
+           03 FILLER                   PIC  X(001)         VALUE ";".
+           03 RODAPE-CSV-TOTAL         PIC  ZZZ.ZZ9        VALUE ZEROS.
+           03 FILLER                   PIC  X(062)         VALUE SPACES.
+
+      *----------------------------------------------------------------*
+       LINKAGE                         SECTION.
+      *----------------------------------------------------------------*
+       COPY HBSIS11L.
+      *----------------------------------------------------------------*
+       PROCEDURE                       DIVISION USING HBSIS11L.
+      *----------------------------------------------------------------*
+       0000-PRINCIPAL                  SECTION.
+
+           PERFORM 1000-INICIALIZA
+           PERFORM 2000-PROCESSA
+           PERFORM 3000-FINALIZA
+
+           .
+       0000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ROTINA DE INICIALIZAÇÃO                                        *
+      *----------------------------------------------------------------*
+       1000-INICIALIZA                 SECTION.
+
+           MOVE ZEROS                  TO COD-RETORNO-HBSIS11L
+           MOVE "RELATORIO GERADO COM SUCESSO"
+                                       TO MSG-RETORNO-HBSIS11L
+
+           MOVE ZEROS                  TO WS-TOTAL-SEM-DIST
+                                          WS-TAB-DIST-QTD
+           MOVE "N"                    TO WS-TAB-DIST-TRUNCADO
+
+           .
+       1000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ROTINA DE PROCESSAMENTO                                        *
+      *----------------------------------------------------------------*
+       2000-PROCESSA                   SECTION.
+
+           PERFORM 2050-DESCOBRE-ULTIMA-EXECUCAO
+           PERFORM 2060-MONTA-TAB-DIST-ATUAL
+
+           IF TAB-DIST-TRUNCADA
+              MOVE 4                   TO COD-RETORNO-HBSIS11L
+              MOVE "AVISO: LISTA DE CLIENTES DISTRIBUIDOS INCOMPLETA"
+                                       TO MSG-RETORNO-HBSIS11L
+           END-IF
+
+           PERFORM 2100-ABRE-RELATORIOS
+
+           PERFORM 2200-OPEN-ARQ-CLIENTE
+           PERFORM 2210-LER-ARQ-CLIENTE
+
+           PERFORM 2220-VERIFICA-CLIENTE UNTIL
+                   WS-FL-STATUS-CLI   NOT EQUAL "00"
+
+           PERFORM 2240-CLOSE-ARQ-CLIENTE
+
+           PERFORM 2250-GRAVA-RODAPE
+           PERFORM 2260-FECHA-RELATORIOS
+
+           .
+       2000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * DESCOBRE A CHAVE (DATA+HORA) DA ULTIMA EXECUCAO GRAVADA        *
+      *----------------------------------------------------------------*
+       2050-DESCOBRE-ULTIMA-EXECUCAO   SECTION.
+
+           MOVE ZEROS                  TO WS-MAX-CHAVE-EXECUCAO
+
+           OPEN INPUT ARQ-DISTRIBUICAO
+
+           IF WS-FL-STATUS-DIS         EQUAL ZEROS
+              PERFORM UNTIL WS-FL-STATUS-DIS NOT EQUAL "00"
+                 READ ARQ-DISTRIBUICAO NEXT
+                 IF WS-FL-STATUS-DIS   EQUAL ZEROS
+                    COMPUTE WS-CHAVE-EXECUCAO-REG =
+                            DATA-EXECUCAO-HBSIS07C * 1000000
+                            + HORA-EXECUCAO-HBSIS07C
+                    IF WS-CHAVE-EXECUCAO-REG
+                                       GREATER WS-MAX-CHAVE-EXECUCAO
+                       MOVE WS-CHAVE-EXECUCAO-REG
+                                       TO WS-MAX-CHAVE-EXECUCAO
+                    END-IF
+                 END-IF
+              END-PERFORM
+              CLOSE ARQ-DISTRIBUICAO
+           END-IF
+
+           .
+       2050-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * MONTA A TABELA EM MEMORIA COM OS CLIENTES DA ULTIMA EXECUCAO   *
+      *----------------------------------------------------------------*
+       2060-MONTA-TAB-DIST-ATUAL       SECTION.
+
+           OPEN INPUT ARQ-DISTRIBUICAO
+
+           IF WS-FL-STATUS-DIS         EQUAL ZEROS
+              PERFORM UNTIL WS-FL-STATUS-DIS NOT EQUAL "00"
+                 READ ARQ-DISTRIBUICAO NEXT
+                 IF WS-FL-STATUS-DIS   EQUAL ZEROS
+                    COMPUTE WS-CHAVE-EXECUCAO-REG =
+                            DATA-EXECUCAO-HBSIS07C * 1000000
+                            + HORA-EXECUCAO-HBSIS07C
+                    IF WS-CHAVE-EXECUCAO-REG
+                                       EQUAL WS-MAX-CHAVE-EXECUCAO
+                       PERFORM 2065-ACUMULA-DIST-ATUAL
+                    END-IF
+                 END-IF
+              END-PERFORM
+              CLOSE ARQ-DISTRIBUICAO
+           END-IF
+
+           .
+       2060-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ACUMULA UM CODIGO DE CLIENTE DA DISTRIBUICAO ATUAL NA TABELA   *
+      *----------------------------------------------------------------*
+       2065-ACUMULA-DIST-ATUAL         SECTION.
+
+           IF WS-TAB-DIST-QTD          LESS 99999
+              ADD 1                    TO WS-TAB-DIST-QTD
+              SET WS-IDX-DIST          TO WS-TAB-DIST-QTD
+              MOVE COD-CLIENTE-HBSIS07C
+                                       TO WS-TAB-DIST-COD-CLI
+                                          (WS-IDX-DIST)
+           ELSE
+              SET TAB-DIST-TRUNCADA    TO TRUE
+           END-IF
+
+           .
+       2065-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ABERTURA DOS ARQUIVOS DE RELATORIO                             *
+      *----------------------------------------------------------------*
+       2100-ABRE-RELATORIOS            SECTION.
+
+           OPEN OUTPUT REL-CLI-SEM-DIST
+
+           IF WS-FL-STATUS-REL         NOT EQUAL ZEROS
+              MOVE 9                   TO COD-RETORNO-HBSIS11L
+              MOVE "ERRO NA ABERTURA DO ARQUIVO DE RELATORIO"
+                                       TO MSG-RETORNO-HBSIS11L
+              PERFORM 3000-FINALIZA
+           END-IF
+
+           OPEN OUTPUT CSV-CLI-SEM-DIST
+
+           IF WS-FL-STATUS-CSV         NOT EQUAL ZEROS
+              MOVE 9                   TO COD-RETORNO-HBSIS11L
+              MOVE "ERRO NA ABERTURA DO ARQUIVO DE RELATORIO CSV"
+                                       TO MSG-RETORNO-HBSIS11L
+              PERFORM 3000-FINALIZA
+           END-IF
+
+           MOVE ZEROS                  TO WS-NUM-PAGINA
+
+           PERFORM 2110-NOVA-PAGINA
+
+           WRITE REG-CSV-CLI-SEM-DIST  FROM CAB-CSV
+
+           .
+       2100-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ROTINA DE QUEBRA DE PAGINA DO RELATORIO                        *
+      *----------------------------------------------------------------*
+       2110-NOVA-PAGINA                SECTION.
+
+           ADD 1                       TO WS-NUM-PAGINA
+           MOVE WS-NUM-PAGINA          TO CAB1-PAGINA
+
+           IF WS-NUM-PAGINA            GREATER 1
+              WRITE REG-REL-CLI-SEM-DIST FROM LINHA-BRANCO
+              WRITE REG-REL-CLI-SEM-DIST FROM LINHA-BRANCO
+           END-IF
+
+           WRITE REG-REL-CLI-SEM-DIST  FROM LINHA-TRACO
+           WRITE REG-REL-CLI-SEM-DIST  FROM CAB1
+           WRITE REG-REL-CLI-SEM-DIST  FROM LINHA-TRACO
+
+           MOVE ZEROS                  TO WS-LINHAS-PAGINA
+
+           .
+       2110-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ABERTURA DE ARQUIVO CLIENTE                                    *
+      *----------------------------------------------------------------*
+       2200-OPEN-ARQ-CLIENTE           SECTION.
+
+           OPEN INPUT ARQ-CLIENTE
+
+           IF WS-FL-STATUS-CLI         EQUAL ZEROS
+              CONTINUE
+           ELSE
+              MOVE 9                   TO COD-RETORNO-HBSIS11L
+              MOVE "ERRO NA ABERTURA DO ARQUIVO DE CLIENTE"
+                                       TO MSG-RETORNO-HBSIS11L
+              PERFORM 3000-FINALIZA
+           END-IF
+
+           .
+       2200-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * LEITURA DE ARQUIVO CLIENTE                                     *
+      *----------------------------------------------------------------*
+       2210-LER-ARQ-CLIENTE            SECTION.
+
+           READ ARQ-CLIENTE NEXT
+
+           IF WS-FL-STATUS-CLI         EQUAL ZEROS OR '10'
+              CONTINUE
+           ELSE
+              MOVE 9                   TO COD-RETORNO-HBSIS11L
+              MOVE "ERRO NA LEITURA DO ARQUIVO DE CLIENTE"
+                                       TO MSG-RETORNO-HBSIS11L
+              PERFORM 3000-FINALIZA
+           END-IF
+
+           .
+       2210-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * VERIFICA SE O CLIENTE TEM REGISTRO NA DISTRIBUICAO ATUAL       *
+      *----------------------------------------------------------------*
+       2220-VERIFICA-CLIENTE           SECTION.
+
+           IF FLAG-ATIVO-HBSIS02C      EQUAL "N"
+              CONTINUE
+           ELSE
+              MOVE "N"                 TO WS-CLI-DIST-ENCONTRADO
+              PERFORM VARYING WS-IDX-DIST FROM 1 BY 1
+                        UNTIL WS-IDX-DIST GREATER WS-TAB-DIST-QTD
+                 IF WS-TAB-DIST-COD-CLI (WS-IDX-DIST)
+                                       EQUAL COD-CLIENTE-HBSIS02C
+                    MOVE "S"           TO WS-CLI-DIST-ENCONTRADO
+                 END-IF
+              END-PERFORM
+              IF WS-CLI-DIST-ENCONTRADO EQUAL "N"
+                 PERFORM 2230-ESCREVE-CLIENTE
+              END-IF
+           END-IF
+
+           PERFORM 2210-LER-ARQ-CLIENTE
+
+           .
+       2220-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ESCREVE UM CLIENTE SEM DISTRIBUICAO NO RELATORIO               *
+      *----------------------------------------------------------------*
+       2230-ESCREVE-CLIENTE            SECTION.
+
+           IF WS-LINHAS-PAGINA         GREATER OR EQUAL
+                                       WS-MAX-LINHAS-PAGINA
+              PERFORM 2110-NOVA-PAGINA
+           END-IF
+
+           MOVE COD-CLIENTE-HBSIS02C   TO DET-CODIGO
+           MOVE RAZAO-SOCIAL-HBSIS02C  TO DET-NOME
+
+           WRITE REG-REL-CLI-SEM-DIST  FROM DET
+
+           MOVE COD-CLIENTE-HBSIS02C   TO CSV-CODIGO
+           MOVE RAZAO-SOCIAL-HBSIS02C  TO CSV-NOME
+
+           WRITE REG-CSV-CLI-SEM-DIST  FROM DET-CSV
+
+           ADD 1                       TO WS-LINHAS-PAGINA
+                                          WS-TOTAL-SEM-DIST
+
+           .
+       2230-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * FECHAMENTO DE ARQUIVO CLIENTE                                  *
+      *----------------------------------------------------------------*
+       2240-CLOSE-ARQ-CLIENTE          SECTION.
+
+           CLOSE ARQ-CLIENTE
+
+           IF WS-FL-STATUS-CLI         EQUAL ZEROS
+              CONTINUE
+           ELSE
+              MOVE 9                   TO COD-RETORNO-HBSIS11L
+              MOVE "ERRO NO FECHAMENTO DO ARQUIVO DE CLIENTE"
+                                       TO MSG-RETORNO-HBSIS11L
+              PERFORM 3000-FINALIZA
+           END-IF
+
+           .
+       2240-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * GRAVA O RODAPE DO RELATORIO                                    *
+      *----------------------------------------------------------------*
+       2250-GRAVA-RODAPE               SECTION.
+
+           MOVE WS-TOTAL-SEM-DIST      TO RODAPE-TOTAL
+                                          RODAPE-CSV-TOTAL
+
+           WRITE REG-REL-CLI-SEM-DIST  FROM LINHA-TRACO
+           WRITE REG-REL-CLI-SEM-DIST  FROM RODAPE
+
+           IF TAB-DIST-TRUNCADA
+              WRITE REG-REL-CLI-SEM-DIST
+                                       FROM LINHA-AVISO-TRUNCADO
+           END-IF
+
+           WRITE REG-REL-CLI-SEM-DIST  FROM LINHA-TRACO
+
+           WRITE REG-CSV-CLI-SEM-DIST  FROM RODAPE-CSV
+
+           .
+       2250-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * FECHAMENTO DOS ARQUIVOS DE RELATORIO                           *
+      *----------------------------------------------------------------*
+       2260-FECHA-RELATORIOS           SECTION.
+
+           CLOSE REL-CLI-SEM-DIST
+
+           IF WS-FL-STATUS-REL         NOT EQUAL ZEROS
+              MOVE 9                   TO COD-RETORNO-HBSIS11L
+              MOVE "ERRO NO FECHAMENTO DO ARQUIVO DE RELATORIO"
+                                       TO MSG-RETORNO-HBSIS11L
+              PERFORM 3000-FINALIZA
+           END-IF
+
+           CLOSE CSV-CLI-SEM-DIST
+
+           IF WS-FL-STATUS-CSV         NOT EQUAL ZEROS
+              MOVE 9                   TO COD-RETORNO-HBSIS11L
+              MOVE "ERRO NO FECHAMENTO DO ARQUIVO DE RELATORIO CSV"
+                                       TO MSG-RETORNO-HBSIS11L
+              PERFORM 3000-FINALIZA
+           END-IF
+
+           .
+       2260-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ROTINA DE FINALIZAÇÃO                                          *
+      *----------------------------------------------------------------*
+       3000-FINALIZA                   SECTION.
+
+           GOBACK
+
+           .
+       3000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * FIM DO PROGRAMA HBSIS11P                                       *
+      *----------------------------------------------------------------*
+       END PROGRAM                     HBSIS11P.
+      *----------------------------------------------------------------*
