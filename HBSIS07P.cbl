@@ -39,6 +39,20 @@
                                ORGANIZATION IS LINE SEQUENTIAL
                                 FILE STATUS IS WS-FL-STATUS-DIS.
 
+           SELECT ARQ-AVISO-COORD   ASSIGN TO "AVISOCOORDPADRAO.TXT"
+                               ORGANIZATION IS LINE SEQUENTIAL
+                                FILE STATUS IS WS-FL-STATUS-AVI.
+
+           SELECT ARQ-CHECKPOINT    ASSIGN TO
+                                    "CHECKPOINTDISTRIBUICAO.TMP"
+                               ORGANIZATION IS LINE SEQUENTIAL
+                                FILE STATUS IS WS-FL-STATUS-CKP.
+
+           SELECT REL-SIMULACAO     ASSIGN TO
+                                    "SIMULACAODISTRIBUICAO.CSV"
+                               ORGANIZATION IS LINE SEQUENTIAL
+                                FILE STATUS IS WS-FL-STATUS-SIM.
+
       *----------------------------------------------------------------*
        DATA                            DIVISION.
       *----------------------------------------------------------------*
@@ -59,6 +73,20 @@
            VALUE OF FILE-ID IS 'ArqDistribuicao'.
        COPY "HBSIS07C.CPY".
 
+       FD  ARQ-AVISO-COORD
+           LABEL RECORD IS STANDARD.
+       01  REG-AVISO-COORD             PIC  X(090).
+
+       FD  ARQ-CHECKPOINT
+           LABEL RECORD IS STANDARD.
+       01  REG-CHECKPOINT.
+           05  CKP-COD-CLIENTE         PIC  9(007).
+           05  CKP-DATA-EXECUCAO       PIC  9(008).
+           05  CKP-HORA-EXECUCAO       PIC  9(006).
+
+       FD  REL-SIMULACAO.
+       01  REG-REL-SIMULACAO           PIC  X(151).
+
       *----------------------------------------------------------------*
        WORKING-STORAGE                 SECTION.
       *----------------------------------------------------------------*
@@ -66,9 +94,109 @@
        77  WS-FL-STATUS-VEN            PIC  X(002)         VALUE "00".
        77  WS-FL-STATUS-DIS            PIC  X(002)         VALUE "00".
        77  WS-FL-STATUS-REL            PIC  X(002)         VALUE "00".
+       77  WS-FL-STATUS-AVI            PIC  X(002)         VALUE "00".
+       77  WS-FL-STATUS-CKP            PIC  X(002)         VALUE "00".
+       77  WS-FL-STATUS-SIM            PIC  X(002)         VALUE "00".
+
+       01  WS-CHECKPOINT-COD-CLIENTE   PIC  9(007)         VALUE ZEROS.
+
+      *----------------------------------------------------------------*
+      * AREA DE SIMULACAO (DRY-RUN) - COMPARA A NOVA DISTRIBUICAO      *
+      * CALCULADA CONTRA A ULTIMA EXECUCAO GRAVADA, SEM ALTERAR NADA   *
+      *----------------------------------------------------------------*
+       01  WS-CHAVE-EXECUCAO-REG       PIC  9(014)         VALUE ZEROS.
+       01  WS-MAX-CHAVE-EXECUCAO       PIC  9(014)         VALUE ZEROS.
+
+       01  WS-TAB-DIST-ATUAL.
+           05  WS-TAB-DIST-QTD          PIC  9(005)         VALUE ZEROS.
+           05  WS-TAB-DIST-ITEM         OCCURS 99999 TIMES
+                                        INDEXED BY WS-IDX-DIST-ATUAL.
+               10  WS-TAB-DIST-COD-CLI  PIC  9(007)         VALUE ZEROS.
+               10  WS-TAB-DIST-COD-VEND PIC  9(003)         VALUE ZEROS.
+               10  WS-TAB-DIST-NOME-VEND
+                                       PIC  X(040)         VALUE SPACES.
+               10  WS-TAB-DIST-DISTANCIA
+                                        PIC  9(009)V9(002)  VALUE ZEROS.
+
+       01  WS-TAB-DIST-TRUNCADO        PIC  X(001)        VALUE "N".
+           88  TAB-DIST-ATUAL-TRUNCADA                    VALUE "S".
+
+       01  WS-SIM-VEND-ANTIGO-COD      PIC  9(003)         VALUE ZEROS.
+       01  WS-SIM-VEND-ANTIGO-NOME     PIC  X(040)         VALUE SPACES.
+       01  WS-SIM-ENCONTRADO           PIC  X(001)         VALUE "N".
+       01  WS-SIM-QTD-TOTAL            PIC  9(007)         VALUE ZEROS.
+       01  WS-SIM-QTD-ALTERADOS        PIC  9(007)         VALUE ZEROS.
+
+       01  CAB-CSV-SIMULACAO.
+           05 FILLER                   PIC X(012) VALUE
+              "COD CLIENTE;".
+           05 FILLER                   PIC X(013) VALUE
+              "RAZAO SOCIAL;".
+           05 FILLER                   PIC X(015) VALUE
+              "COD VEND ATUAL;".
+           05 FILLER                   PIC X(016) VALUE
+              "NOME VEND ATUAL;".
+           05 FILLER                   PIC X(014) VALUE
+              "COD VEND NOVO;".
+           05 FILLER                   PIC X(015) VALUE
+              "NOME VEND NOVO;".
+           05 FILLER                   PIC X(014) VALUE
+              "DISTANCIA NOVA".
+           05 FILLER                   PIC X(052) VALUE SPACES.
+
+       01  LINHA-AVISO-SIM-TRUNC.
+           05 FILLER                   PIC X(059) VALUE
+              "*** AVISO: TABELA DE DISTRIBUICAO ATUAL CHEIA - ESTA".
+           05 FILLER                   PIC X(059) VALUE
+              " SIMULACAO PODE REPORTAR CLIENTES COMO ALTERADOS DE".
+           05 FILLER                   PIC X(033) VALUE
+              " FORMA INCORRETA ***".
+
+       01  DET-CSV-SIMULACAO.
+           05  SIM-CODIGO-CLIENTE       PIC 9(007) VALUE ZEROS.
+           05  FILLER                   PIC X(001) VALUE ";".
+           05  SIM-RAZAO-SOCIAL         PIC X(040) VALUE SPACES.
+           05  FILLER                   PIC X(001) VALUE ";".
+           05  SIM-COD-VEND-ATUAL       PIC 9(003) VALUE ZEROS.
+           05  FILLER                   PIC X(001) VALUE ";".
+           05  SIM-NOME-VEND-ATUAL      PIC X(040) VALUE SPACES.
+           05  FILLER                   PIC X(001) VALUE ";".
+           05  SIM-COD-VEND-NOVO        PIC 9(003) VALUE ZEROS.
+           05  FILLER                   PIC X(001) VALUE ";".
+           05  SIM-NOME-VEND-NOVO       PIC X(040) VALUE SPACES.
+           05  FILLER                   PIC X(001) VALUE ";".
+           05  SIM-DISTANCIA-NOVA       PIC ZZZZZZZZ9,99 VALUE ZEROS.
+
+      *----------------------------------------------------------------*
+      * AVISO DE COORDENADAS PADRAO (0,0) ANTES DA DISTRIBUICAO        *
+      *----------------------------------------------------------------*
+       01  DET-AVISO-COORD.
+           05  DET-AVISO-TIPO          PIC  X(010)         VALUE SPACES.
+           05  FILLER                  PIC  X(002)         VALUE SPACES.
+           05  DET-AVISO-CODIGO        PIC  9(007)         VALUE ZEROS.
+           05  FILLER                  PIC  X(002)         VALUE SPACES.
+           05  DET-AVISO-NOME          PIC  X(040)         VALUE SPACES.
+           05  FILLER                  PIC  X(002)         VALUE SPACES.
+           05  DET-AVISO-MOTIVO        PIC  X(027)         VALUE SPACES.
 
        01  WS-MENOR-DISTANCIA          PIC  9(009)V9(002)  VALUE
            999999999.
+       01  WS-SEGUNDA-MENOR-DISTANCIA  PIC  9(009)V9(002)  VALUE
+           999999999.
+       01  WS-MAX-DISTANCIA-PERMITIDA  PIC  9(009)V9(002)  VALUE
+           100000,00.
+       01  WS-DATA-EXECUCAO            PIC  9(008)         VALUE ZEROS.
+       01  WS-HORA-EXECUCAO            PIC  9(006)         VALUE ZEROS.
+
+      *----------------------------------------------------------------*
+      * CARGA MAXIMA DE CLIENTES POR VENDEDOR (COM EXTRAVASAMENTO      *
+      * PARA O PROXIMO VENDEDOR MAIS PROXIMO QUANDO O LIMITE E ATINGIDO*
+      *----------------------------------------------------------------*
+       01  WS-MAX-CLIENTES-POR-VENDEDOR
+                                       PIC  9(007)         VALUE 50.
+       01  WS-TAB-CARGA-VENDEDOR.
+           05  WS-CARGA-VEND           OCCURS 999 TIMES
+                                       PIC 9(007) VALUE ZEROS.
        01  WS-CALC-DISTANCIA           PIC  9(009)V9(002)  VALUE ZEROS.
        01  WS-LAT-CLI                  PIC S9(003)V9(008)  VALUE ZEROS.
        01  WS-LAT-VEN                  PIC S9(003)V9(008)  VALUE ZEROS.
@@ -112,6 +240,21 @@
            MOVE "DISTRIBUICAO REALIZADA COM SUCESSO"
                                        TO MSG-RETORNO-HBSIS07L
 
+           IF MAX-DISTANCIA-HBSIS07L   GREATER ZEROS
+              MOVE MAX-DISTANCIA-HBSIS07L
+                                       TO WS-MAX-DISTANCIA-PERMITIDA
+           END-IF
+
+           IF MAX-CLI-VEND-HBSIS07L    GREATER ZEROS
+              MOVE MAX-CLI-VEND-HBSIS07L
+                                       TO WS-MAX-CLIENTES-POR-VENDEDOR
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE(1:8)
+                                       TO WS-DATA-EXECUCAO
+           MOVE FUNCTION CURRENT-DATE(9:6)
+                                       TO WS-HORA-EXECUCAO
+
            .
        1000-EXIT.
            EXIT.
@@ -120,23 +263,336 @@
       *----------------------------------------------------------------*
        2000-PROCESSA                   SECTION.
 
+           PERFORM 2050-VERIFICA-COORD-PADRAO
+
+           IF FLAG-SIMULACAO-HBSIS07L  EQUAL "S"
+              PERFORM 2055-CARREGA-DISTRIBUICAO-ATUAL
+              PERFORM 2059-ABRE-REL-SIMULACAO
+           ELSE
+              PERFORM 2060-LER-CHECKPOINT
+              PERFORM 2200-OPEN-ARQ-DISTRIBUICAO
+           END-IF
+
            PERFORM 2100-OPEN-ARQ-CLIENTE
-           PERFORM 2200-OPEN-ARQ-DISTRIBUICAO
 
            PERFORM 2300-LER-ARQ-CLIENTE
 
+           IF FLAG-SIMULACAO-HBSIS07L  NOT EQUAL "S" AND
+              WS-CHECKPOINT-COD-CLIENTE
+                                       GREATER ZEROS
+              PERFORM 2310-AVANCA-CHECKPOINT UNTIL
+                      COD-CLIENTE-HBSIS02C GREATER
+                      WS-CHECKPOINT-COD-CLIENTE OR
+                      WS-FL-STATUS-CLI NOT EQUAL "00"
+           END-IF
+
            PERFORM 2400-TRATA-CLIENTE UNTIL
                    WS-FL-STATUS-CLI   NOT EQUAL "00"
 
            PERFORM 2500-CLOSE-ARQ-CLIENTE
-           PERFORM 2700-CLOSE-ARQ-DISTRIBUICAO
 
-           PERFORM 2800-GERA-RELATORIO
+           IF FLAG-SIMULACAO-HBSIS07L  EQUAL "S"
+              PERFORM 2958-FECHA-REL-SIMULACAO
+              MOVE ZEROS                TO COD-RETORNO-HBSIS07L
+              STRING "SIMULACAO CONCLUIDA - "
+                     WS-SIM-QTD-ALTERADOS
+                     " DE "
+                     WS-SIM-QTD-TOTAL
+                     " MUDARIAM DE VENDEDOR"
+                     DELIMITED BY SIZE INTO MSG-RETORNO-HBSIS07L
+              IF TAB-DIST-ATUAL-TRUNCADA
+                 MOVE 4                 TO COD-RETORNO-HBSIS07L
+                 MOVE "AVISO: TABELA DE DISTRIB CHEIA - SIMUL INCORRETA"
+                                        TO MSG-RETORNO-HBSIS07L
+              END-IF
+           ELSE
+              PERFORM 2700-CLOSE-ARQ-DISTRIBUICAO
+              PERFORM 2900-LIMPA-CHECKPOINT
+              PERFORM 2800-GERA-RELATORIO
+           END-IF
 
            .
        2000-EXIT.
            EXIT.
       *----------------------------------------------------------------*
+      * CARREGA O CHECKPOINT DA EXECUCAO ANTERIOR, SE EXISTIR          *
+      *----------------------------------------------------------------*
+       2060-LER-CHECKPOINT             SECTION.
+
+           MOVE ZEROS                  TO WS-CHECKPOINT-COD-CLIENTE
+
+           OPEN INPUT ARQ-CHECKPOINT
+
+           IF WS-FL-STATUS-CKP         EQUAL ZEROS
+              READ ARQ-CHECKPOINT
+              IF WS-FL-STATUS-CKP      EQUAL ZEROS
+                 MOVE CKP-COD-CLIENTE  TO WS-CHECKPOINT-COD-CLIENTE
+                 MOVE CKP-DATA-EXECUCAO
+                                       TO WS-DATA-EXECUCAO
+                 MOVE CKP-HORA-EXECUCAO
+                                       TO WS-HORA-EXECUCAO
+                 PERFORM 2065-RECARREGA-CARGA-VENDEDOR
+              END-IF
+              CLOSE ARQ-CHECKPOINT
+           END-IF
+
+           .
+       2060-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * RETOMADA DE EXECUCAO INTERROMPIDA: RECONSTROI EM MEMORIA A     *
+      * CARGA JA ATRIBUIDA A CADA VENDEDOR A PARTIR DOS REGISTROS DA   *
+      * EXECUCAO ATUAL (MESMA DATA-HORA DO CHECKPOINT) JA GRAVADOS EM  *
+      * ARQ-DISTRIBUICAO ANTES DA INTERRUPCAO                         *
+      *----------------------------------------------------------------*
+       2065-RECARREGA-CARGA-VENDEDOR   SECTION.
+
+           MOVE ZEROS                  TO WS-TAB-CARGA-VENDEDOR
+
+           OPEN INPUT ARQ-DISTRIBUICAO
+
+           IF WS-FL-STATUS-DIS         EQUAL ZEROS
+              PERFORM UNTIL WS-FL-STATUS-DIS NOT EQUAL "00"
+                 READ ARQ-DISTRIBUICAO NEXT
+                 IF WS-FL-STATUS-DIS   EQUAL ZEROS
+                    IF DATA-EXECUCAO-HBSIS07C EQUAL WS-DATA-EXECUCAO
+                    AND HORA-EXECUCAO-HBSIS07C EQUAL WS-HORA-EXECUCAO
+                    AND FLAG-NAO-ATRIB-HBSIS07C NOT EQUAL "S"
+                       ADD 1           TO WS-CARGA-VEND
+                                       (COD-VENDEDOR-HBSIS07C)
+                    END-IF
+                 END-IF
+              END-PERFORM
+              CLOSE ARQ-DISTRIBUICAO
+           END-IF
+
+           .
+       2065-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * AVANCA A LEITURA DE CLIENTE ATE PASSAR DO CHECKPOINT           *
+      *----------------------------------------------------------------*
+       2310-AVANCA-CHECKPOINT          SECTION.
+
+           PERFORM 2300-LER-ARQ-CLIENTE
+
+           .
+       2310-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * CARREGA EM MEMORIA A DISTRIBUICAO ATUAL (ULTIMA EXECUCAO       *
+      * GRAVADA) PARA COMPARACAO NO MODO SIMULACAO (DRY-RUN)           *
+      *----------------------------------------------------------------*
+       2055-CARREGA-DISTRIBUICAO-ATUAL SECTION.
+
+           PERFORM 2056-DESCOBRE-ULTIMA-EXECUCAO
+           PERFORM 2057-MONTA-TAB-DIST-ATUAL
+
+           .
+       2055-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * DESCOBRE A CHAVE (DATA+HORA) DA ULTIMA EXECUCAO GRAVADA        *
+      *----------------------------------------------------------------*
+       2056-DESCOBRE-ULTIMA-EXECUCAO   SECTION.
+
+           MOVE ZEROS                  TO WS-MAX-CHAVE-EXECUCAO
+
+           OPEN INPUT ARQ-DISTRIBUICAO
+
+           IF WS-FL-STATUS-DIS         EQUAL ZEROS
+              PERFORM UNTIL WS-FL-STATUS-DIS NOT EQUAL "00"
+                 READ ARQ-DISTRIBUICAO NEXT
+                 IF WS-FL-STATUS-DIS   EQUAL ZEROS
+                    COMPUTE WS-CHAVE-EXECUCAO-REG =
+                            DATA-EXECUCAO-HBSIS07C * 1000000
+                            + HORA-EXECUCAO-HBSIS07C
+                    IF WS-CHAVE-EXECUCAO-REG
+                                       GREATER WS-MAX-CHAVE-EXECUCAO
+                       MOVE WS-CHAVE-EXECUCAO-REG
+                                       TO WS-MAX-CHAVE-EXECUCAO
+                    END-IF
+                 END-IF
+              END-PERFORM
+              CLOSE ARQ-DISTRIBUICAO
+           END-IF
+
+           .
+       2056-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * MONTA A TABELA EM MEMORIA COM OS REGISTROS DA ULTIMA EXECUCAO  *
+      *----------------------------------------------------------------*
+       2057-MONTA-TAB-DIST-ATUAL       SECTION.
+
+           MOVE ZEROS                  TO WS-TAB-DIST-QTD
+           MOVE "N"                    TO WS-TAB-DIST-TRUNCADO
+
+           OPEN INPUT ARQ-DISTRIBUICAO
+
+           IF WS-FL-STATUS-DIS         EQUAL ZEROS
+              PERFORM UNTIL WS-FL-STATUS-DIS NOT EQUAL "00"
+                 READ ARQ-DISTRIBUICAO NEXT
+                 IF WS-FL-STATUS-DIS   EQUAL ZEROS
+                    COMPUTE WS-CHAVE-EXECUCAO-REG =
+                            DATA-EXECUCAO-HBSIS07C * 1000000
+                            + HORA-EXECUCAO-HBSIS07C
+                    IF WS-CHAVE-EXECUCAO-REG
+                                       EQUAL WS-MAX-CHAVE-EXECUCAO
+                       PERFORM 2058-ACUMULA-DIST-ATUAL
+                    END-IF
+                 END-IF
+              END-PERFORM
+              CLOSE ARQ-DISTRIBUICAO
+           END-IF
+
+           .
+       2057-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ACUMULA UM REGISTRO DA DISTRIBUICAO ATUAL NA TABELA EM MEMORIA *
+      *----------------------------------------------------------------*
+       2058-ACUMULA-DIST-ATUAL         SECTION.
+
+           IF WS-TAB-DIST-QTD          LESS 99999
+              ADD 1                    TO WS-TAB-DIST-QTD
+              SET WS-IDX-DIST-ATUAL    TO WS-TAB-DIST-QTD
+              MOVE COD-CLIENTE-HBSIS07C
+                                       TO WS-TAB-DIST-COD-CLI
+                                          (WS-IDX-DIST-ATUAL)
+              MOVE COD-VENDEDOR-HBSIS07C
+                                       TO WS-TAB-DIST-COD-VEND
+                                          (WS-IDX-DIST-ATUAL)
+              MOVE NOME-VEND-HBSIS07C  TO WS-TAB-DIST-NOME-VEND
+                                          (WS-IDX-DIST-ATUAL)
+              MOVE DISTANCIA-HBSIS07C  TO WS-TAB-DIST-DISTANCIA
+                                          (WS-IDX-DIST-ATUAL)
+           ELSE
+              SET TAB-DIST-ATUAL-TRUNCADA
+                                       TO TRUE
+           END-IF
+
+           .
+       2058-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ABERTURA DO RELATORIO DE SIMULACAO (DRY-RUN)                   *
+      *----------------------------------------------------------------*
+       2059-ABRE-REL-SIMULACAO         SECTION.
+
+           OPEN OUTPUT REL-SIMULACAO
+
+           IF WS-FL-STATUS-SIM         EQUAL ZEROS
+              CONTINUE
+           ELSE
+              MOVE 9                   TO COD-RETORNO-HBSIS07L
+              MOVE "ERRO NA ABERTURA DO RELATORIO DE SIMULACAO"
+                                       TO MSG-RETORNO-HBSIS07L
+              PERFORM 3000-FINALIZA
+           END-IF
+
+           WRITE REG-REL-SIMULACAO    FROM CAB-CSV-SIMULACAO
+
+           MOVE ZEROS                  TO WS-SIM-QTD-TOTAL
+                                          WS-SIM-QTD-ALTERADOS
+
+           .
+       2059-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * AVISA SOBRE CLIENTES/VENDEDORES COM COORDENADAS PADRAO (0,0)   *
+      * ANTES DE INICIAR A DISTRIBUICAO                                *
+      *----------------------------------------------------------------*
+       2050-VERIFICA-COORD-PADRAO      SECTION.
+
+           OPEN OUTPUT ARQ-AVISO-COORD
+
+           OPEN INPUT ARQ-CLIENTE
+
+           PERFORM 2051-LER-CLIENTE-COORD
+
+           PERFORM 2052-VERIFICA-CLIENTE-COORD UNTIL
+                   WS-FL-STATUS-CLI    NOT EQUAL "00"
+
+           CLOSE ARQ-CLIENTE
+
+           OPEN INPUT ARQ-VENDEDOR
+
+           PERFORM 2053-LER-VENDEDOR-COORD
+
+           PERFORM 2054-VERIFICA-VENDEDOR-COORD UNTIL
+                   WS-FL-STATUS-VEN    NOT EQUAL "00"
+
+           CLOSE ARQ-VENDEDOR
+
+           CLOSE ARQ-AVISO-COORD
+
+           .
+       2050-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * LEITURA DE CLIENTE PARA VERIFICACAO DE COORDENADAS             *
+      *----------------------------------------------------------------*
+       2051-LER-CLIENTE-COORD          SECTION.
+
+           READ ARQ-CLIENTE NEXT
+
+           .
+       2051-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * VERIFICA SE O CLIENTE ESTA COM COORDENADAS PADRAO              *
+      *----------------------------------------------------------------*
+       2052-VERIFICA-CLIENTE-COORD     SECTION.
+
+           IF LATITUDE-CLI-HBSIS02C     EQUAL ZEROS AND
+              LONGITUDE-CLI-HBSIS02C    EQUAL ZEROS
+              MOVE "CLIENTE"            TO DET-AVISO-TIPO
+              MOVE COD-CLIENTE-HBSIS02C TO DET-AVISO-CODIGO
+              MOVE RAZAO-SOCIAL-HBSIS02C
+                                       TO DET-AVISO-NOME
+              MOVE "COORDENADAS PADRAO 0,0"
+                                       TO DET-AVISO-MOTIVO
+              WRITE REG-AVISO-COORD    FROM DET-AVISO-COORD
+           END-IF
+
+           PERFORM 2051-LER-CLIENTE-COORD
+
+           .
+       2052-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * LEITURA DE VENDEDOR PARA VERIFICACAO DE COORDENADAS            *
+      *----------------------------------------------------------------*
+       2053-LER-VENDEDOR-COORD         SECTION.
+
+           READ ARQ-VENDEDOR NEXT
+
+           .
+       2053-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * VERIFICA SE O VENDEDOR ESTA COM COORDENADAS PADRAO             *
+      *----------------------------------------------------------------*
+       2054-VERIFICA-VENDEDOR-COORD    SECTION.
+
+           IF LATITUDE-VEND-HBSIS04C    EQUAL ZEROS AND
+              LONGITUDE-VEND-HBSIS04C   EQUAL ZEROS
+              MOVE "VENDEDOR"           TO DET-AVISO-TIPO
+              MOVE COD-VENDEDOR-HBSIS04C
+                                       TO DET-AVISO-CODIGO
+              MOVE NOME-VEND-HBSIS04C   TO DET-AVISO-NOME
+              MOVE "COORDENADAS PADRAO 0,0"
+                                       TO DET-AVISO-MOTIVO
+              WRITE REG-AVISO-COORD    FROM DET-AVISO-COORD
+           END-IF
+
+           PERFORM 2053-LER-VENDEDOR-COORD
+
+           .
+       2054-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
       * ABERTURA DE ARQUIVO CLIENTE                                    *
       *----------------------------------------------------------------*
        2100-OPEN-ARQ-CLIENTE           SECTION.
@@ -160,7 +616,7 @@
       *----------------------------------------------------------------*
        2200-OPEN-ARQ-DISTRIBUICAO      SECTION.
 
-           OPEN OUTPUT ARQ-DISTRIBUICAO
+           OPEN EXTEND ARQ-DISTRIBUICAO
 
            IF WS-FL-STATUS-DIS         EQUAL ZEROS
               CONTINUE
@@ -198,6 +654,9 @@
       *----------------------------------------------------------------*
        2400-TRATA-CLIENTE              SECTION.
 
+           IF FLAG-ATIVO-HBSIS02C      EQUAL "N"
+              CONTINUE
+           ELSE
            MOVE COD-CLIENTE-HBSIS02C   TO COD-CLIENTE-HBSIS07C
            MOVE RAZAO-SOCIAL-HBSIS02C  TO RAZAO-SOCIAL-HBSIS07C
 
@@ -208,10 +667,42 @@
                                        NOT EQUAL "00"
 
            MOVE  WS-MENOR-DISTANCIA    TO DISTANCIA-HBSIS07C
+           MOVE  "N"                   TO FLAG-NAO-ATRIB-HBSIS07C
+
+           IF WS-MENOR-DISTANCIA       GREATER
+                                       WS-MAX-DISTANCIA-PERMITIDA
+              MOVE ZEROS                TO COD-VENDEDOR-HBSIS07C
+              MOVE "NAO ATRIBUIDO"      TO NOME-VEND-HBSIS07C
+              MOVE "S"                  TO FLAG-NAO-ATRIB-HBSIS07C
+           ELSE
+              ADD 1                     TO WS-CARGA-VEND
+                                       (COD-VENDEDOR-HBSIS07C)
+           END-IF
+
+           IF WS-SEGUNDA-MENOR-DISTANCIA
+                                       EQUAL 999999999
+              MOVE ZEROS                TO COD-VEND-BACKUP-HBSIS07C
+              MOVE SPACES               TO NOME-VEND-BACKUP-HBSIS07C
+              MOVE ZEROS                TO DISTANCIA-BACKUP-HBSIS07C
+           ELSE
+              MOVE WS-SEGUNDA-MENOR-DISTANCIA
+                                       TO DISTANCIA-BACKUP-HBSIS07C
+           END-IF
+
            MOVE  999999999             TO WS-MENOR-DISTANCIA
-           WRITE ARQ-HBSIS07C
+           MOVE  999999999             TO WS-SEGUNDA-MENOR-DISTANCIA
+           MOVE  WS-DATA-EXECUCAO       TO DATA-EXECUCAO-HBSIS07C
+           MOVE  WS-HORA-EXECUCAO       TO HORA-EXECUCAO-HBSIS07C
+
+           IF FLAG-SIMULACAO-HBSIS07L  EQUAL "S"
+              PERFORM 2445-COMPARA-SIMULACAO
+           ELSE
+              PERFORM 2440-GRAVA-CHECKPOINT
+              WRITE ARQ-HBSIS07C
+           END-IF
 
            PERFORM 2600-CLOSE-ARQ-VENDEDOR
+           END-IF
 
            PERFORM 2300-LER-ARQ-CLIENTE.
 
@@ -260,6 +751,57 @@
       *----------------------------------------------------------------*
        2430-TRATA-VENDEDOR             SECTION.
 
+           PERFORM 2435-CALCULA-DISTANCIA
+
+           IF FLAG-ATIVO-HBSIS04C      NOT EQUAL "N"
+           AND WS-CARGA-VEND (COD-VENDEDOR-HBSIS04C) LESS
+                                       WS-MAX-CLIENTES-POR-VENDEDOR
+           AND (FLAG-RESTRINGE-REGIAO-HBSIS07L NOT EQUAL "S" OR
+                COD-REGIAO-HBSIS04C    EQUAL COD-REGIAO-HBSIS02C)
+              IF WS-CALC-DISTANCIA      LESS WS-MENOR-DISTANCIA
+              OR (WS-CALC-DISTANCIA     EQUAL WS-MENOR-DISTANCIA
+              AND WS-CARGA-VEND (COD-VENDEDOR-HBSIS04C) LESS
+                  WS-CARGA-VEND (COD-VENDEDOR-HBSIS07C))
+                 MOVE WS-MENOR-DISTANCIA
+                                        TO WS-SEGUNDA-MENOR-DISTANCIA
+                 MOVE COD-VENDEDOR-HBSIS07C
+                                        TO COD-VEND-BACKUP-HBSIS07C
+                 MOVE NOME-VEND-HBSIS07C
+                                        TO NOME-VEND-BACKUP-HBSIS07C
+                 MOVE WS-CALC-DISTANCIA TO WS-MENOR-DISTANCIA
+                 MOVE COD-VENDEDOR-HBSIS04C
+                                        TO COD-VENDEDOR-HBSIS07C
+                 MOVE NOME-VEND-HBSIS04C
+                                        TO NOME-VEND-HBSIS07C
+              ELSE
+                 IF WS-CALC-DISTANCIA   LESS WS-SEGUNDA-MENOR-DISTANCIA
+                    MOVE WS-CALC-DISTANCIA
+                                        TO WS-SEGUNDA-MENOR-DISTANCIA
+                    MOVE COD-VENDEDOR-HBSIS04C
+                                        TO COD-VEND-BACKUP-HBSIS07C
+                    MOVE NOME-VEND-HBSIS04C
+                                        TO NOME-VEND-BACKUP-HBSIS07C
+                 END-IF
+              END-IF
+           END-IF
+
+           PERFORM 2420-LER-ARQ-VENDEDOR
+
+           .
+       2430-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * CALCULA A DISTANCIA ENTRE O CLIENTE E O VENDEDOR EM WS-CALC-   *
+      * DISTANCIA. PONTO DE INTEGRACAO: HOJE USA A FORMULA DE HAVER-   *
+      * SINE (DISTANCIA EM LINHA RETA); PARA USAR UM SERVICO DE ROTAS  *
+      * OU UMA TABELA DE TEMPO/DISTANCIA DE ROTA PRE-CALCULADA, BASTA  *
+      * SUBSTITUIR O CORPO DESTA SECTION, MANTENDO A INTERFACE: LE     *
+      * LATITUDE-CLI-HBSIS02C/LONGITUDE-CLI-HBSIS02C E LATITUDE-VEND-  *
+      * HBSIS04C/LONGITUDE-VEND-HBSIS04C, E DEVOLVE WS-CALC-DISTANCIA  *
+      * EM METROS.                                                    *
+      *----------------------------------------------------------------*
+       2435-CALCULA-DISTANCIA          SECTION.
+
            COMPUTE WS-LAT-CLI = LATITUDE-CLI-HBSIS02C
                               * FUNCTION PI
                               / 180
@@ -290,19 +832,70 @@
            COMPUTE WS-C = 2 * FUNCTION ATAN(FUNCTION SQRT(WS-A) /
                                             FUNCTION SQRT(1 - WS-A))
 
-           COMPUTE WS-CALC-DISTANCIA = 6731 * WS-C * 1000
+           COMPUTE WS-CALC-DISTANCIA = 6371 * WS-C * 1000
 
-           IF WS-CALC-DISTANCIA         LESS WS-MENOR-DISTANCIA
-              MOVE WS-CALC-DISTANCIA    TO WS-MENOR-DISTANCIA
-              MOVE COD-VENDEDOR-HBSIS04C
-                                        TO COD-VENDEDOR-HBSIS07C
-              MOVE NOME-VEND-HBSIS04C  TO NOME-VEND-HBSIS07C
+           .
+       2435-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * GRAVA O CHECKPOINT COM O ULTIMO CLIENTE PROCESSADO COM SUCESSO *
+      *----------------------------------------------------------------*
+       2440-GRAVA-CHECKPOINT           SECTION.
+
+           OPEN OUTPUT ARQ-CHECKPOINT
+
+           MOVE COD-CLIENTE-HBSIS02C   TO CKP-COD-CLIENTE
+           MOVE WS-DATA-EXECUCAO       TO CKP-DATA-EXECUCAO
+           MOVE WS-HORA-EXECUCAO       TO CKP-HORA-EXECUCAO
+           WRITE REG-CHECKPOINT
+
+           CLOSE ARQ-CHECKPOINT
+
+           .
+       2440-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * COMPARA O VENDEDOR CALCULADO AGORA CONTRA O DA ULTIMA EXECUCAO *
+      * GRAVADA E, SE DIFERENTE, GRAVA LINHA NO RELATORIO DE SIMULACAO *
+      *----------------------------------------------------------------*
+       2445-COMPARA-SIMULACAO          SECTION.
+
+           MOVE "N"                    TO WS-SIM-ENCONTRADO
+           MOVE ZEROS                  TO WS-SIM-VEND-ANTIGO-COD
+           MOVE SPACES                 TO WS-SIM-VEND-ANTIGO-NOME
+
+           IF WS-TAB-DIST-QTD          GREATER ZEROS
+              SET WS-IDX-DIST-ATUAL    TO 1
+              PERFORM WS-TAB-DIST-QTD TIMES
+                 IF WS-TAB-DIST-COD-CLI (WS-IDX-DIST-ATUAL) EQUAL
+                    COD-CLIENTE-HBSIS07C
+                    MOVE WS-TAB-DIST-COD-VEND (WS-IDX-DIST-ATUAL)
+                                       TO WS-SIM-VEND-ANTIGO-COD
+                    MOVE WS-TAB-DIST-NOME-VEND (WS-IDX-DIST-ATUAL)
+                                       TO WS-SIM-VEND-ANTIGO-NOME
+                    MOVE "S"           TO WS-SIM-ENCONTRADO
+                 END-IF
+                 SET WS-IDX-DIST-ATUAL UP BY 1
+              END-PERFORM
            END-IF
 
-           PERFORM 2420-LER-ARQ-VENDEDOR
+           ADD 1                       TO WS-SIM-QTD-TOTAL
+
+           IF WS-SIM-ENCONTRADO        EQUAL "N" OR
+              WS-SIM-VEND-ANTIGO-COD   NOT EQUAL COD-VENDEDOR-HBSIS07C
+              ADD 1                    TO WS-SIM-QTD-ALTERADOS
+              MOVE COD-CLIENTE-HBSIS07C TO SIM-CODIGO-CLIENTE
+              MOVE RAZAO-SOCIAL-HBSIS07C TO SIM-RAZAO-SOCIAL
+              MOVE WS-SIM-VEND-ANTIGO-COD TO SIM-COD-VEND-ATUAL
+              MOVE WS-SIM-VEND-ANTIGO-NOME TO SIM-NOME-VEND-ATUAL
+              MOVE COD-VENDEDOR-HBSIS07C TO SIM-COD-VEND-NOVO
+              MOVE NOME-VEND-HBSIS07C  TO SIM-NOME-VEND-NOVO
+              MOVE DISTANCIA-HBSIS07C  TO SIM-DISTANCIA-NOVA
+              WRITE REG-REL-SIMULACAO FROM DET-CSV-SIMULACAO
+           END-IF
 
            .
-       2430-EXIT.
+       2445-EXIT.
            EXIT.
       *----------------------------------------------------------------*
       * FECHAMENTO DE ARQUIVO                                          *
@@ -372,6 +965,40 @@
        2800-EXIT.
            EXIT.
       *----------------------------------------------------------------*
+      * APAGA O CHECKPOINT AO TERMINAR A DISTRIBUICAO COM SUCESSO      *
+      *----------------------------------------------------------------*
+       2900-LIMPA-CHECKPOINT           SECTION.
+
+           OPEN OUTPUT ARQ-CHECKPOINT
+           CLOSE ARQ-CHECKPOINT
+
+           .
+       2900-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * FECHAMENTO DO RELATORIO DE SIMULACAO (DRY-RUN)                 *
+      *----------------------------------------------------------------*
+       2958-FECHA-REL-SIMULACAO        SECTION.
+
+           IF TAB-DIST-ATUAL-TRUNCADA
+              WRITE REG-REL-SIMULACAO  FROM LINHA-AVISO-SIM-TRUNC
+           END-IF
+
+           CLOSE REL-SIMULACAO
+
+           IF WS-FL-STATUS-SIM         EQUAL ZEROS
+              CONTINUE
+           ELSE
+              MOVE 9                   TO COD-RETORNO-HBSIS07L
+              MOVE "ERRO NO FECHAMENTO DO RELATORIO DE SIMULACAO"
+                                       TO MSG-RETORNO-HBSIS07L
+              PERFORM 3000-FINALIZA
+           END-IF
+
+           .
+       2958-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
       * ROTINA DE FINALIZA플O                                          *
       *----------------------------------------------------------------*
        3000-FINALIZA                   SECTION.
