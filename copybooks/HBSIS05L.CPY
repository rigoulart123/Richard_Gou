@@ -0,0 +1,11 @@
+      *----------------------------------------------------------------*
+      * AREA DE COMUNICACAO COM O PROGRAMA HBSIS05P                    *
+      *----------------------------------------------------------------*
+       01  HBSIS05L.
+           05  TIPO-ORD-HBSIS05L       PIC  X(001).
+           05  TIPO-CLA-HBSIS05L       PIC  X(001).
+           05  COD-CLI-HBSIS05L        PIC  9(007).
+           05  RAZ-SOC-HBSIS05L        PIC  X(040).
+           05  COD-VEND-HBSIS05L       PIC  9(003).
+           05  COD-RETORNO-HBSIS05L    PIC  9(002).
+           05  MSG-RETORNO-HBSIS05L    PIC  X(050).
