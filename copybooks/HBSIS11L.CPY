@@ -0,0 +1,6 @@
+      *----------------------------------------------------------------*
+      * AREA DE COMUNICACAO COM O PROGRAMA HBSIS11P                    *
+      *----------------------------------------------------------------*
+       01  HBSIS11L.
+           05  COD-RETORNO-HBSIS11L    PIC  9(002).
+           05  MSG-RETORNO-HBSIS11L    PIC  X(050).
