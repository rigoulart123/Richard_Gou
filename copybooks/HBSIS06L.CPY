@@ -0,0 +1,11 @@
+      *----------------------------------------------------------------*
+      * AREA DE COMUNICACAO COM O PROGRAMA HBSIS06P                    *
+      *----------------------------------------------------------------*
+       01  HBSIS06L.
+           05  TIPO-ORD-HBSIS06L       PIC  X(001).
+           05  TIPO-CLA-HBSIS06L       PIC  X(001).
+           05  COD-VEND-HBSIS06L       PIC  9(003).
+           05  COD-VEND-FIM-HBSIS06L   PIC  9(003).
+           05  NOME-VEND-HBSIS06L      PIC  X(040).
+           05  COD-RETORNO-HBSIS06L    PIC  9(002).
+           05  MSG-RETORNO-HBSIS06L    PIC  X(050).
