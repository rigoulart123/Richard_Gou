@@ -0,0 +1,6 @@
+      *----------------------------------------------------------------*
+      * AREA DE COMUNICACAO COM O PROGRAMA HBSIS09P                    *
+      *----------------------------------------------------------------*
+       01  HBSIS09L.
+           05  COD-RETORNO-HBSIS09L    PIC  9(002).
+           05  MSG-RETORNO-HBSIS09L    PIC  X(050).
