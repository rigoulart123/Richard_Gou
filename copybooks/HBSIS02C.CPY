@@ -0,0 +1,14 @@
+      *----------------------------------------------------------------*
+      * LAY-OUT DO ARQUIVO DE CLIENTES (ARQ-CLIENTE)                   *
+      *----------------------------------------------------------------*
+       01  ARQ-HBSIS02C.
+           05  COD-CLIENTE-HBSIS02C    PIC  9(007).
+           05  CNPJ-HBSIS02C           PIC  9(014).
+           05  RAZAO-SOCIAL-HBSIS02C   PIC  X(040).
+           05  LATITUDE-CLI-HBSIS02C   PIC S9(003)V9(008).
+           05  LONGITUDE-CLI-HBSIS02C  PIC S9(003)V9(008).
+           05  FLAG-ATIVO-HBSIS02C     PIC  X(001).
+           05  COD-REGIAO-HBSIS02C     PIC  9(003).
+           05  DATA-ALTERACAO-HBSIS02C PIC  9(008).
+           05  HORA-ALTERACAO-HBSIS02C PIC  9(006).
+           05  OPERADOR-ALTER-HBSIS02C PIC  X(010).
