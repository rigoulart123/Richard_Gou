@@ -0,0 +1,15 @@
+      *----------------------------------------------------------------*
+      * AREA DE COMUNICACAO COM O PROGRAMA HBSIS02P                    *
+      *----------------------------------------------------------------*
+       01  HBSIS02L.
+           05  COD-FUNCAO-HBSIS02      PIC  9(001).
+           05  COD-RETORNO-HBSIS02     PIC  9(001).
+           05  MSG-RETORNO-HBSIS02     PIC  X(050).
+           05  COD-CLIENTE-HBSIS02     PIC  9(007).
+           05  CNPJ-HBSIS02            PIC  9(014).
+           05  RAZAO-SOCIAL-HBSIS02    PIC  X(040).
+           05  LATITUDE-CLI-HBSIS02    PIC S9(003)V9(008).
+           05  LONGITUDE-CLI-HBSIS02   PIC S9(003)V9(008).
+           05  COD-REGIAO-HBSIS02      PIC  9(003).
+           05  NOME-ARQ-CLI-HBSIS02    PIC  X(020).
+           05  OPERADOR-HBSIS02        PIC  X(010).
