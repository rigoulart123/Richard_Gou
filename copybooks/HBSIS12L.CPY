@@ -0,0 +1,10 @@
+      *----------------------------------------------------------------*
+      * AREA DE COMUNICACAO COM O PROGRAMA HBSIS12P                    *
+      *----------------------------------------------------------------*
+       01  HBSIS12L.
+           05  COD-VEND-ORIGEM-HBSIS12L  PIC  9(003).
+           05  COD-VEND-DESTINO-HBSIS12L PIC  9(003).
+           05  COD-RETORNO-HBSIS12L      PIC  9(002).
+           05  MSG-RETORNO-HBSIS12L      PIC  X(050).
+           05  QTD-CLI-REATRIB-HBSIS12L  PIC  9(007).
+           05  QTD-CLI-FALHA-HBSIS12L    PIC  9(007).
