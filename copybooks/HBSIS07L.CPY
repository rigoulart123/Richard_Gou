@@ -0,0 +1,11 @@
+      *----------------------------------------------------------------*
+      * AREA DE COMUNICACAO COM O PROGRAMA HBSIS07P                    *
+      *----------------------------------------------------------------*
+       01  HBSIS07L.
+           05  COD-RETORNO-HBSIS07L    PIC  9(002).
+           05  MSG-RETORNO-HBSIS07L    PIC  X(050).
+           05  FLAG-SIMULACAO-HBSIS07L PIC  X(001).
+           05  FLAG-RESTRINGE-REGIAO-HBSIS07L
+                                        PIC  X(001).
+           05  MAX-DISTANCIA-HBSIS07L  PIC  9(009)V9(002).
+           05  MAX-CLI-VEND-HBSIS07L   PIC  9(007).
