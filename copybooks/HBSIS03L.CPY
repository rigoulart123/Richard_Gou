@@ -0,0 +1,6 @@
+      *----------------------------------------------------------------*
+      * AREA DE COMUNICACAO COM O PROGRAMA HBSIS03P                    *
+      *----------------------------------------------------------------*
+       01  HBSIS03L.
+           05  COD-RETORNO-HBSIS03L    PIC  9(002).
+           05  MSG-RETORNO-HBSIS03L    PIC  X(050).
