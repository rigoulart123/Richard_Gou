@@ -0,0 +1,14 @@
+      *----------------------------------------------------------------*
+      * LAY-OUT DO ARQUIVO DE VENDEDORES (ARQ-VENDEDOR)                *
+      *----------------------------------------------------------------*
+       01  ARQ-HBSIS04C.
+           05  COD-VENDEDOR-HBSIS04C   PIC  9(003).
+           05  CPF-HBSIS04C            PIC  9(011).
+           05  NOME-VEND-HBSIS04C      PIC  X(040).
+           05  LATITUDE-VEND-HBSIS04C  PIC S9(003)V9(008).
+           05  LONGITUDE-VEND-HBSIS04C PIC S9(003)V9(008).
+           05  FLAG-ATIVO-HBSIS04C     PIC  X(001).
+           05  COD-REGIAO-HBSIS04C     PIC  9(003).
+           05  DATA-ALTERACAO-HBSIS04C PIC  9(008).
+           05  HORA-ALTERACAO-HBSIS04C PIC  9(006).
+           05  OPERADOR-ALTER-HBSIS04C PIC  X(010).
