@@ -0,0 +1,35 @@
+      *----------------------------------------------------------------*
+      * LAY-OUT DO ARQUIVO DE AUDITORIA (ARQ-AUDITORIA)                *
+      *----------------------------------------------------------------*
+       01  ARQ-HBSIS08C.
+           05  DATA-AUDITORIA-HBSIS08C PIC  9(008).
+           05  HORA-AUDITORIA-HBSIS08C PIC  9(006).
+           05  OPERADOR-AUDITORIA-HBSIS08C
+                                        PIC  X(010).
+           05  ENTIDADE-AUDITORIA-HBSIS08C
+                                        PIC  X(008).
+           05  OPERACAO-AUDITORIA-HBSIS08C
+                                        PIC  X(008).
+           05  AUDIT-ANTES-HBSIS08C.
+               10  COD-ANTES-HBSIS08C      PIC  9(007).
+               10  IDENT-ANTES-HBSIS08C    PIC  9(014).
+               10  NOME-ANTES-HBSIS08C     PIC  X(040).
+               10  LATITUDE-ANTES-HBSIS08C PIC S9(003)V9(008).
+               10  LONGITUDE-ANTES-HBSIS08C
+                                        PIC S9(003)V9(008).
+               10  FLAG-ATIVO-ANTES-HBSIS08C
+                                        PIC  X(001).
+               10  COD-REGIAO-ANTES-HBSIS08C
+                                        PIC  9(003).
+           05  AUDIT-DEPOIS-HBSIS08C.
+               10  COD-DEPOIS-HBSIS08C     PIC  9(007).
+               10  IDENT-DEPOIS-HBSIS08C   PIC  9(014).
+               10  NOME-DEPOIS-HBSIS08C    PIC  X(040).
+               10  LATITUDE-DEPOIS-HBSIS08C
+                                        PIC S9(003)V9(008).
+               10  LONGITUDE-DEPOIS-HBSIS08C
+                                        PIC S9(003)V9(008).
+               10  FLAG-ATIVO-DEPOIS-HBSIS08C
+                                        PIC  X(001).
+               10  COD-REGIAO-DEPOIS-HBSIS08C
+                                        PIC  9(003).
