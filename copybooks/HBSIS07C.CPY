@@ -0,0 +1,18 @@
+      *----------------------------------------------------------------*
+      * LAY-OUT DO ARQUIVO DE DISTRIBUICAO (ARQ-DISTRIBUICAO)          *
+      *----------------------------------------------------------------*
+       01  ARQ-HBSIS07C.
+           05  COD-CLIENTE-HBSIS07C    PIC  9(007).
+           05  RAZAO-SOCIAL-HBSIS07C   PIC  X(040).
+           05  COD-VENDEDOR-HBSIS07C   PIC  9(003).
+           05  NOME-VEND-HBSIS07C      PIC  X(040).
+           05  DISTANCIA-HBSIS07C      PIC  9(009)V9(002).
+           05  FLAG-NAO-ATRIB-HBSIS07C PIC  X(001).
+           05  COD-VEND-BACKUP-HBSIS07C
+                                        PIC  9(003).
+           05  NOME-VEND-BACKUP-HBSIS07C
+                                        PIC  X(040).
+           05  DISTANCIA-BACKUP-HBSIS07C
+                                        PIC  9(009)V9(002).
+           05  DATA-EXECUCAO-HBSIS07C  PIC  9(008).
+           05  HORA-EXECUCAO-HBSIS07C  PIC  9(006).
