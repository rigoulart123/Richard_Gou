@@ -0,0 +1,737 @@
+       IDENTIFICATION                  DIVISION.
+      *----------------------------------------------------------------*
+       PROGRAM-ID.                     HBSIS09P.
+      *----------------------------------------------------------------*
+      * ANALISTA.....: RICHARD GOULART                                 *
+      * DATA.........: 08/08/2026                                      *
+      * OBJETIVO.....: RELATORIO DE COORDENADAS DUPLICADAS ENTRE       *
+      *                CLIENTES E VENDEDORES                          *
+      *----------------------------------------------------------------*
+       ENVIRONMENT                     DIVISION.
+      *----------------------------------------------------------------*
+       CONFIGURATION                   SECTION.
+      *----------------------------------------------------------------*
+       SPECIAL-NAMES.
+           DECIMAL-POINT               IS COMMA.
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                    SECTION.
+      *----------------------------------------------------------------*
+       FILE-CONTROL.
+      *----------------------------------------------------------------*
+           SELECT ARQ-CLIENTE        ASSIGN TO DISK
+                               ORGANIZATION IS INDEXED
+                                ACCESS MODE IS DYNAMIC
+                                RECORD  KEY IS COD-CLIENTE-HBSIS02C
+                       ALTERNATE RECORD KEY IS CNPJ-HBSIS02C
+                       ALTERNATE RECORD KEY IS RAZAO-SOCIAL-HBSIS02C
+                                  LOCK MODE IS MANUAL
+                                FILE STATUS IS WS-FL-STATUS-CLI.
+
+           SELECT ARQ-VENDEDOR       ASSIGN TO DISK
+                               ORGANIZATION IS INDEXED
+                                ACCESS MODE IS DYNAMIC
+                                RECORD  KEY IS COD-VENDEDOR-HBSIS04C
+                       ALTERNATE RECORD KEY IS CPF-HBSIS04C
+                       ALTERNATE RECORD KEY IS NOME-VEND-HBSIS04C
+                                  LOCK MODE IS MANUAL
+                                FILE STATUS IS WS-FL-STATUS-VEN.
+
+           SELECT ARQ-SORT           ASSIGN TO "SORTCOORDDUP.TMP"
+                                FILE STATUS IS WS-FL-STATUS-SORT.
+
+           SELECT REL-COORD-DUP      ASSIGN TO "RELCOORDDUPLICADA.TXT"
+                               ORGANIZATION IS LINE SEQUENTIAL
+                                FILE STATUS IS WS-FL-STATUS-REL.
+
+           SELECT CSV-COORD-DUP      ASSIGN TO "RELCOORDDUPLICADA.CSV"
+                               ORGANIZATION IS LINE SEQUENTIAL
+                                FILE STATUS IS WS-FL-STATUS-CSV.
+
+      *----------------------------------------------------------------*
+       DATA                            DIVISION.
+      *----------------------------------------------------------------*
+       FILE                            SECTION.
+      *----------------------------------------------------------------*
+       FD  ARQ-CLIENTE
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS 'ArqCliente'.
+       COPY "HBSIS02C.CPY".
+
+       FD  ARQ-VENDEDOR
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS 'ArqVendedor'.
+       COPY "HBSIS04C.CPY".
+
+       SD  ARQ-SORT.
+       01  REG-SORT.
+           05  SORT-LATITUDE           PIC S9(003)V9(008).
+           05  SORT-LONGITUDE          PIC S9(003)V9(008).
+           05  SORT-TIPO               PIC  X(008).
+           05  SORT-CODIGO             PIC  9(007).
+           05  SORT-NOME               PIC  X(040).
+
+       FD  REL-COORD-DUP.
+       01  REG-REL-COORD-DUP           PIC X(100).
+
+       FD  CSV-COORD-DUP.
+       01  REG-CSV-COORD-DUP           PIC X(100).
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                 SECTION.
+      *----------------------------------------------------------------*
+       77  WS-FL-STATUS-CLI            PIC  X(002)         VALUE "00".
+       77  WS-FL-STATUS-VEN            PIC  X(002)         VALUE "00".
+       77  WS-FL-STATUS-SORT           PIC  X(002)         VALUE "00".
+       77  WS-FL-STATUS-REL            PIC  X(002)         VALUE "00".
+       77  WS-FL-STATUS-CSV            PIC  X(002)         VALUE "00".
+
+       01  WS-NUM-PAGINA                PIC  9(004)        VALUE ZEROS.
+       01  WS-LINHAS-PAGINA             PIC  9(004)        VALUE ZEROS.
+       01  WS-MAX-LINHAS-PAGINA         PIC  9(004)        VALUE 60.
+
+      *----------------------------------------------------------------*
+      * AREA DE CONTROLE DO GRUPO DE COORDENADAS EM PROCESSAMENTO      *
+      *----------------------------------------------------------------*
+       01  WS-PRIMEIRO-REGISTRO         PIC  X(001)        VALUE "S".
+       01  WS-GRUPO-LATITUDE            PIC S9(003)V9(008)  VALUE ZEROS.
+       01  WS-GRUPO-LONGITUDE           PIC S9(003)V9(008)  VALUE ZEROS.
+       01  WS-GRUPO-QTD                 PIC  9(003)        VALUE ZEROS.
+       01  WS-GRUPO-OMITIDOS            PIC  9(005)        VALUE ZEROS.
+       01  WS-GRUPO-TAB.
+           05  WS-GRUPO-ITEM            OCCURS 200 TIMES.
+               10  WS-GRUPO-TIPO        PIC  X(008).
+               10  WS-GRUPO-CODIGO      PIC  9(007).
+               10  WS-GRUPO-NOME        PIC  X(040).
+       01  WS-IDX                       PIC  9(003)        VALUE ZEROS.
+       01  WS-TOTAL-GRUPOS              PIC  9(005)        VALUE ZEROS.
+       01  WS-TOTAL-REGISTROS           PIC  9(007)        VALUE ZEROS.
+
+      *----------------------------------------------------------------*
+      * AREA DE DECLARACAO DO LAY-OUT DO RELATORIO                     *
+      *----------------------------------------------------------------*
+       01  CAB1.
+           03 FILLER                   PIC  X(070)         VALUE
+              "  RELATORIO DE COORDENADAS DUPLICADAS".
+           03 FILLER                   PIC  X(008)         VALUE
+              "PAGINA: ".
+           03 CAB1-PAGINA              PIC  ZZZ9           VALUE ZEROS.
+           03 FILLER                   PIC  X(018)         VALUE SPACES.
+
+       01  CAB-GRUPO.
+           03 FILLER                   PIC  X(002)         VALUE SPACES.
+           03 FILLER                   PIC  X(010)         VALUE
+              "LATITUDE: ".
+           03 CABG-LATITUDE            PIC +ZZ9,99999999.
+           03 FILLER                   PIC  X(003)         VALUE SPACES.
+           03 FILLER                   PIC  X(011)         VALUE
+              "LONGITUDE: ".
+           03 CABG-LONGITUDE           PIC +ZZ9,99999999.
+           03 FILLER                   PIC  X(048)         VALUE SPACES.
+
+       01  DET.
+           03 FILLER                   PIC  X(002)         VALUE SPACES.
+           03 FILLER                   PIC  X(006)         VALUE
+              "TIPO: ".
+           03 DET-TIPO                 PIC  X(008)         VALUE SPACES.
+           03 FILLER                   PIC  X(003)         VALUE SPACES.
+           03 FILLER                   PIC  X(005)         VALUE
+              "COD: ".
+           03 DET-CODIGO               PIC  9(007)         VALUE ZEROS.
+           03 FILLER                   PIC  X(003)         VALUE SPACES.
+           03 FILLER                   PIC  X(006)         VALUE
+              "NOME: ".
+           03 DET-NOME                 PIC  X(040)         VALUE SPACES.
+           03 FILLER                   PIC  X(020)         VALUE SPACES.
+
+       01  DET-OMISSAO.
+           03 FILLER                   PIC  X(002)         VALUE SPACES.
+           03 FILLER                   PIC  X(035)         VALUE
+              "*** REGISTROS ADICIONAIS OMITIDOS: ".
+           03 DETO-QTD                 PIC  ZZZZ9.
+           03 FILLER                   PIC  X(001)         VALUE SPACE.
+           03 FILLER                   PIC  X(025)         VALUE
+              "(LIMITE DE 200 POR GRUPO)".
+           03 FILLER                   PIC  X(032)         VALUE SPACES.
+
+       01  DET-OMISSAO-CSV.
+           03 FILLER                   PIC  X(004)         VALUE ";;;;".
+           03 FILLER                   PIC  X(004)         VALUE "*** ".
+           03 DETOC-QTD                PIC  ZZZZ9.
+           03 FILLER                   PIC  X(001)         VALUE SPACE.
+           03 FILLER                   PIC  X(030)         VALUE
+              "REGISTROS ADICIONAIS OMITIDOS ".
+           03 FILLER                   PIC  X(029)         VALUE
+              "(LIMITE DE 200 POR GRUPO) ***".
+           03 FILLER                   PIC  X(027)         VALUE SPACES.
+
+       01  LINHA-TRACO.
+           03 FILLER                   PIC  X(100)         VALUE
+              ALL "-".
+
+       01  LINHA-BRANCO.
+           03 FILLER                   PIC  X(100)         VALUE
+              ALL SPACES.
+
+       01  RODAPE.
+           03 FILLER                   PIC  X(002)         VALUE SPACES.
+           03 FILLER                   PIC  X(027)         VALUE
+              "TOTAL DE GRUPOS DUPLICADOS".
+           03 FILLER                   PIC  X(001)         VALUE ":".
+           03 FILLER                   PIC  X(001)         VALUE SPACE.
+           03 RODAPE-TOTAL-GRUPOS      PIC  ZZZ.ZZ9        VALUE ZEROS.
+           03 FILLER                   PIC  X(003)         VALUE SPACES.
+           03 FILLER                   PIC  X(029)         VALUE
+              "TOTAL DE REGISTROS AFETADOS".
+           03 FILLER                   PIC  X(001)         VALUE ":".
+           03 FILLER                   PIC  X(001)         VALUE SPACE.
+           03 RODAPE-TOTAL-REGISTROS   PIC  ZZZ.ZZ9        VALUE ZEROS.
+           03 FILLER                   PIC  X(021)         VALUE SPACES.
+
+      *----------------------------------------------------------------*
+      * AREA DE DECLARACAO DO LAY-OUT DO RELATORIO CSV                 *
+      *----------------------------------------------------------------*
+       01  CAB-CSV                     PIC  X(100)         VALUE
+           "LATITUDE;LONGITUDE;TIPO;CODIGO;NOME;".
+
+       01  DET-CSV.
+           03 CSV-LATITUDE             PIC +ZZ9,99999999.
+           03 FILLER                   PIC  X(001)         VALUE ";".
+           03 CSV-LONGITUDE            PIC +ZZ9,99999999.
+           03 FILLER                   PIC  X(001)         VALUE ";".
+           03 CSV-TIPO                 PIC  X(008)         VALUE SPACES.
+           03 FILLER                   PIC  X(001)         VALUE ";".
+           03 CSV-CODIGO               PIC  9(007)         VALUE ZEROS.
+           03 FILLER                   PIC  X(001)         VALUE ";".
+           03 CSV-NOME                 PIC  X(040)         VALUE SPACES.
+           03 FILLER                   PIC  X(001)         VALUE ";".
+           03 FILLER                   PIC  X(014)         VALUE SPACES.
+
+       01  RODAPE-CSV.
+           03 FILLER                   PIC  X(026)         VALUE
+              "TOTAL DE GRUPOS DUPLICADOS".
+           03 FILLER                   PIC  X(001)         VALUE ";".
+           03 RODAPE-CSV-GRUPOS        PIC  ZZZ.ZZ9        VALUE ZEROS.
+           03 FILLER                   PIC  X(066)         VALUE SPACES.
+
+      *----------------------------------------------------------------*
+       LINKAGE                         SECTION.
+      *----------------------------------------------------------------*
+       COPY HBSIS09L.
+      *----------------------------------------------------------------*
+       PROCEDURE                       DIVISION USING HBSIS09L.
+      *----------------------------------------------------------------*
+       0000-PRINCIPAL                  SECTION.
+
+           PERFORM 1000-INICIALIZA
+           PERFORM 2000-PROCESSA
+           PERFORM 3000-FINALIZA
+
+           .
+       0000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ROTINA DE INICIALIZAÇÃO                                        *
+      *----------------------------------------------------------------*
+       1000-INICIALIZA                 SECTION.
+
+           MOVE ZEROS                  TO COD-RETORNO-HBSIS09L
+           MOVE "RELATORIO GERADO COM SUCESSO"
+                                       TO MSG-RETORNO-HBSIS09L
+
+           MOVE ZEROS                  TO WS-TOTAL-GRUPOS
+                                          WS-TOTAL-REGISTROS
+
+           .
+       1000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ROTINA DE PROCESSAMENTO                                        *
+      *----------------------------------------------------------------*
+       2000-PROCESSA                   SECTION.
+
+           SORT ARQ-SORT
+                ON ASCENDING KEY SORT-LATITUDE
+                                 SORT-LONGITUDE
+                INPUT PROCEDURE  IS 2100-INPUT-SORT
+                OUTPUT PROCEDURE IS 2200-OUTPUT-SORT
+
+           .
+       2000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ROTINA DE INPUT DO SORT                                        *
+      *----------------------------------------------------------------*
+       2100-INPUT-SORT                 SECTION.
+
+           PERFORM 2110-OPEN-ARQ-CLIENTE
+           PERFORM 2120-LER-ARQ-CLIENTE
+
+           PERFORM 2130-ALIMENTA-SORT-CLIENTE UNTIL
+                   WS-FL-STATUS-CLI   NOT EQUAL "00"
+
+           PERFORM 2140-CLOSE-ARQ-CLIENTE
+
+           PERFORM 2150-OPEN-ARQ-VENDEDOR
+           PERFORM 2160-LER-ARQ-VENDEDOR
+
+           PERFORM 2170-ALIMENTA-SORT-VENDEDOR UNTIL
+                   WS-FL-STATUS-VEN   NOT EQUAL "00"
+
+           PERFORM 2180-CLOSE-ARQ-VENDEDOR
+
+           .
+       2100-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ABERTURA DE ARQUIVO CLIENTE                                    *
+      *----------------------------------------------------------------*
+       2110-OPEN-ARQ-CLIENTE           SECTION.
+
+           OPEN INPUT ARQ-CLIENTE
+
+           IF WS-FL-STATUS-CLI         EQUAL ZEROS
+              CONTINUE
+           ELSE
+              MOVE 9                   TO COD-RETORNO-HBSIS09L
+              MOVE "ERRO NA ABERTURA DO ARQUIVO DE CLIENTE"
+                                       TO MSG-RETORNO-HBSIS09L
+              PERFORM 3000-FINALIZA
+           END-IF
+
+           .
+       2110-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * LEITURA DE ARQUIVO CLIENTE                                     *
+      *----------------------------------------------------------------*
+       2120-LER-ARQ-CLIENTE            SECTION.
+
+           READ ARQ-CLIENTE NEXT
+
+           IF WS-FL-STATUS-CLI         EQUAL ZEROS OR '10'
+              CONTINUE
+           ELSE
+              MOVE 9                   TO COD-RETORNO-HBSIS09L
+              MOVE "ERRO NA LEITURA DO ARQUIVO DE CLIENTE"
+                                       TO MSG-RETORNO-HBSIS09L
+              PERFORM 3000-FINALIZA
+           END-IF
+
+           .
+       2120-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ALIMENTACAO DO SORT COM OS CLIENTES ATIVOS                     *
+      *----------------------------------------------------------------*
+       2130-ALIMENTA-SORT-CLIENTE      SECTION.
+
+           IF FLAG-ATIVO-HBSIS02C      EQUAL "N"
+              CONTINUE
+           ELSE
+              MOVE LATITUDE-CLI-HBSIS02C
+                                       TO SORT-LATITUDE
+              MOVE LONGITUDE-CLI-HBSIS02C
+                                       TO SORT-LONGITUDE
+              MOVE "CLIENTE "          TO SORT-TIPO
+              MOVE COD-CLIENTE-HBSIS02C
+                                       TO SORT-CODIGO
+              MOVE RAZAO-SOCIAL-HBSIS02C
+                                       TO SORT-NOME
+              RELEASE REG-SORT
+           END-IF
+
+           PERFORM 2120-LER-ARQ-CLIENTE
+
+           .
+       2130-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * FECHAMENTO DE ARQUIVO CLIENTE                                  *
+      *----------------------------------------------------------------*
+       2140-CLOSE-ARQ-CLIENTE          SECTION.
+
+           CLOSE ARQ-CLIENTE
+
+           IF WS-FL-STATUS-CLI         EQUAL ZEROS
+              CONTINUE
+           ELSE
+              MOVE 9                   TO COD-RETORNO-HBSIS09L
+              MOVE "ERRO NO FECHAMENTO DO ARQUIVO DE CLIENTE"
+                                       TO MSG-RETORNO-HBSIS09L
+              PERFORM 3000-FINALIZA
+           END-IF
+
+           .
+       2140-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ABERTURA DE ARQUIVO VENDEDOR                                   *
+      *----------------------------------------------------------------*
+       2150-OPEN-ARQ-VENDEDOR          SECTION.
+
+           OPEN INPUT ARQ-VENDEDOR
+
+           IF WS-FL-STATUS-VEN         EQUAL ZEROS
+              CONTINUE
+           ELSE
+              MOVE 9                   TO COD-RETORNO-HBSIS09L
+              MOVE "ERRO NA ABERTURA DO ARQUIVO DE VENDEDOR"
+                                       TO MSG-RETORNO-HBSIS09L
+              PERFORM 3000-FINALIZA
+           END-IF
+
+           .
+       2150-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * LEITURA DE ARQUIVO VENDEDOR                                    *
+      *----------------------------------------------------------------*
+       2160-LER-ARQ-VENDEDOR           SECTION.
+
+           READ ARQ-VENDEDOR NEXT
+
+           IF WS-FL-STATUS-VEN         EQUAL ZEROS OR '10'
+              CONTINUE
+           ELSE
+              MOVE 9                   TO COD-RETORNO-HBSIS09L
+              MOVE "ERRO NA LEITURA DO ARQUIVO DE VENDEDOR"
+                                       TO MSG-RETORNO-HBSIS09L
+              PERFORM 3000-FINALIZA
+           END-IF
+
+           .
+       2160-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ALIMENTACAO DO SORT COM OS VENDEDORES ATIVOS                   *
+      *----------------------------------------------------------------*
+       2170-ALIMENTA-SORT-VENDEDOR     SECTION.
+
+           IF FLAG-ATIVO-HBSIS04C      EQUAL "N"
+              CONTINUE
+           ELSE
+              MOVE LATITUDE-VEND-HBSIS04C
+                                       TO SORT-LATITUDE
+              MOVE LONGITUDE-VEND-HBSIS04C
+                                       TO SORT-LONGITUDE
+              MOVE "VENDEDOR"          TO SORT-TIPO
+              MOVE COD-VENDEDOR-HBSIS04C
+                                       TO SORT-CODIGO
+              MOVE NOME-VEND-HBSIS04C  TO SORT-NOME
+              RELEASE REG-SORT
+           END-IF
+
+           PERFORM 2160-LER-ARQ-VENDEDOR
+
+           .
+       2170-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * FECHAMENTO DE ARQUIVO VENDEDOR                                 *
+      *----------------------------------------------------------------*
+       2180-CLOSE-ARQ-VENDEDOR         SECTION.
+
+           CLOSE ARQ-VENDEDOR
+
+           IF WS-FL-STATUS-VEN         EQUAL ZEROS
+              CONTINUE
+           ELSE
+              MOVE 9                   TO COD-RETORNO-HBSIS09L
+              MOVE "ERRO NO FECHAMENTO DO ARQUIVO DE VENDEDOR"
+                                       TO MSG-RETORNO-HBSIS09L
+              PERFORM 3000-FINALIZA
+           END-IF
+
+           .
+       2180-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ROTINA OUTPUT DO SORT                                          *
+      *----------------------------------------------------------------*
+       2200-OUTPUT-SORT                SECTION.
+
+           PERFORM 2201-ABRE-RELATORIOS
+
+           MOVE ZEROS                  TO WS-GRUPO-QTD
+           MOVE "S"                    TO WS-PRIMEIRO-REGISTRO
+
+           PERFORM 2205-RETORNA-SORT
+
+           PERFORM UNTIL WS-FL-STATUS-SORT
+                                       NOT EQUAL "00"
+               PERFORM 2210-PROCESSA-ITEM
+               PERFORM 2205-RETORNA-SORT
+           END-PERFORM
+
+           PERFORM 2240-FLUSH-GRUPO
+
+           PERFORM 2250-GRAVA-RODAPE
+           PERFORM 2260-FECHA-RELATORIOS
+
+           .
+       2200-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ABERTURA DOS ARQUIVOS DE RELATORIO                             *
+      *----------------------------------------------------------------*
+       2201-ABRE-RELATORIOS            SECTION.
+
+           OPEN OUTPUT REL-COORD-DUP
+
+           IF WS-FL-STATUS-REL         NOT EQUAL ZEROS
+              MOVE 9                   TO COD-RETORNO-HBSIS09L
+              MOVE "ERRO NA ABERTURA DO ARQUIVO DE RELATORIO"
+                                       TO MSG-RETORNO-HBSIS09L
+              PERFORM 3000-FINALIZA
+           END-IF
+
+           OPEN OUTPUT CSV-COORD-DUP
+
+           IF WS-FL-STATUS-CSV         NOT EQUAL ZEROS
+              MOVE 9                   TO COD-RETORNO-HBSIS09L
+              MOVE "ERRO NA ABERTURA DO ARQUIVO DE RELATORIO CSV"
+                                       TO MSG-RETORNO-HBSIS09L
+              PERFORM 3000-FINALIZA
+           END-IF
+
+           MOVE ZEROS                  TO WS-NUM-PAGINA
+
+           PERFORM 2203-NOVA-PAGINA
+
+           WRITE REG-CSV-COORD-DUP     FROM CAB-CSV
+
+           .
+       2201-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ROTINA DE QUEBRA DE PAGINA DO RELATORIO                        *
+      *----------------------------------------------------------------*
+       2203-NOVA-PAGINA                SECTION.
+
+           ADD 1                       TO WS-NUM-PAGINA
+           MOVE WS-NUM-PAGINA          TO CAB1-PAGINA
+
+           IF WS-NUM-PAGINA            GREATER 1
+              WRITE REG-REL-COORD-DUP  FROM LINHA-BRANCO
+              WRITE REG-REL-COORD-DUP  FROM LINHA-BRANCO
+           END-IF
+
+           WRITE REG-REL-COORD-DUP     FROM LINHA-TRACO
+           WRITE REG-REL-COORD-DUP     FROM CAB1
+           WRITE REG-REL-COORD-DUP     FROM LINHA-TRACO
+
+           MOVE ZEROS                  TO WS-LINHAS-PAGINA
+
+           .
+       2203-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * DEVOLVE O PROXIMO REGISTRO ORDENADO                            *
+      *----------------------------------------------------------------*
+       2205-RETORNA-SORT               SECTION.
+
+           RETURN ARQ-SORT AT END
+              MOVE "10"                TO WS-FL-STATUS-SORT
+           END-RETURN
+
+           .
+       2205-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * PROCESSA O REGISTRO ORDENADO RECEBIDO DO SORT                  *
+      *----------------------------------------------------------------*
+       2210-PROCESSA-ITEM              SECTION.
+
+           IF WS-PRIMEIRO-REGISTRO     EQUAL "S"
+              MOVE "N"                 TO WS-PRIMEIRO-REGISTRO
+              PERFORM 2230-INICIA-GRUPO
+           ELSE
+              IF SORT-LATITUDE         EQUAL WS-GRUPO-LATITUDE AND
+                 SORT-LONGITUDE        EQUAL WS-GRUPO-LONGITUDE
+                 PERFORM 2235-ACUMULA-GRUPO
+              ELSE
+                 PERFORM 2240-FLUSH-GRUPO
+                 PERFORM 2230-INICIA-GRUPO
+              END-IF
+           END-IF
+
+           .
+       2210-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * INICIA UM NOVO GRUPO DE COORDENADAS                            *
+      *----------------------------------------------------------------*
+       2230-INICIA-GRUPO               SECTION.
+
+           MOVE SORT-LATITUDE          TO WS-GRUPO-LATITUDE
+           MOVE SORT-LONGITUDE         TO WS-GRUPO-LONGITUDE
+           MOVE 1                      TO WS-GRUPO-QTD
+           MOVE ZEROS                  TO WS-GRUPO-OMITIDOS
+           MOVE SORT-TIPO               TO WS-GRUPO-TIPO (1)
+           MOVE SORT-CODIGO             TO WS-GRUPO-CODIGO (1)
+           MOVE SORT-NOME               TO WS-GRUPO-NOME (1)
+
+           .
+       2230-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ACUMULA MAIS UM REGISTRO NO GRUPO DE COORDENADAS ATUAL         *
+      *----------------------------------------------------------------*
+       2235-ACUMULA-GRUPO              SECTION.
+
+           IF WS-GRUPO-QTD             LESS 200
+              ADD 1                    TO WS-GRUPO-QTD
+              MOVE SORT-TIPO           TO WS-GRUPO-TIPO (WS-GRUPO-QTD)
+              MOVE SORT-CODIGO         TO WS-GRUPO-CODIGO (WS-GRUPO-QTD)
+              MOVE SORT-NOME           TO WS-GRUPO-NOME (WS-GRUPO-QTD)
+           ELSE
+              ADD 1                    TO WS-GRUPO-OMITIDOS
+           END-IF
+
+           .
+       2235-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * GRAVA O GRUPO ATUAL NO RELATORIO SE HOUVER DUPLICIDADE REAL    *
+      *----------------------------------------------------------------*
+       2240-FLUSH-GRUPO                SECTION.
+
+           IF WS-GRUPO-QTD             GREATER 1
+              IF WS-GRUPO-LATITUDE     NOT EQUAL ZEROS OR
+                 WS-GRUPO-LONGITUDE    NOT EQUAL ZEROS
+                 PERFORM 2245-ESCREVE-GRUPO VARYING WS-IDX
+                         FROM 1 BY 1 UNTIL WS-IDX GREATER WS-GRUPO-QTD
+                 ADD 1                 TO WS-TOTAL-GRUPOS
+                 IF WS-GRUPO-OMITIDOS  GREATER ZEROS
+                    PERFORM 2246-ESCREVE-OMISSAO
+                    ADD WS-GRUPO-OMITIDOS
+                                       TO WS-TOTAL-REGISTROS
+                 END-IF
+              END-IF
+           END-IF
+
+           MOVE ZEROS                  TO WS-GRUPO-QTD
+                                          WS-GRUPO-OMITIDOS
+
+           .
+       2240-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ESCREVE UM MEMBRO DO GRUPO DE COORDENADAS DUPLICADAS           *
+      *----------------------------------------------------------------*
+       2245-ESCREVE-GRUPO              SECTION.
+
+           IF WS-LINHAS-PAGINA         GREATER OR EQUAL
+                                       WS-MAX-LINHAS-PAGINA
+              PERFORM 2203-NOVA-PAGINA
+           END-IF
+
+           IF WS-IDX                   EQUAL 1
+              MOVE WS-GRUPO-LATITUDE    TO CABG-LATITUDE
+              MOVE WS-GRUPO-LONGITUDE   TO CABG-LONGITUDE
+              WRITE REG-REL-COORD-DUP   FROM CAB-GRUPO
+              ADD 1                     TO WS-LINHAS-PAGINA
+           END-IF
+
+           MOVE WS-GRUPO-TIPO (WS-IDX)  TO DET-TIPO
+           MOVE WS-GRUPO-CODIGO (WS-IDX)
+                                       TO DET-CODIGO
+           MOVE WS-GRUPO-NOME (WS-IDX)  TO DET-NOME
+
+           WRITE REG-REL-COORD-DUP      FROM DET
+
+           MOVE WS-GRUPO-LATITUDE       TO CSV-LATITUDE
+           MOVE WS-GRUPO-LONGITUDE      TO CSV-LONGITUDE
+           MOVE WS-GRUPO-TIPO (WS-IDX)  TO CSV-TIPO
+           MOVE WS-GRUPO-CODIGO (WS-IDX)
+                                       TO CSV-CODIGO
+           MOVE WS-GRUPO-NOME (WS-IDX)  TO CSV-NOME
+
+           WRITE REG-CSV-COORD-DUP      FROM DET-CSV
+
+           ADD 1                        TO WS-LINHAS-PAGINA
+                                          WS-TOTAL-REGISTROS
+
+           .
+       2245-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * REGISTRA QUANTOS MEMBROS DO GRUPO FORAM OMITIDOS POR ESTOURO   *
+      * DA TABELA WS-GRUPO-ITEM (LIMITE DE 200 POR GRUPO)              *
+      *----------------------------------------------------------------*
+       2246-ESCREVE-OMISSAO            SECTION.
+
+           IF WS-LINHAS-PAGINA         GREATER OR EQUAL
+                                       WS-MAX-LINHAS-PAGINA
+              PERFORM 2203-NOVA-PAGINA
+           END-IF
+
+           MOVE WS-GRUPO-OMITIDOS       TO DETO-QTD
+           WRITE REG-REL-COORD-DUP      FROM DET-OMISSAO
+           ADD 1                        TO WS-LINHAS-PAGINA
+
+           MOVE WS-GRUPO-OMITIDOS       TO DETOC-QTD
+           WRITE REG-CSV-COORD-DUP      FROM DET-OMISSAO-CSV
+
+           .
+       2246-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * GRAVA O RODAPE DO RELATORIO                                    *
+      *----------------------------------------------------------------*
+       2250-GRAVA-RODAPE               SECTION.
+
+           MOVE WS-TOTAL-GRUPOS         TO RODAPE-TOTAL-GRUPOS
+                                           RODAPE-CSV-GRUPOS
+           MOVE WS-TOTAL-REGISTROS      TO RODAPE-TOTAL-REGISTROS
+
+           WRITE REG-REL-COORD-DUP      FROM LINHA-TRACO
+           WRITE REG-REL-COORD-DUP      FROM RODAPE
+           WRITE REG-REL-COORD-DUP      FROM LINHA-TRACO
+
+           WRITE REG-CSV-COORD-DUP      FROM RODAPE-CSV
+
+           .
+       2250-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * FECHAMENTO DOS ARQUIVOS DE RELATORIO                           *
+      *----------------------------------------------------------------*
+       2260-FECHA-RELATORIOS           SECTION.
+
+           CLOSE REL-COORD-DUP
+
+           IF WS-FL-STATUS-REL         NOT EQUAL ZEROS
+              MOVE 9                   TO COD-RETORNO-HBSIS09L
+              MOVE "ERRO NO FECHAMENTO DO ARQUIVO DE RELATORIO"
+                                       TO MSG-RETORNO-HBSIS09L
+              PERFORM 3000-FINALIZA
+           END-IF
+
+           CLOSE CSV-COORD-DUP
+
+           IF WS-FL-STATUS-CSV         NOT EQUAL ZEROS
+              MOVE 9                   TO COD-RETORNO-HBSIS09L
+              MOVE "ERRO NO FECHAMENTO DO ARQUIVO DE RELATORIO CSV"
+                                       TO MSG-RETORNO-HBSIS09L
+              PERFORM 3000-FINALIZA
+           END-IF
+
+           .
+       2260-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ROTINA DE FINALIZAÇÃO                                          *
+      *----------------------------------------------------------------*
+       3000-FINALIZA                   SECTION.
+
+           GOBACK
+
+           .
+       3000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * FIM DO PROGRAMA HBSIS09P                                       *
+      *----------------------------------------------------------------*
+       END PROGRAM                     HBSIS09P.
+      *----------------------------------------------------------------*
