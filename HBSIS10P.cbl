@@ -0,0 +1,139 @@
+       IDENTIFICATION                  DIVISION.
+      *----------------------------------------------------------------*
+       PROGRAM-ID.                     HBSIS10P.
+      *----------------------------------------------------------------*
+      * ANALISTA.....: RICHARD GOULART                                 *
+      * DATA.........: 08/08/2026                                      *
+      * OBJETIVO.....: DRIVER BATCH PARA EXECUCAO DESACOMPANHADA DA    *
+      *                DISTRIBUICAO CLIENTE X VENDEDOR (HBSIS07P), SEM *
+      *                DEPENDER DE OPERADOR NO MENU TELA-EXECUTAR      *
+      *----------------------------------------------------------------*
+       ENVIRONMENT                     DIVISION.
+      *----------------------------------------------------------------*
+       CONFIGURATION                   SECTION.
+      *----------------------------------------------------------------*
+       SPECIAL-NAMES.
+           DECIMAL-POINT               IS COMMA.
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                    SECTION.
+      *----------------------------------------------------------------*
+       FILE-CONTROL.
+      *----------------------------------------------------------------*
+           SELECT LOG-DISTRIBUICAO   ASSIGN TO "LOGDISTRIBUICAO.TXT"
+                               ORGANIZATION IS LINE SEQUENTIAL
+                                FILE STATUS IS WS-FL-STATUS-LOG.
+
+      *----------------------------------------------------------------*
+       DATA                            DIVISION.
+      *----------------------------------------------------------------*
+       FILE                            SECTION.
+      *----------------------------------------------------------------*
+       FD  LOG-DISTRIBUICAO.
+       01  REG-LOG-DISTRIBUICAO        PIC X(100).
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                 SECTION.
+      *----------------------------------------------------------------*
+       77  WS-FL-STATUS-LOG            PIC  X(002)         VALUE "00".
+
+       01  WS-HBSIS07                  PIC  X(009)         VALUE
+           'HBSIS07P'.
+
+       01  WS-PARM-RESTRINGE-REGIAO    PIC  X(001)         VALUE "N".
+       01  WS-PARM-MAX-DISTANCIA-INT   PIC  9(009)         VALUE ZEROS.
+       01  WS-PARM-MAX-CLIENTES        PIC  9(007)         VALUE ZEROS.
+
+       COPY HBSIS07L.
+
+       01  LINHA-LOG.
+           03 FILLER                   PIC  X(011)         VALUE
+              "HBSIS10P - ".
+           03 LOG-COD-RETORNO          PIC  9(002).
+           03 FILLER                   PIC  X(003)         VALUE
+              " - ".
+           03 LOG-MSG-RETORNO          PIC  X(050).
+           03 FILLER                   PIC  X(034)         VALUE SPACES.
+
+      *----------------------------------------------------------------*
+       PROCEDURE                       DIVISION.
+      *----------------------------------------------------------------*
+       0000-PRINCIPAL                  SECTION.
+
+           PERFORM 1000-INICIALIZA
+           PERFORM 2000-PROCESSA
+           PERFORM 3000-FINALIZA
+
+           .
+       0000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ROTINA DE INICIALIZAÇÃO                                        *
+      *----------------------------------------------------------------*
+       1000-INICIALIZA                 SECTION.
+
+           OPEN OUTPUT LOG-DISTRIBUICAO
+
+           IF WS-FL-STATUS-LOG         NOT EQUAL ZEROS
+              DISPLAY "HBSIS10P - ERRO NA ABERTURA DO LOG DE "
+                      "DISTRIBUICAO - FILE STATUS: " WS-FL-STATUS-LOG
+              STOP RUN
+           END-IF
+
+           .
+       1000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ROTINA DE PROCESSAMENTO                                        *
+      *----------------------------------------------------------------*
+       2000-PROCESSA                   SECTION.
+
+           MOVE "N"                    TO FLAG-SIMULACAO-HBSIS07L
+           ACCEPT WS-PARM-RESTRINGE-REGIAO
+                              FROM ENVIRONMENT
+                              "HBSIS07_RESTRINGE_REGIAO"
+           MOVE FUNCTION UPPER-CASE(WS-PARM-RESTRINGE-REGIAO)
+                                       TO FLAG-RESTRINGE-REGIAO-HBSIS07L
+
+           ACCEPT WS-PARM-MAX-DISTANCIA-INT
+                              FROM ENVIRONMENT
+                              "HBSIS07_MAX_DISTANCIA"
+           MOVE WS-PARM-MAX-DISTANCIA-INT
+                                       TO MAX-DISTANCIA-HBSIS07L
+
+           ACCEPT WS-PARM-MAX-CLIENTES
+                              FROM ENVIRONMENT
+                              "HBSIS07_MAX_CLIENTES_VENDEDOR"
+           MOVE WS-PARM-MAX-CLIENTES   TO MAX-CLI-VEND-HBSIS07L
+
+           CALL WS-HBSIS07             USING HBSIS07L
+
+           MOVE COD-RETORNO-HBSIS07L   TO LOG-COD-RETORNO
+           MOVE MSG-RETORNO-HBSIS07L   TO LOG-MSG-RETORNO
+
+           WRITE REG-LOG-DISTRIBUICAO  FROM LINHA-LOG
+
+           .
+       2000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ROTINA DE FINALIZAÇÃO                                          *
+      *----------------------------------------------------------------*
+       3000-FINALIZA                   SECTION.
+
+           CLOSE LOG-DISTRIBUICAO
+
+           IF COD-RETORNO-HBSIS07L     EQUAL ZEROS
+              STOP RUN
+           ELSE
+              MOVE COD-RETORNO-HBSIS07L TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+           .
+       3000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * FIM DO PROGRAMA HBSIS10P                                       *
+      *----------------------------------------------------------------*
+       END PROGRAM                     HBSIS10P.
+      *----------------------------------------------------------------*
