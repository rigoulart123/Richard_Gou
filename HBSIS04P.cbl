@@ -27,9 +27,17 @@
                                    LOCK MODE IS MANUAL
                                  FILE STATUS IS WS-FL-STATUS-VEN.
 
-           SELECT IMP-VENDEDOR        ASSIGN TO W-LABEL-IMP
+           SELECT IMP-VENDEDOR        ASSIGN TO WS-LABEL-IMP
                                ORGANIZATION IS SEQUENTIAL
                                 FILE STATUS IS WS-FL-STATUS-IMP.
+
+           SELECT REJ-VENDEDOR        ASSIGN TO "IMPVENDEDORREJ.TXT"
+                               ORGANIZATION IS LINE SEQUENTIAL
+                                FILE STATUS IS WS-FL-STATUS-REJ.
+
+           SELECT ARQ-AUDITORIA      ASSIGN TO DISK
+                               ORGANIZATION IS LINE SEQUENTIAL
+                                FILE STATUS IS WS-FL-STATUS-AUD.
       *----------------------------------------------------------------*
        DATA                            DIVISION.
       *----------------------------------------------------------------*
@@ -48,11 +56,22 @@
            03 IMP-MOME                 PIC  X(040).
            03 IMP-LATITUDE             PIC S9(003)V9(008).
            03 IMP-LONGITUDE            PIC S9(003)V9(008).
+
+       FD  REJ-VENDEDOR
+           LABEL RECORD IS STANDARD.
+       01  REG-REJ-VENDEDOR            PIC  X(100).
+
+       FD  ARQ-AUDITORIA
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS 'ArqAuditoria'.
+       COPY "HBSIS08C.CPY".
       *----------------------------------------------------------------*
        WORKING-STORAGE                 SECTION.
       *----------------------------------------------------------------*
        77  WS-FL-STATUS-VEN            PIC  X(002)         VALUE "00".
        77  WS-FL-STATUS-IMP            PIC  X(002)         VALUE "00".
+       77  WS-FL-STATUS-REJ            PIC  X(002)         VALUE "00".
+       77  WS-FL-STATUS-AUD            PIC  X(002)         VALUE "00".
 
        01  WS-OPCAO                    PIC  9(001)         VALUE ZEROS.
        01  WS-CAD-OPCAO                PIC  9(001)         VALUE ZEROS.
@@ -75,6 +94,59 @@
            05  WS-ARQ-NOME-VEN         PIC  X(040)         VALUE SPACES.
            05  WS-ARQ-LATITUDE-VEN     PIC S9(003)V9(008)  VALUE ZEROS.
            05  WS-ARQ-LONGITUDE-VEN    PIC S9(003)V9(008)  VALUE ZEROS.
+           05  WS-ARQ-FLAG-ATIVO-VEN   PIC  X(001)         VALUE "S".
+           05  WS-ARQ-COD-REGIAO-VEN   PIC  9(003)         VALUE ZEROS.
+           05  WS-ARQ-DATA-ALTER-VEN   PIC  9(008)         VALUE ZEROS.
+           05  WS-ARQ-HORA-ALTER-VEN   PIC  9(006)         VALUE ZEROS.
+           05  WS-ARQ-OPERADOR-VEN     PIC  X(010)         VALUE SPACES.
+      *
+      * REGISTRO DE AUDITORIA DE INCLUSAO/ALTERACAO/EXCLUSAO DE VENDED *
+       01  WS-AUD-OPERACAO-VEN         PIC  X(008)         VALUE SPACES.
+       01  WS-AUD-ANTES-VEN.
+           05  WS-AUD-COD-ANTES-VEN    PIC  9(003)         VALUE ZEROS.
+           05  WS-AUD-CPF-ANTES-VEN    PIC  9(011)         VALUE ZEROS.
+           05  WS-AUD-NOME-ANTES-VEN   PIC  X(040)         VALUE SPACES.
+           05  WS-AUD-LATIT-ANTES-VEN  PIC S9(003)V9(008)  VALUE ZEROS.
+           05  WS-AUD-LONGIT-ANTES-VEN PIC S9(003)V9(008)  VALUE ZEROS.
+           05  WS-AUD-FLAG-ANTES-VEN   PIC  X(001)         VALUE SPACES.
+           05  WS-AUD-REGIAO-ANTES-VEN PIC  9(003)         VALUE ZEROS.
+       01  WS-AUD-DEPOIS-VEN.
+           05  WS-AUD-COD-DEPOIS-VEN   PIC  9(003)         VALUE ZEROS.
+           05  WS-AUD-CPF-DEPOIS-VEN   PIC  9(011)         VALUE ZEROS.
+           05  WS-AUD-NOME-DEPOIS-VEN  PIC  X(040)         VALUE SPACES.
+           05  WS-AUD-LATIT-DEPOIS-VEN PIC S9(003)V9(008)  VALUE ZEROS.
+           05  WS-AUD-LONGIT-DEPOIS-VEN
+                                        PIC S9(003)V9(008)  VALUE ZEROS.
+           05  WS-AUD-FLAG-DEPOIS-VEN  PIC  X(001)         VALUE SPACES.
+           05  WS-AUD-REGIAO-DEPOIS-VEN
+                                       PIC  9(003)         VALUE ZEROS.
+      *
+      * VALIDACAO DO DIGITO VERIFICADOR DO CPF                         *
+       01  WS-CPF-CALC                 PIC  9(011)         VALUE ZEROS.
+       01  WS-CPF-DIGITO REDEFINES WS-CPF-CALC
+                                       PIC  9(001) OCCURS 11 TIMES.
+       01  WS-CPF-VALIDO               PIC  X(001)         VALUE "S".
+       01  WS-CPF-SOMA                 PIC  9(004)         VALUE ZEROS.
+       01  WS-CPF-RESTO                PIC  9(004)         VALUE ZEROS.
+       01  WS-CPF-DIG1                 PIC  9(001)         VALUE ZEROS.
+       01  WS-CPF-DIG2                 PIC  9(001)         VALUE ZEROS.
+      *
+      * VALIDACAO DA FAIXA DE LATITUDE/LONGITUDE                       *
+       01  WS-COORD-VALIDO             PIC  X(001)         VALUE "S".
+      *
+       01  WS-IMP-TOTAL-LIDOS          PIC  9(007)         VALUE ZEROS.
+       01  WS-IMP-TOTAL-OK             PIC  9(007)         VALUE ZEROS.
+       01  WS-IMP-TOTAL-REJ            PIC  9(007)         VALUE ZEROS.
+       01  WS-IMP-MOTIVO-REJ           PIC  X(040)         VALUE SPACES.
+
+       01  DET-REJ-VENDEDOR.
+           03 DET-REJ-COD-VENDEDOR     PIC  9(003)         VALUE ZEROS.
+           03 FILLER                   PIC  X(002)         VALUE SPACES.
+           03 DET-REJ-CPF              PIC  9(011)         VALUE ZEROS.
+           03 FILLER                   PIC  X(002)         VALUE SPACES.
+           03 DET-REJ-NOME-VEN         PIC  X(040)         VALUE SPACES.
+           03 FILLER                   PIC  X(002)         VALUE SPACES.
+           03 DET-REJ-MOTIVO           PIC  X(040)         VALUE SPACES.
       *----------------------------------------------------------------*
        LINKAGE                         SECTION.
       *----------------------------------------------------------------*
@@ -113,6 +185,10 @@
                     PERFORM 2300-ALTERAR-VENDEDOR
                WHEN 3
                     PERFORM 2400-EXCLUIR-VENDEDOR
+               WHEN 4
+                    PERFORM 2500-IMPORTAR-VENDEDOR
+               WHEN 5
+                    PERFORM 2105-LISTAR-PROXIMO-VENDEDOR
                WHEN OTHER
                     MOVE 9             TO COD-RETORNO-HBSIS04
                     MOVE 'CODIGO DA FUNCAO INVALIDA'
@@ -141,6 +217,8 @@
               MOVE WS-ARQ-NOME-VEN     TO NOME-VENDEDOR-HBSIS04
               MOVE WS-ARQ-LATITUDE-VEN TO LATITUDE-VEN-HBSIS04
               MOVE WS-ARQ-LATITUDE-VEN TO LATITUDE-VEN-HBSIS04
+              MOVE WS-ARQ-COD-REGIAO-VEN
+                                       TO COD-REGIAO-HBSIS04
               MOVE ZEROS               TO COD-RETORNO-HBSIS04
            ELSE
               MOVE CPF-HBSIS04         TO CPF-HBSIS04C
@@ -157,6 +235,8 @@
                                        TO LATITUDE-VEN-HBSIS04
                  MOVE WS-ARQ-LONGITUDE-VEN
                                        TO LONGITUDE-VEN-HBSIS04
+                 MOVE WS-ARQ-COD-REGIAO-VEN
+                                       TO COD-REGIAO-HBSIS04
                  MOVE ZEROS            TO COD-RETORNO-HBSIS04
               ELSE
                  MOVE 1                TO COD-RETORNO-HBSIS04
@@ -171,6 +251,50 @@
        2100-EXIT.
            EXIT.
       *----------------------------------------------------------------*
+      * DEVOLVE O PROXIMO VENDEDOR ATIVO DEPOIS DE COD-VENDEDOR-HBSIS04*
+      * PARA NAVEGACAO EM TELA (BROWSE)                                *
+      *----------------------------------------------------------------*
+       2105-LISTAR-PROXIMO-VENDEDOR    SECTION.
+
+           PERFORM 2110-OPEN-ARQ-VENDEDOR
+
+           MOVE COD-VENDEDOR-HBSIS04   TO COD-VENDEDOR-HBSIS04C
+
+           START ARQ-VENDEDOR KEY IS GREATER COD-VENDEDOR-HBSIS04C
+
+           IF WS-FL-STATUS-VEN         EQUAL ZEROS
+              READ ARQ-VENDEDOR NEXT RECORD INTO WS-ARQ-VENDEDOR
+
+              PERFORM UNTIL WS-FL-STATUS-VEN
+                                       NOT EQUAL ZEROS
+                         OR WS-ARQ-FLAG-ATIVO-VEN
+                                       NOT EQUAL "N"
+                 READ ARQ-VENDEDOR NEXT RECORD INTO WS-ARQ-VENDEDOR
+              END-PERFORM
+           END-IF
+
+           IF WS-FL-STATUS-VEN         EQUAL ZEROS
+              MOVE WS-ARQ-CODIGO-VEN   TO COD-VENDEDOR-HBSIS04
+              MOVE WS-ARQ-CPF-VEN      TO CPF-HBSIS04
+              MOVE WS-ARQ-NOME-VEN     TO NOME-VENDEDOR-HBSIS04
+              MOVE WS-ARQ-LATITUDE-VEN TO LATITUDE-VEN-HBSIS04
+              MOVE WS-ARQ-LONGITUDE-VEN
+                                       TO LONGITUDE-VEN-HBSIS04
+              MOVE WS-ARQ-COD-REGIAO-VEN
+                                       TO COD-REGIAO-HBSIS04
+              MOVE ZEROS               TO COD-RETORNO-HBSIS04
+           ELSE
+              MOVE 1                   TO COD-RETORNO-HBSIS04
+              MOVE "NAO HA MAIS VENDEDORES"
+                                       TO MSG-RETORNO-HBSIS04
+           END-IF
+
+           PERFORM 2120-CLOSE-ARQ-VENDEDOR
+
+           .
+       2105-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
       * ROTINA DE ABERTURA DE ARQUIVO                                  *
       *----------------------------------------------------------------*
        2110-OPEN-ARQ-VENDEDOR           SECTION.
@@ -211,6 +335,88 @@
        2120-EXIT.
            EXIT.
       *----------------------------------------------------------------*
+      * VALIDACAO DO DIGITO VERIFICADOR DO CPF (WS-CPF-CALC)           *
+      *----------------------------------------------------------------*
+       2150-VALIDA-CPF                 SECTION.
+
+           MOVE "S"                    TO WS-CPF-VALIDO
+
+           IF WS-CPF-CALC                EQUAL ZEROS
+              MOVE "N"                 TO WS-CPF-VALIDO
+           ELSE
+              COMPUTE WS-CPF-SOMA =
+                      WS-CPF-DIGITO (01) * 10
+                    + WS-CPF-DIGITO (02) * 9
+                    + WS-CPF-DIGITO (03) * 8
+                    + WS-CPF-DIGITO (04) * 7
+                    + WS-CPF-DIGITO (05) * 6
+                    + WS-CPF-DIGITO (06) * 5
+                    + WS-CPF-DIGITO (07) * 4
+                    + WS-CPF-DIGITO (08) * 3
+                    + WS-CPF-DIGITO (09) * 2
+
+              COMPUTE WS-CPF-RESTO = FUNCTION MOD(WS-CPF-SOMA, 11)
+
+              IF WS-CPF-RESTO           LESS 2
+                 MOVE ZERO              TO WS-CPF-DIG1
+              ELSE
+                 COMPUTE WS-CPF-DIG1 = 11 - WS-CPF-RESTO
+              END-IF
+
+              IF WS-CPF-DIG1 NOT EQUAL WS-CPF-DIGITO (10)
+                 MOVE "N"               TO WS-CPF-VALIDO
+              END-IF
+
+              COMPUTE WS-CPF-SOMA =
+                      WS-CPF-DIGITO (01) * 11
+                    + WS-CPF-DIGITO (02) * 10
+                    + WS-CPF-DIGITO (03) * 9
+                    + WS-CPF-DIGITO (04) * 8
+                    + WS-CPF-DIGITO (05) * 7
+                    + WS-CPF-DIGITO (06) * 6
+                    + WS-CPF-DIGITO (07) * 5
+                    + WS-CPF-DIGITO (08) * 4
+                    + WS-CPF-DIGITO (09) * 3
+                    + WS-CPF-DIG1      * 2
+
+              COMPUTE WS-CPF-RESTO = FUNCTION MOD(WS-CPF-SOMA, 11)
+
+              IF WS-CPF-RESTO           LESS 2
+                 MOVE ZERO              TO WS-CPF-DIG2
+              ELSE
+                 COMPUTE WS-CPF-DIG2 = 11 - WS-CPF-RESTO
+              END-IF
+
+              IF WS-CPF-DIG2 NOT EQUAL WS-CPF-DIGITO (11)
+                 MOVE "N"               TO WS-CPF-VALIDO
+              END-IF
+           END-IF
+
+           .
+       2150-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * VALIDACAO DA FAIXA DE LATITUDE/LONGITUDE (WS-LATITUDE-VEND E   *
+      * WS-LONGITUDE-VEND)                                             *
+      *----------------------------------------------------------------*
+       2160-VALIDA-COORDENADAS         SECTION.
+
+           MOVE "S"                    TO WS-COORD-VALIDO
+
+           IF WS-LATITUDE-VEND          LESS -90 OR
+              WS-LATITUDE-VEND          GREATER 90
+              MOVE "N"                 TO WS-COORD-VALIDO
+           END-IF
+
+           IF WS-LONGITUDE-VEND         LESS -180 OR
+              WS-LONGITUDE-VEND         GREATER 180
+              MOVE "N"                 TO WS-COORD-VALIDO
+           END-IF
+
+           .
+       2160-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
       * ROTINA DE INCLUSÃO DE VENDEDOR                                 *
       *----------------------------------------------------------------*
        2200-INCLUIR-VENDEDOR           SECTION.
@@ -218,40 +424,89 @@
            PERFORM 2110-OPEN-ARQ-VENDEDOR
 
            MOVE COD-VENDEDOR-HBSIS04   TO COD-VENDEDOR-HBSIS04C
+           MOVE CPF-HBSIS04            TO WS-CPF-CALC
+           MOVE LATITUDE-VEN-HBSIS04   TO WS-LATITUDE-VEND
+           MOVE LONGITUDE-VEN-HBSIS04  TO WS-LONGITUDE-VEND
 
-           READ ARQ-VENDEDOR  RECORD INTO WS-ARQ-VENDEDOR
-                              KEY IS      COD-VENDEDOR-HBSIS04C
+           PERFORM 2150-VALIDA-CPF
+           PERFORM 2160-VALIDA-COORDENADAS
 
-           IF WS-FL-STATUS-VEN         EQUAL ZEROS
+           IF WS-CPF-VALIDO            NOT EQUAL "S"
+              MOVE 1                   TO COD-RETORNO-HBSIS04
+              MOVE "CPF INVALIDO"      TO MSG-RETORNO-HBSIS04
+           ELSE
+           IF WS-COORD-VALIDO          NOT EQUAL "S"
               MOVE 1                   TO COD-RETORNO-HBSIS04
-              MOVE "VENDEDOR JA CADASTRADO"
+              MOVE "LATITUDE/LONGITUDE INVALIDA"
                                        TO MSG-RETORNO-HBSIS04
            ELSE
-              MOVE CPF-HBSIS04        TO CPF-HBSIS04C
-
-              READ ARQ-VENDEDOR RECORD INTO WS-ARQ-VENDEDOR
-                                KEY IS      CPF-HBSIS04C
+              READ ARQ-VENDEDOR  RECORD INTO WS-ARQ-VENDEDOR
+                                 KEY IS      COD-VENDEDOR-HBSIS04C
 
               IF WS-FL-STATUS-VEN      EQUAL ZEROS
                  MOVE 1                TO COD-RETORNO-HBSIS04
                  MOVE "VENDEDOR JA CADASTRADO"
                                        TO MSG-RETORNO-HBSIS04
               ELSE
-                 MOVE COD-VENDEDOR-HBSIS04
+                 MOVE CPF-HBSIS04      TO CPF-HBSIS04C
+
+                 READ ARQ-VENDEDOR RECORD INTO WS-ARQ-VENDEDOR
+                                   KEY IS      CPF-HBSIS04C
+
+                 IF WS-FL-STATUS-VEN   EQUAL ZEROS
+                    MOVE 1             TO COD-RETORNO-HBSIS04
+                    MOVE "VENDEDOR JA CADASTRADO"
+                                       TO MSG-RETORNO-HBSIS04
+                 ELSE
+                    MOVE COD-VENDEDOR-HBSIS04
                                        TO WS-ARQ-CODIGO-VEN
-                 MOVE CPF-HBSIS04      TO WS-ARQ-CPF-VEN
-                 MOVE NOME-VENDEDOR-HBSIS04
+                    MOVE CPF-HBSIS04   TO WS-ARQ-CPF-VEN
+                    MOVE NOME-VENDEDOR-HBSIS04
                                        TO WS-ARQ-NOME-VEN
-                 MOVE LATITUDE-VEN-HBSIS04
+                    MOVE LATITUDE-VEN-HBSIS04
                                        TO WS-ARQ-LATITUDE-VEN
-                 MOVE LONGITUDE-VEN-HBSIS04
+                    MOVE LONGITUDE-VEN-HBSIS04
                                        TO WS-ARQ-LONGITUDE-VEN
-                 PERFORM 2220-GRAVA-ARQ-VENDEDOR
-                 MOVE ZEROS            TO COD-RETORNO-HBSIS04
-                 MOVE "VENDEDOR CADASTRADO COM SUCESSO"
+                    MOVE "S"           TO WS-ARQ-FLAG-ATIVO-VEN
+                    MOVE COD-REGIAO-HBSIS04
+                                       TO WS-ARQ-COD-REGIAO-VEN
+                    MOVE OPERADOR-HBSIS04
+                                       TO WS-ARQ-OPERADOR-VEN
+                    MOVE FUNCTION CURRENT-DATE (1:8)
+                                       TO WS-ARQ-DATA-ALTER-VEN
+                    MOVE FUNCTION CURRENT-DATE (9:6)
+                                       TO WS-ARQ-HORA-ALTER-VEN
+                    PERFORM 2220-GRAVA-ARQ-VENDEDOR
+                    MOVE ZEROS         TO WS-AUD-COD-ANTES-VEN
+                                          WS-AUD-CPF-ANTES-VEN
+                    MOVE SPACES        TO WS-AUD-NOME-ANTES-VEN
+                                          WS-AUD-FLAG-ANTES-VEN
+                    MOVE ZEROS         TO WS-AUD-LATIT-ANTES-VEN
+                                          WS-AUD-LONGIT-ANTES-VEN
+                                          WS-AUD-REGIAO-ANTES-VEN
+                    MOVE "INCLUIR "    TO WS-AUD-OPERACAO-VEN
+                    MOVE WS-ARQ-CODIGO-VEN
+                                       TO WS-AUD-COD-DEPOIS-VEN
+                    MOVE WS-ARQ-CPF-VEN
+                                       TO WS-AUD-CPF-DEPOIS-VEN
+                    MOVE WS-ARQ-NOME-VEN
+                                       TO WS-AUD-NOME-DEPOIS-VEN
+                    MOVE WS-ARQ-LATITUDE-VEN
+                                       TO WS-AUD-LATIT-DEPOIS-VEN
+                    MOVE WS-ARQ-LONGITUDE-VEN
+                                       TO WS-AUD-LONGIT-DEPOIS-VEN
+                    MOVE WS-ARQ-FLAG-ATIVO-VEN
+                                       TO WS-AUD-FLAG-DEPOIS-VEN
+                    MOVE WS-ARQ-COD-REGIAO-VEN
+                                       TO WS-AUD-REGIAO-DEPOIS-VEN
+                    PERFORM 2600-GRAVA-AUDITORIA-VEN
+                    MOVE ZEROS         TO COD-RETORNO-HBSIS04
+                    MOVE "VENDEDOR CADASTRADO COM SUCESSO"
                                        TO MSG-RETORNO-HBSIS04
+                 END-IF
               END-IF
            END-IF
+           END-IF
 
            PERFORM 2120-CLOSE-ARQ-VENDEDOR
 
@@ -288,18 +543,43 @@
            PERFORM 2110-OPEN-ARQ-VENDEDOR
 
            MOVE COD-VENDEDOR-HBSIS04    TO COD-VENDEDOR-HBSIS04C
+           MOVE LATITUDE-VEN-HBSIS04    TO WS-LATITUDE-VEND
+           MOVE LONGITUDE-VEN-HBSIS04   TO WS-LONGITUDE-VEND
 
+           PERFORM 2160-VALIDA-COORDENADAS
+
+           IF WS-COORD-VALIDO          NOT EQUAL "S"
+              MOVE 1                   TO COD-RETORNO-HBSIS04
+              MOVE "LATITUDE/LONGITUDE INVALIDA"
+                                       TO MSG-RETORNO-HBSIS04
+           ELSE
            READ ARQ-VENDEDOR   RECORD INTO WS-ARQ-VENDEDOR
+                              WITH LOCK
                               KEY IS      COD-VENDEDOR-HBSIS04C
 
+           IF WS-FL-STATUS-VEN         EQUAL "51"
+              MOVE 8                   TO COD-RETORNO-HBSIS04
+              MOVE "VENDEDOR EM ALTERACAO POR OUTRO USUARIO"
+                                       TO MSG-RETORNO-HBSIS04
+           ELSE
            IF WS-FL-STATUS-VEN         EQUAL ZEROS
+              PERFORM 2605-SNAPSHOT-ANTES-VEN
               MOVE NOME-VENDEDOR-HBSIS04
                                        TO WS-ARQ-NOME-VEN
               MOVE LATITUDE-VEN-HBSIS04
                                        TO WS-ARQ-LATITUDE-VEN
               MOVE LONGITUDE-VEN-HBSIS04
                                        TO WS-ARQ-LONGITUDE-VEN
+              MOVE COD-REGIAO-HBSIS04  TO WS-ARQ-COD-REGIAO-VEN
+              MOVE OPERADOR-HBSIS04    TO WS-ARQ-OPERADOR-VEN
+              MOVE FUNCTION CURRENT-DATE (1:8)
+                                       TO WS-ARQ-DATA-ALTER-VEN
+              MOVE FUNCTION CURRENT-DATE (9:6)
+                                       TO WS-ARQ-HORA-ALTER-VEN
               PERFORM 2310-ALTERAR-ARQ-VEND
+              MOVE "ALTERAR "          TO WS-AUD-OPERACAO-VEN
+              PERFORM 2606-SNAPSHOT-DEPOIS-VEN
+              PERFORM 2600-GRAVA-AUDITORIA-VEN
               MOVE 0                   TO COD-RETORNO-HBSIS04
               MOVE "VENDEDOR ALTERADO COM SUCESSO"
                                        TO MSG-RETORNO-HBSIS04
@@ -307,16 +587,33 @@
               MOVE CPF-HBSIS04         TO CPF-HBSIS04C
 
               READ ARQ-VENDEDOR RECORD INTO WS-ARQ-VENDEDOR
+                                WITH LOCK
                                 KEY IS      CPF-HBSIS04C
 
+              IF WS-FL-STATUS-VEN      EQUAL "51"
+                 MOVE 8                TO COD-RETORNO-HBSIS04
+                 MOVE "VENDEDOR EM ALTERACAO POR OUTRO USUARIO"
+                                       TO MSG-RETORNO-HBSIS04
+              ELSE
               IF WS-FL-STATUS-VEN      EQUAL ZEROS
+                 PERFORM 2605-SNAPSHOT-ANTES-VEN
                  MOVE NOME-VENDEDOR-HBSIS04
                                        TO WS-ARQ-NOME-VEN
                  MOVE LATITUDE-VEN-HBSIS04
                                        TO WS-ARQ-LATITUDE-VEN
                  MOVE LONGITUDE-VEN-HBSIS04
                                        TO WS-ARQ-LONGITUDE-VEN
+                 MOVE COD-REGIAO-HBSIS04
+                                       TO WS-ARQ-COD-REGIAO-VEN
+                 MOVE OPERADOR-HBSIS04 TO WS-ARQ-OPERADOR-VEN
+                 MOVE FUNCTION CURRENT-DATE (1:8)
+                                       TO WS-ARQ-DATA-ALTER-VEN
+                 MOVE FUNCTION CURRENT-DATE (9:6)
+                                       TO WS-ARQ-HORA-ALTER-VEN
                  PERFORM 2310-ALTERAR-ARQ-VEND
+                 MOVE "ALTERAR "       TO WS-AUD-OPERACAO-VEN
+                 PERFORM 2606-SNAPSHOT-DEPOIS-VEN
+                 PERFORM 2600-GRAVA-AUDITORIA-VEN
                  MOVE 0                TO COD-RETORNO-HBSIS04
                  MOVE "VENDEDOR ALTERADO COM SUCESSO"
                                        TO MSG-RETORNO-HBSIS04
@@ -325,18 +622,23 @@
                  MOVE "ERRO AO ALTERAR VENDEDOR"
                                        TO MSG-RETORNO-HBSIS04
               END-IF
+              END-IF
+           END-IF
+           END-IF
            END-IF
 
            PERFORM 2120-CLOSE-ARQ-VENDEDOR
 
            .
-       2200-EXIT.
+       2300-EXIT.
            EXIT.
       *----------------------------------------------------------------*
       * ROTINA DE REGRAVAÇÃO DO ARQUIVO DE VENDEDOR                    *
       *----------------------------------------------------------------*
        2310-ALTERAR-ARQ-VEND           SECTION.
 
+           MOVE WS-ARQ-VENDEDOR       TO ARQ-HBSIS04C
+
            REWRITE ARQ-HBSIS04C
 
            IF WS-FL-STATUS-VEN         EQUAL ZEROS
@@ -362,28 +664,64 @@
            MOVE COD-VENDEDOR-HBSIS04  TO COD-VENDEDOR-HBSIS04C
 
            READ ARQ-VENDEDOR  RECORD INTO WS-ARQ-VENDEDOR
+                              WITH LOCK
                               KEY IS      COD-VENDEDOR-HBSIS04C
 
+           IF WS-FL-STATUS-VEN         EQUAL "51"
+              MOVE 8                   TO COD-RETORNO-HBSIS04
+              MOVE "VENDEDOR EM ALTERACAO POR OUTRO USUARIO"
+                                       TO MSG-RETORNO-HBSIS04
+           ELSE
            IF WS-FL-STATUS-VEN         EQUAL ZEROS
-              PERFORM 2410-EXCLUIR-ARQ-VEND
-              MOVE "VENDEDOR EXCLUIDO COM SUCESSO"
+              IF WS-ARQ-FLAG-ATIVO-VEN EQUAL "N"
+                 MOVE 1                TO COD-RETORNO-HBSIS04
+                 MOVE "VENDEDOR JA ESTA INATIVO"
+                                       TO MSG-RETORNO-HBSIS04
+              ELSE
+                 PERFORM 2605-SNAPSHOT-ANTES-VEN
+                 PERFORM 2410-EXCLUIR-ARQ-VEND
+                 MOVE "EXCLUIR "       TO WS-AUD-OPERACAO-VEN
+                 PERFORM 2606-SNAPSHOT-DEPOIS-VEN
+                 PERFORM 2600-GRAVA-AUDITORIA-VEN
+                 MOVE 0                TO COD-RETORNO-HBSIS04
+                 MOVE "VENDEDOR EXCLUIDO COM SUCESSO"
                                        TO MSG-RETORNO-HBSIS04
+              END-IF
            ELSE
               MOVE CPF-HBSIS04        TO CPF-HBSIS04C
 
               READ ARQ-VENDEDOR RECORD INTO WS-ARQ-VENDEDOR
+                                WITH LOCK
                                 KEY IS      CPF-HBSIS04C
 
+              IF WS-FL-STATUS-VEN      EQUAL "51"
+                 MOVE 8                TO COD-RETORNO-HBSIS04
+                 MOVE "VENDEDOR EM ALTERACAO POR OUTRO USUARIO"
+                                       TO MSG-RETORNO-HBSIS04
+              ELSE
               IF WS-FL-STATUS-VEN      EQUAL ZEROS
-                 PERFORM 2410-EXCLUIR-ARQ-VEND
-                 MOVE 0                TO COD-RETORNO-HBSIS04
-                 MOVE "VENDEDOR EXCLUIDO COM SUCESSO"
+                 IF WS-ARQ-FLAG-ATIVO-VEN
+                                       EQUAL "N"
+                    MOVE 1             TO COD-RETORNO-HBSIS04
+                    MOVE "VENDEDOR JA ESTA INATIVO"
+                                       TO MSG-RETORNO-HBSIS04
+                 ELSE
+                    PERFORM 2605-SNAPSHOT-ANTES-VEN
+                    PERFORM 2410-EXCLUIR-ARQ-VEND
+                    MOVE "EXCLUIR "    TO WS-AUD-OPERACAO-VEN
+                    PERFORM 2606-SNAPSHOT-DEPOIS-VEN
+                    PERFORM 2600-GRAVA-AUDITORIA-VEN
+                    MOVE 0             TO COD-RETORNO-HBSIS04
+                    MOVE "VENDEDOR EXCLUIDO COM SUCESSO"
                                        TO MSG-RETORNO-HBSIS04
+                 END-IF
               ELSE
                  MOVE 1                TO COD-RETORNO-HBSIS04
                  MOVE "ERRO AO EXCLUIR VENDEDOR"
                                        TO MSG-RETORNO-HBSIS04
               END-IF
+              END-IF
+           END-IF
            END-IF
 
            PERFORM 2120-CLOSE-ARQ-VENDEDOR
@@ -392,11 +730,19 @@
        2400-EXIT.
            EXIT.
       *----------------------------------------------------------------*
-      * ROTINA DE EXCLUSÃO DO ARQUIVO DE VENDEDOR                     *
+      * ROTINA DE EXCLUSÃO DO ARQUIVO DE VENDEDOR (INATIVACAO LOGICA)  *
       *----------------------------------------------------------------*
        2410-EXCLUIR-ARQ-VEND           SECTION.
 
-           DELETE ARQ-VENDEDOR RECORD
+           MOVE "N"                   TO WS-ARQ-FLAG-ATIVO-VEN
+           MOVE OPERADOR-HBSIS04      TO WS-ARQ-OPERADOR-VEN
+           MOVE FUNCTION CURRENT-DATE (1:8)
+                                      TO WS-ARQ-DATA-ALTER-VEN
+           MOVE FUNCTION CURRENT-DATE (9:6)
+                                      TO WS-ARQ-HORA-ALTER-VEN
+           MOVE WS-ARQ-VENDEDOR        TO ARQ-HBSIS04C
+
+           REWRITE ARQ-HBSIS04C
 
            IF WS-FL-STATUS-VEN         EQUAL ZEROS
               CONTINUE
@@ -409,9 +755,293 @@
            END-IF
 
            .
-       2220-EXIT.
+       2410-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ABERTURA DO ARQUIVO DE AUDITORIA (HISTORICO EM EXTEND)         *
+      *----------------------------------------------------------------*
+       2610-OPEN-ARQ-AUDITORIA        SECTION.
+
+           OPEN EXTEND ARQ-AUDITORIA
+
+           IF WS-FL-STATUS-AUD         EQUAL ZEROS
+              CONTINUE
+           ELSE
+              MOVE 9                   TO COD-RETORNO-HBSIS04
+              MOVE "ERRO NA ABERTURA DO ARQUIVO DE AUDITORIA"
+                                       TO MSG-RETORNO-HBSIS04
+              PERFORM 3000-FINALIZA
+           END-IF
+
+           .
+       2610-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * GRAVA NO ARQUIVO DE AUDITORIA O ANTES/DEPOIS DA ALTERACAO      *
+      * FEITA EM WS-AUD-ANTES-VEN/WS-AUD-DEPOIS-VEN                   *
+      *----------------------------------------------------------------*
+       2600-GRAVA-AUDITORIA-VEN       SECTION.
+
+           PERFORM 2610-OPEN-ARQ-AUDITORIA
+
+           MOVE FUNCTION CURRENT-DATE (1:8)
+                                       TO DATA-AUDITORIA-HBSIS08C
+           MOVE FUNCTION CURRENT-DATE (9:6)
+                                       TO HORA-AUDITORIA-HBSIS08C
+           MOVE OPERADOR-HBSIS04       TO OPERADOR-AUDITORIA-HBSIS08C
+           MOVE "VENDEDOR"             TO ENTIDADE-AUDITORIA-HBSIS08C
+           MOVE WS-AUD-OPERACAO-VEN    TO OPERACAO-AUDITORIA-HBSIS08C
+           MOVE WS-AUD-COD-ANTES-VEN   TO COD-ANTES-HBSIS08C
+           MOVE WS-AUD-CPF-ANTES-VEN   TO IDENT-ANTES-HBSIS08C
+           MOVE WS-AUD-NOME-ANTES-VEN  TO NOME-ANTES-HBSIS08C
+           MOVE WS-AUD-LATIT-ANTES-VEN TO LATITUDE-ANTES-HBSIS08C
+           MOVE WS-AUD-LONGIT-ANTES-VEN
+                                       TO LONGITUDE-ANTES-HBSIS08C
+           MOVE WS-AUD-FLAG-ANTES-VEN  TO FLAG-ATIVO-ANTES-HBSIS08C
+           MOVE WS-AUD-REGIAO-ANTES-VEN
+                                       TO COD-REGIAO-ANTES-HBSIS08C
+           MOVE WS-AUD-COD-DEPOIS-VEN  TO COD-DEPOIS-HBSIS08C
+           MOVE WS-AUD-CPF-DEPOIS-VEN  TO IDENT-DEPOIS-HBSIS08C
+           MOVE WS-AUD-NOME-DEPOIS-VEN TO NOME-DEPOIS-HBSIS08C
+           MOVE WS-AUD-LATIT-DEPOIS-VEN
+                                       TO LATITUDE-DEPOIS-HBSIS08C
+           MOVE WS-AUD-LONGIT-DEPOIS-VEN
+                                       TO LONGITUDE-DEPOIS-HBSIS08C
+           MOVE WS-AUD-FLAG-DEPOIS-VEN TO FLAG-ATIVO-DEPOIS-HBSIS08C
+           MOVE WS-AUD-REGIAO-DEPOIS-VEN
+                                       TO COD-REGIAO-DEPOIS-HBSIS08C
+
+           WRITE ARQ-HBSIS08C
+
+           CLOSE ARQ-AUDITORIA
+
+           .
+       2600-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * COPIA O REGISTRO ATUAL (ANTES DA ALTERACAO/EXCLUSAO) PARA      *
+      * WS-AUD-ANTES-VEN                                               *
+      *----------------------------------------------------------------*
+       2605-SNAPSHOT-ANTES-VEN        SECTION.
+
+           MOVE WS-ARQ-CODIGO-VEN      TO WS-AUD-COD-ANTES-VEN
+           MOVE WS-ARQ-CPF-VEN         TO WS-AUD-CPF-ANTES-VEN
+           MOVE WS-ARQ-NOME-VEN        TO WS-AUD-NOME-ANTES-VEN
+           MOVE WS-ARQ-LATITUDE-VEN    TO WS-AUD-LATIT-ANTES-VEN
+           MOVE WS-ARQ-LONGITUDE-VEN   TO WS-AUD-LONGIT-ANTES-VEN
+           MOVE WS-ARQ-FLAG-ATIVO-VEN  TO WS-AUD-FLAG-ANTES-VEN
+           MOVE WS-ARQ-COD-REGIAO-VEN  TO WS-AUD-REGIAO-ANTES-VEN
+
+           .
+       2605-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * COPIA O REGISTRO ATUAL (DEPOIS DA ALTERACAO/EXCLUSAO) PARA     *
+      * WS-AUD-DEPOIS-VEN                                              *
+      *----------------------------------------------------------------*
+       2606-SNAPSHOT-DEPOIS-VEN       SECTION.
+
+           MOVE WS-ARQ-CODIGO-VEN      TO WS-AUD-COD-DEPOIS-VEN
+           MOVE WS-ARQ-CPF-VEN         TO WS-AUD-CPF-DEPOIS-VEN
+           MOVE WS-ARQ-NOME-VEN        TO WS-AUD-NOME-DEPOIS-VEN
+           MOVE WS-ARQ-LATITUDE-VEN    TO WS-AUD-LATIT-DEPOIS-VEN
+           MOVE WS-ARQ-LONGITUDE-VEN   TO WS-AUD-LONGIT-DEPOIS-VEN
+           MOVE WS-ARQ-FLAG-ATIVO-VEN  TO WS-AUD-FLAG-DEPOIS-VEN
+           MOVE WS-ARQ-COD-REGIAO-VEN  TO WS-AUD-REGIAO-DEPOIS-VEN
+
+           .
+       2606-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ROTINA DE IMPORTACAO DE VENDEDORES                             *
+      *----------------------------------------------------------------*
+       2500-IMPORTAR-VENDEDOR          SECTION.
+
+           MOVE ZEROS                  TO WS-IMP-TOTAL-LIDOS
+                                          WS-IMP-TOTAL-OK
+                                          WS-IMP-TOTAL-REJ
+
+           MOVE NOME-ARQ-VEN-HBSIS04   TO WS-LABEL-IMP
+
+           PERFORM 2510-OPEN-ARQ-IMPORT-VEN
+
+           PERFORM 2110-OPEN-ARQ-VENDEDOR
+
+           PERFORM 2520-LER-IMP-VENDEDOR
+
+           PERFORM 2530-TRATA-IMP-VENDEDOR UNTIL
+                   WS-FL-STATUS-IMP    NOT EQUAL "00"
+
+           PERFORM 2120-CLOSE-ARQ-VENDEDOR
+           PERFORM 2560-CLOSE-ARQ-IMPORT-VEN
+
+           MOVE ZEROS                  TO COD-RETORNO-HBSIS04
+           STRING "IMPORTACAO CONCLUIDA - LIDOS: "
+                  WS-IMP-TOTAL-LIDOS
+                  " IMPORTADOS: "
+                  WS-IMP-TOTAL-OK
+                  " REJEITADOS: "
+                  WS-IMP-TOTAL-REJ
+                  DELIMITED BY SIZE    INTO MSG-RETORNO-HBSIS04
+
+           .
+       2500-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ABERTURA DO ARQUIVO DE IMPORTACAO E DO ARQUIVO DE REJEITADOS   *
+      *----------------------------------------------------------------*
+       2510-OPEN-ARQ-IMPORT-VEN        SECTION.
+
+           OPEN INPUT IMP-VENDEDOR
+
+           IF WS-FL-STATUS-IMP         EQUAL ZEROS
+              CONTINUE
+           ELSE
+              MOVE 9                   TO COD-RETORNO-HBSIS04
+              MOVE "ERRO NA ABERTURA DO ARQUIVO DE IMPORTACAO"
+                                       TO MSG-RETORNO-HBSIS04
+              PERFORM 3000-FINALIZA
+           END-IF
+
+           OPEN OUTPUT REJ-VENDEDOR
+
+           IF WS-FL-STATUS-REJ         EQUAL ZEROS
+              CONTINUE
+           ELSE
+              MOVE 9                   TO COD-RETORNO-HBSIS04
+              MOVE "ERRO NA ABERTURA DO ARQUIVO DE REJEITADOS"
+                                       TO MSG-RETORNO-HBSIS04
+              PERFORM 3000-FINALIZA
+           END-IF
+
+           .
+       2510-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * LEITURA DE UM REGISTRO DO ARQUIVO DE IMPORTACAO                *
+      *----------------------------------------------------------------*
+       2520-LER-IMP-VENDEDOR           SECTION.
+
+           READ IMP-VENDEDOR
+
+           IF WS-FL-STATUS-IMP         EQUAL ZEROS OR '10'
+              CONTINUE
+           ELSE
+              MOVE 9                   TO COD-RETORNO-HBSIS04
+              MOVE "ERRO NA LEITURA DO ARQUIVO DE IMPORTACAO"
+                                       TO MSG-RETORNO-HBSIS04
+              PERFORM 2560-CLOSE-ARQ-IMPORT-VEN
+              PERFORM 3000-FINALIZA
+           END-IF
+
+           .
+       2520-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * VALIDACAO E CARGA DE UM REGISTRO IMPORTADO                     *
+      *----------------------------------------------------------------*
+       2530-TRATA-IMP-VENDEDOR         SECTION.
+
+           ADD 1                       TO WS-IMP-TOTAL-LIDOS
+           MOVE SPACES                 TO WS-IMP-MOTIVO-REJ
+
+           MOVE IMP-CPF                TO WS-CPF-CALC
+           MOVE IMP-LATITUDE           TO WS-LATITUDE-VEND
+           MOVE IMP-LONGITUDE          TO WS-LONGITUDE-VEND
+
+           PERFORM 2150-VALIDA-CPF
+           PERFORM 2160-VALIDA-COORDENADAS
+
+           IF WS-CPF-VALIDO            NOT EQUAL "S"
+              MOVE "CPF INVALIDO"      TO WS-IMP-MOTIVO-REJ
+           ELSE
+           IF WS-COORD-VALIDO          NOT EQUAL "S"
+              MOVE "LATITUDE/LONGITUDE INVALIDA"
+                                       TO WS-IMP-MOTIVO-REJ
+           ELSE
+              MOVE IMP-COD-VENDEDOR    TO COD-VENDEDOR-HBSIS04C
+
+              READ ARQ-VENDEDOR  RECORD INTO WS-ARQ-VENDEDOR
+                                 KEY IS      COD-VENDEDOR-HBSIS04C
+
+              IF WS-FL-STATUS-VEN      EQUAL ZEROS
+                 MOVE "CODIGO DE VENDEDOR JA CADASTRADO"
+                                       TO WS-IMP-MOTIVO-REJ
+              ELSE
+                 MOVE IMP-CPF          TO CPF-HBSIS04C
+
+                 READ ARQ-VENDEDOR RECORD INTO WS-ARQ-VENDEDOR
+                                   KEY IS      CPF-HBSIS04C
+
+                 IF WS-FL-STATUS-VEN   EQUAL ZEROS
+                    MOVE "CPF JA CADASTRADO"
+                                       TO WS-IMP-MOTIVO-REJ
+                 END-IF
+              END-IF
+           END-IF
+           END-IF
+
+           IF WS-IMP-MOTIVO-REJ        EQUAL SPACES
+              MOVE IMP-COD-VENDEDOR    TO WS-ARQ-CODIGO-VEN
+              MOVE IMP-CPF             TO WS-ARQ-CPF-VEN
+              MOVE IMP-MOME            TO WS-ARQ-NOME-VEN
+              MOVE IMP-LATITUDE        TO WS-ARQ-LATITUDE-VEN
+              MOVE IMP-LONGITUDE       TO WS-ARQ-LONGITUDE-VEN
+              MOVE "S"                 TO WS-ARQ-FLAG-ATIVO-VEN
+              MOVE ZEROS               TO WS-ARQ-COD-REGIAO-VEN
+              MOVE OPERADOR-HBSIS04    TO WS-ARQ-OPERADOR-VEN
+              MOVE FUNCTION CURRENT-DATE (1:8)
+                                       TO WS-ARQ-DATA-ALTER-VEN
+              MOVE FUNCTION CURRENT-DATE (9:6)
+                                       TO WS-ARQ-HORA-ALTER-VEN
+              PERFORM 2220-GRAVA-ARQ-VENDEDOR
+              MOVE ZEROS               TO WS-AUD-COD-ANTES-VEN
+                                          WS-AUD-CPF-ANTES-VEN
+              MOVE SPACES              TO WS-AUD-NOME-ANTES-VEN
+                                          WS-AUD-FLAG-ANTES-VEN
+              MOVE ZEROS               TO WS-AUD-LATIT-ANTES-VEN
+                                          WS-AUD-LONGIT-ANTES-VEN
+                                          WS-AUD-REGIAO-ANTES-VEN
+              MOVE "INCLUIR "          TO WS-AUD-OPERACAO-VEN
+              PERFORM 2606-SNAPSHOT-DEPOIS-VEN
+              PERFORM 2600-GRAVA-AUDITORIA-VEN
+              ADD 1                    TO WS-IMP-TOTAL-OK
+           ELSE
+              PERFORM 2540-GRAVA-REJ-VENDEDOR
+              ADD 1                    TO WS-IMP-TOTAL-REJ
+           END-IF
+
+           PERFORM 2520-LER-IMP-VENDEDOR
+
+           .
+       2530-EXIT.
            EXIT.
+      *----------------------------------------------------------------*
+      * GRAVACAO DE UM REGISTRO NA LISTAGEM DE REJEITADOS              *
+      *----------------------------------------------------------------*
+       2540-GRAVA-REJ-VENDEDOR         SECTION.
+
+           MOVE IMP-COD-VENDEDOR       TO DET-REJ-COD-VENDEDOR
+           MOVE IMP-CPF                TO DET-REJ-CPF
+           MOVE IMP-MOME               TO DET-REJ-NOME-VEN
+           MOVE WS-IMP-MOTIVO-REJ      TO DET-REJ-MOTIVO
 
+           WRITE REG-REJ-VENDEDOR      FROM DET-REJ-VENDEDOR
+
+           .
+       2540-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * FECHAMENTO DO ARQUIVO DE IMPORTACAO E DO ARQUIVO DE REJEITADOS*
+      *----------------------------------------------------------------*
+       2560-CLOSE-ARQ-IMPORT-VEN       SECTION.
+
+           CLOSE IMP-VENDEDOR
+           CLOSE REJ-VENDEDOR
+
+           .
+       2560-EXIT.
+           EXIT.
       *----------------------------------------------------------------*
       * ROTINA DE FINALIZAÇÃO                                          *
       *----------------------------------------------------------------*
